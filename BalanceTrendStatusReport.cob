@@ -0,0 +1,164 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BalanceTrendStatusReport.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    BALANCETRENDSTATUSREPORT                                  *
+001100*                                                               *
+001200*    RUNS THE SAME BALANCE CLASSIFICATION AS                    *
+001300*    ACCOUNTSTATUSSUMMARYREPORT, THEN QUALIFIES IT WITH A       *
+001400*    TREND TAKEN FROM THE ROLLING HISTORY BALANCEHISTORYUPDATE  *
+001500*    MAINTAINS: TODAY'S BALANCE COMPARED AGAINST THE OLDEST OF  *
+001600*    THE THREE TRACKED PRIOR BALANCES. AN ACCOUNT SITTING IN    *
+001700*    "GOOD STANDING" BUT TRENDING DOWN IS FAR MORE INTERESTING  *
+001800*    TO THE BRANCH THAN ONE HOLDING STEADY.                     *
+001900*                                                               *
+002000*    MODIFICATION HISTORY                                      *
+002100*    ------------------------------------------------------    *
+002200*    DATE       INIT  DESCRIPTION                              *
+002300*    ---------  ----  -----------------------------------      *
+002400*    2026-08-09  RLB  ORIGINAL.                                *
+002450*    2026-08-09  RLB  ADDED THE NEAR-OVERDRAFT BUCKET SO THIS   *
+002460*                     REPORT'S CLASSIFICATION MATCHES THE ONE   *
+002470*                     ACCOUNTSTATUSSUMMARYREPORT NOW USES.      *
+002500*                                                               *
+002600*****************************************************************
+002700
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT ACCTMSTR ASSIGN TO "ACCTMSTR"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS SEQUENTIAL
+003400         RECORD KEY IS MF-ACCOUNT-NUMBER
+003500         FILE STATUS IS Acctmstr-File-Status.
+003600
+003700     SELECT BALHIST ASSIGN TO "BALHIST"
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS MODE IS RANDOM
+004000         RECORD KEY IS BH-ACCOUNT-NUMBER
+004100         FILE STATUS IS Balhist-File-Status.
+004200
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  ACCTMSTR.
+004600     COPY ACCTMSTR.
+004700
+004800 FD  BALHIST.
+004900     COPY BALHIST.
+005000
+005100 WORKING-STORAGE SECTION.
+005200 01  Acctmstr-File-Status            PIC XX.
+005300     88  Acctmstr-OK                 VALUE "00".
+005400     88  Acctmstr-EOF                VALUE "10".
+005500
+005600 01  Balhist-File-Status             PIC XX.
+005700     88  Balhist-OK                  VALUE "00".
+005800     88  Balhist-Not-Found           VALUE "23".
+005900
+006000 COPY ACCTFLDS.
+006100
+006200 01  Balance-Trend                   PIC X(09).
+006300
+006400 01  Trend-Totals.
+006500     05  Improving-Count             PIC 9(7) COMP.
+006600     05  Declining-Count             PIC 9(7) COMP.
+006700     05  Stable-Count                PIC 9(7) COMP.
+006800
+006900 PROCEDURE DIVISION.
+007000
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+007300     PERFORM 2000-CLASSIFY-ACCOUNT THRU 2000-CLASSIFY-ACCOUNT-EXIT
+007400         UNTIL Acctmstr-EOF
+007500     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+007600     STOP RUN.
+007700
+007800 1000-INITIALIZE.
+007900     OPEN INPUT ACCTMSTR
+008000     OPEN INPUT BALHIST
+008100     MOVE 0 TO Improving-Count
+008200     MOVE 0 TO Declining-Count
+008300     MOVE 0 TO Stable-Count
+008400     READ ACCTMSTR
+008500         AT END
+008600             SET Acctmstr-EOF TO TRUE
+008700     END-READ.
+008800 1000-INITIALIZE-EXIT.
+008900     EXIT.
+009000
+009100 2000-CLASSIFY-ACCOUNT.
+009200     MOVE MF-Account-Balance TO Account-Balance
+009300     MOVE MF-Minimum-Balance TO Minimum-Balance
+009400
+009500     IF Account-Balance < 0
+009600         MOVE "Overdrawn" TO Account-Status
+009700     ELSE
+009800         IF Account-Balance > 5000
+009900             MOVE "High Balance" TO Account-Status
+010000         ELSE
+010050             IF Account-Balance < Near-Overdraft-Floor
+010060                 MOVE "Near-Overdraft" TO Account-Status
+010070             ELSE
+010100                 IF Account-Balance < Minimum-Balance
+010200                     MOVE "Low Balance" TO Account-Status
+010300                 ELSE
+010400                     MOVE "Good Standing" TO Account-Status
+010500                 END-IF
+010550             END-IF
+010600         END-IF
+010700     END-IF
+010800
+010900     MOVE MF-ACCOUNT-NUMBER TO BH-ACCOUNT-NUMBER
+011000     READ BALHIST
+011100         INVALID KEY
+011200             MOVE "Stable" TO Balance-Trend
+011300         NOT INVALID KEY
+011400             PERFORM 2100-SET-TREND THRU 2100-SET-TREND-EXIT
+011500     END-READ
+011600
+011700     EVALUATE Balance-Trend
+011800         WHEN "Improving"
+011900             ADD 1 TO Improving-Count
+012000         WHEN "Declining"
+012100             ADD 1 TO Declining-Count
+012200         WHEN OTHER
+012300             ADD 1 TO Stable-Count
+012400     END-EVALUATE
+012500
+012600     DISPLAY MF-ACCOUNT-NUMBER ": " Account-Status
+012700         " / " Balance-Trend
+012800
+012900     READ ACCTMSTR
+013000         AT END
+013100             SET Acctmstr-EOF TO TRUE
+013200     END-READ.
+013300 2000-CLASSIFY-ACCOUNT-EXIT.
+013400     EXIT.
+013500
+013600 2100-SET-TREND.
+013700     IF Account-Balance > BH-BALANCE-PRIOR-3
+013800         MOVE "Improving" TO Balance-Trend
+013900     ELSE
+014000         IF Account-Balance < BH-BALANCE-PRIOR-3
+014100             MOVE "Declining" TO Balance-Trend
+014200         ELSE
+014300             MOVE "Stable" TO Balance-Trend
+014400         END-IF
+014500     END-IF.
+014600 2100-SET-TREND-EXIT.
+014700     EXIT.
+014800
+014900 9000-TERMINATE.
+015000     CLOSE ACCTMSTR
+015100     CLOSE BALHIST
+015200     DISPLAY "BALANCE TREND STATUS SUMMARY"
+015300     DISPLAY "Improving - " Improving-Count
+015400     DISPLAY "Declining - " Declining-Count
+015500     DISPLAY "Stable    - " Stable-Count.
+015600 9000-TERMINATE-EXIT.
+015700     EXIT.
