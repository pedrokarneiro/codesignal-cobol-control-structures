@@ -0,0 +1,130 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BalanceHistoryUpdate.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    BALANCEHISTORYUPDATE                                      *
+001100*                                                               *
+001200*    RUNS AFTER THE DAY'S POSTINGS ARE COMPLETE. FOR EVERY      *
+001300*    ACCOUNT ON THE MASTER, ROLLS THE THREE-DEEP BALANCE        *
+001400*    HISTORY IN BALHIST FORWARD ONE SLOT AND RECORDS TODAY'S    *
+001500*    ENDING BALANCE AS THE NEWEST ENTRY. FIRST-TIME ACCOUNTS    *
+001600*    ARE SEEDED WITH TODAY'S BALANCE IN ALL THREE SLOTS SO AN   *
+001700*    ACCOUNT'S FIRST TREND REPORT READS "STABLE" RATHER THAN    *
+001800*    COMPARING AGAINST ZERO.                                    *
+001900*                                                               *
+002000*    MODIFICATION HISTORY                                      *
+002100*    ------------------------------------------------------    *
+002200*    DATE       INIT  DESCRIPTION                              *
+002300*    ---------  ----  -----------------------------------      *
+002400*    2026-08-09  RLB  ORIGINAL.                                *
+002500*                                                               *
+002600*****************************************************************
+002700
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT ACCTMSTR ASSIGN TO "ACCTMSTR"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS SEQUENTIAL
+003400         RECORD KEY IS MF-ACCOUNT-NUMBER
+003500         FILE STATUS IS Acctmstr-File-Status.
+003600
+003700     SELECT BALHIST ASSIGN TO "BALHIST"
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS MODE IS RANDOM
+004000         RECORD KEY IS BH-ACCOUNT-NUMBER
+004100         FILE STATUS IS Balhist-File-Status.
+004200
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  ACCTMSTR.
+004600     COPY ACCTMSTR.
+004700
+004800 FD  BALHIST.
+004900     COPY BALHIST.
+005000
+005100 WORKING-STORAGE SECTION.
+005200 01  Acctmstr-File-Status            PIC XX.
+005300     88  Acctmstr-OK                 VALUE "00".
+005400     88  Acctmstr-EOF                VALUE "10".
+005500
+005600 01  Balhist-File-Status             PIC XX.
+005700     88  Balhist-OK                  VALUE "00".
+005800     88  Balhist-Not-Found           VALUE "23".
+005900
+006000 01  Update-Counters.
+006100     05  Accounts-Examined           PIC 9(7) COMP.
+006200     05  Accounts-Seeded             PIC 9(7) COMP.
+006300     05  Accounts-Rolled             PIC 9(7) COMP.
+006400
+006500 PROCEDURE DIVISION.
+006600
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+006900     PERFORM 2000-UPDATE-HISTORY THRU 2000-UPDATE-HISTORY-EXIT
+007000         UNTIL Acctmstr-EOF
+007100     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+007200     STOP RUN.
+007300
+007400 1000-INITIALIZE.
+007500     OPEN INPUT ACCTMSTR
+007600     OPEN I-O BALHIST
+007700     MOVE 0 TO Accounts-Examined
+007800     MOVE 0 TO Accounts-Seeded
+007900     MOVE 0 TO Accounts-Rolled
+008000     READ ACCTMSTR
+008100         AT END
+008200             SET Acctmstr-EOF TO TRUE
+008300     END-READ.
+008400 1000-INITIALIZE-EXIT.
+008500     EXIT.
+008600
+008700 2000-UPDATE-HISTORY.
+008800     ADD 1 TO Accounts-Examined
+008900     MOVE MF-ACCOUNT-NUMBER TO BH-ACCOUNT-NUMBER
+009000     READ BALHIST
+009100         INVALID KEY
+009200             PERFORM 2100-SEED-HISTORY THRU 2100-SEED-HISTORY-EXIT
+009300         NOT INVALID KEY
+009400             PERFORM 2200-ROLL-HISTORY THRU 2200-ROLL-HISTORY-EXIT
+009500     END-READ
+009600
+009700     READ ACCTMSTR
+009800         AT END
+009900             SET Acctmstr-EOF TO TRUE
+010000     END-READ.
+010100 2000-UPDATE-HISTORY-EXIT.
+010200     EXIT.
+010300
+010400 2100-SEED-HISTORY.
+010500     MOVE MF-ACCOUNT-BALANCE TO BH-BALANCE-PRIOR-1
+010600     MOVE MF-ACCOUNT-BALANCE TO BH-BALANCE-PRIOR-2
+010700     MOVE MF-ACCOUNT-BALANCE TO BH-BALANCE-PRIOR-3
+010800     WRITE BH-BALANCE-HISTORY-RECORD
+010900     ADD 1 TO Accounts-Seeded.
+011000 2100-SEED-HISTORY-EXIT.
+011100     EXIT.
+011200
+011300 2200-ROLL-HISTORY.
+011400     MOVE BH-BALANCE-PRIOR-2 TO BH-BALANCE-PRIOR-3
+011500     MOVE BH-BALANCE-PRIOR-1 TO BH-BALANCE-PRIOR-2
+011600     MOVE MF-ACCOUNT-BALANCE TO BH-BALANCE-PRIOR-1
+011700     REWRITE BH-BALANCE-HISTORY-RECORD
+011800     ADD 1 TO Accounts-Rolled.
+011900 2200-ROLL-HISTORY-EXIT.
+012000     EXIT.
+012100
+012200 9000-TERMINATE.
+012300     CLOSE ACCTMSTR
+012400     CLOSE BALHIST
+012500     DISPLAY "BALANCE HISTORY UPDATE SUMMARY"
+012600     DISPLAY "Accounts examined - " Accounts-Examined
+012700     DISPLAY "Accounts seeded   - " Accounts-Seeded
+012800     DISPLAY "Accounts rolled   - " Accounts-Rolled.
+012900 9000-TERMINATE-EXIT.
+013000     EXIT.
