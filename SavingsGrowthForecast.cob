@@ -0,0 +1,134 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SavingsGrowthForecast.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    SAVINGSGROWTHFORECAST                                      *
+001100*                                                               *
+001200*    ONLINE COUNTER TOOL FOR THE ANNUAL REVIEW CONVERSATION. A   *
+001300*    TELLER ENTERS AN ACCOUNT NUMBER, THIS PROGRAM READS THE     *
+001400*    CURRENT BALANCE OFF THE ACCOUNT MASTER LIVE (READ ONLY -    *
+001500*    SAME CONVENTION AS TELLERACCOUNTINQUIRY) AND PROJECTS IT    *
+001600*    FORWARD MONTH BY MONTH AT THE SAME SHOP INTEREST RATE       *
+001700*    MONTHLYINTERESTPOSTING CREDITS TO HIGH BALANCE ACCOUNTS,    *
+001800*    DISPLAYING THE 12/24/36-MONTH MILESTONE BALANCES.           *
+001900*    THE BOUNDED MONTH-BY-MONTH LOOP IS THE SAME SHAPE AS        *
+002000*    PERFORMLOOPCUBES, PERFORMED AS A PARAGRAPH RATHER THAN      *
+002100*    INLINE.                                                    *
+002200*    ENTER "DONE" AT THE ACCOUNT NUMBER PROMPT TO END THE        *
+002300*    SESSION.                                                   *
+002400*                                                               *
+002500*    MODIFICATION HISTORY                                      *
+002600*    ------------------------------------------------------    *
+002700*    DATE       INIT  DESCRIPTION                              *
+002800*    ---------  ----  -----------------------------------      *
+002900*    2026-08-09  RLB  ORIGINAL.                                *
+002920*    2026-08-09  RLB  2110-PROJECT-MONTH COMPOUNDED INTEREST     *
+002930*                     FOR ALL 36 MONTHS REGARDLESS OF BALANCE -  *
+002940*                     MONTHLYINTERESTPOSTING ONLY CREDITS HIGH   *
+002950*                     BALANCE ACCOUNTS. GATED THE COMPUTE BEHIND *
+002960*                     THE SAME HIGH-BALANCE-TIER-FLOOR, RE-      *
+002970*                     CHECKED EACH MONTH SO A FORECAST THAT      *
+002980*                     DROPS BELOW THE FLOOR STOPS COMPOUNDING.   *
+003000*                                                               *
+003100*****************************************************************
+003200
+003300 ENVIRONMENT DIVISION.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT ACCTMSTR ASSIGN TO "ACCTMSTR"
+003700         ORGANIZATION IS INDEXED
+003800         ACCESS MODE IS RANDOM
+003900         RECORD KEY IS MF-ACCOUNT-NUMBER
+004000         FILE STATUS IS Acctmstr-File-Status.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  ACCTMSTR.
+004500     COPY ACCTMSTR.
+004600
+004700 WORKING-STORAGE SECTION.
+004800 01  Acctmstr-File-Status            PIC XX.
+004900     88  Acctmstr-OK                 VALUE "00".
+005000     88  Acctmstr-Not-On-File        VALUE "23".
+005100
+005200 77  Monthly-Interest-Rate           PIC 9V9(4) VALUE 0.0050.
+005220 77  High-Balance-Tier-Floor         PIC S9(6)V99 VALUE 5000.00.
+005300 77  Forecast-Month                  PIC 9(2).
+005400 77  Forecast-Balance                PIC S9(7)V99 COMP.
+005500
+005600 01  Inquiry-Account-Number          PIC X(10).
+005700 01  Session-Ended-Switch            PIC X(01).
+005800     88  Session-Has-Ended           VALUE "Y".
+005900     88  Session-Is-Active           VALUE "N".
+006000
+006100 PROCEDURE DIVISION.
+006200
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+006500     PERFORM 2000-PROCESS-INQUIRY THRU 2000-PROCESS-INQUIRY-EXIT
+006600         UNTIL Session-Has-Ended
+006700     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+006800     STOP RUN.
+006900
+007000 1000-INITIALIZE.
+007100     OPEN INPUT ACCTMSTR
+007200     SET Session-Is-Active TO TRUE.
+007300 1000-INITIALIZE-EXIT.
+007400     EXIT.
+007500
+007600 2000-PROCESS-INQUIRY.
+007700     DISPLAY "Enter account number (DONE to quit): "
+007800         WITH NO ADVANCING
+007900     ACCEPT Inquiry-Account-Number FROM CONSOLE
+008000
+008100     IF Inquiry-Account-Number = "DONE"
+008200         SET Session-Has-Ended TO TRUE
+008300         GO TO 2000-PROCESS-INQUIRY-EXIT
+008400     END-IF
+008500
+008600     MOVE Inquiry-Account-Number TO MF-ACCOUNT-NUMBER
+008700     READ ACCTMSTR
+008800         INVALID KEY
+008900             DISPLAY Inquiry-Account-Number ": Not on file."
+009000         NOT INVALID KEY
+009100             PERFORM 2100-SHOW-FORECAST
+009200                 THRU 2100-SHOW-FORECAST-EXIT
+009300     END-READ.
+009400 2000-PROCESS-INQUIRY-EXIT.
+009500     EXIT.
+009600
+009700 2100-SHOW-FORECAST.
+009800     MOVE MF-ACCOUNT-BALANCE TO Forecast-Balance
+009900     DISPLAY MF-ACCOUNT-NUMBER ": Starting balance "
+010000         Forecast-Balance
+010100     PERFORM 2110-PROJECT-MONTH THRU 2110-PROJECT-MONTH-EXIT
+010200         VARYING Forecast-Month FROM 1 BY 1
+010300         UNTIL Forecast-Month > 36.
+010400 2100-SHOW-FORECAST-EXIT.
+010500     EXIT.
+010600
+010700 2110-PROJECT-MONTH.
+010750     IF Forecast-Balance > High-Balance-Tier-Floor
+010800         COMPUTE Forecast-Balance ROUNDED =
+010900             Forecast-Balance +
+010950                 (Forecast-Balance * Monthly-Interest-Rate)
+010960     END-IF
+011000
+011100     IF Forecast-Month = 12 OR Forecast-Month = 24
+011200             OR Forecast-Month = 36
+011300         DISPLAY MF-ACCOUNT-NUMBER ": Month " Forecast-Month
+011400             " projected balance " Forecast-Balance
+011500     END-IF.
+011600 2110-PROJECT-MONTH-EXIT.
+011700     EXIT.
+011800
+011900 9000-TERMINATE.
+012000     CLOSE ACCTMSTR
+012100     DISPLAY "Savings growth forecast session ended.".
+012200 9000-TERMINATE-EXIT.
+012300     EXIT.
