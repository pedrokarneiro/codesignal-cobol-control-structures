@@ -0,0 +1,30 @@
+//MSTRRSTR JOB (ACCTG),'RESTORE ACCOUNT MASTER',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*                                                                   *
+//*  MSTRRSTR  --  RESTORE THE ACCOUNT MASTER FROM A BACKUP GENERATION*
+//*                                                                   *
+//*  REPROS THE NAMED RELATIVE GENERATION OF                          *
+//*  ACCTPROD.ACCOUNT.MASTER.BACKUP (TAKEN BY STEP001 OF ACCTBAT      *
+//*  BEFORE THAT NIGHT'S POSTING) BACK OVER THE LIVE                  *
+//*  ACCTPROD.ACCOUNT.MASTER. SEE THE ROLLBACK PROCEDURE AT THE END   *
+//*  OF ACCTBAT.JCL FOR WHEN AND HOW TO RUN THIS. CHANGE THE (0)      *
+//*  BELOW TO THE RELATIVE GENERATION NEEDED BEFORE SUBMITTING -      *
+//*  (0) IS THE MOST RECENT BACKUP, (-1) THE ONE BEFORE IT, AND SO    *
+//*  ON BACK TO (-4).                                                 *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                            *
+//*  ------------------------------------------------------          *
+//*  DATE       INIT  DESCRIPTION                                    *
+//*  ---------  ----  -----------------------------------            *
+//*  2026-08-09  RLB  ORIGINAL.                                      *
+//*                                                                   *
+//*********************************************************************
+//*
+//STEP001  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  REPRO INFILE(MASTIN) OUTFILE(MASTOUT) REPLACE
+//MASTIN   DD DSN=ACCTPROD.ACCOUNT.MASTER.BACKUP(0),DISP=SHR
+//MASTOUT  DD DSN=ACCTPROD.ACCOUNT.MASTER,DISP=OLD
