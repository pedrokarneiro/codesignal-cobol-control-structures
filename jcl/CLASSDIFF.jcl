@@ -0,0 +1,27 @@
+//CLASSDIFF JOB (ACCTG),'CLASSIFICATION DUAL-RUN',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*                                                                   *
+//*  CLASSDIFF  --  DUAL-RUN A STAGED CLASSIFICATION RULE CHANGE      *
+//*                                                                   *
+//*  RUNS CLASSIFICATIONDUALRUNREPORT AGAINST THE LIVE ACCOUNT        *
+//*  MASTER, READ-ONLY, SO WHATEVER RULE CHANGE IS CURRENTLY STAGED   *
+//*  IN ACCOUNTSTATUSCLASSIFIERCANDIDATE CAN BE SIGNED OFF ON BEFORE  *
+//*  IT IS PROMOTED INTO ACCOUNTSTATUSCLASSIFIER. SUBMIT THIS ON      *
+//*  DEMAND WHEN A RULE CHANGE IS BEING CONSIDERED - IT IS NOT PART   *
+//*  OF THE NIGHTLY ACCTBAT CHAIN.                                    *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                            *
+//*  ------------------------------------------------------          *
+//*  DATE       INIT  DESCRIPTION                                    *
+//*  ---------  ----  -----------------------------------            *
+//*  2026-08-09  RLB  ORIGINAL.                                      *
+//*                                                                   *
+//*********************************************************************
+//*
+//STEP001  EXEC PGM=ClassificationDualRunReport
+//STEPLIB  DD DSN=ACCTPROD.BATCH.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=ACCTPROD.ACCOUNT.MASTER,DISP=SHR
+//CUSTMSTR DD DSN=ACCTPROD.CUSTOMER.MASTER,DISP=SHR
+//SYSOUT   DD SYSOUT=*
