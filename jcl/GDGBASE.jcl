@@ -0,0 +1,48 @@
+//GDGBASE  JOB (ACCTG),'DEFINE GDG BASES',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*                                                                   *
+//*  GDGBASE  --  ONE-TIME GENERATION DATA GROUP BASE DEFINITIONS    *
+//*                                                                   *
+//*  RUN ONCE BEFORE ACCTBAT IS FIRST RUN WITH GENERATION DATA        *
+//*  GROUPS, AND AGAIN ONLY IF A BASE IS EVER DELETED AND MUST BE     *
+//*  RE-ESTABLISHED. LIMIT(5) RETAINS FIVE NIGHTS OF EACH DATASET;    *
+//*  EMPTY MEANS A FULL GENERATION ROLLS OFF (SCRATCHED) RATHER THAN  *
+//*  ALL OF THEM WHEN THE LIMIT IS EXCEEDED.                          *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                            *
+//*  ------------------------------------------------------          *
+//*  DATE       INIT  DESCRIPTION                                    *
+//*  ---------  ----  -----------------------------------            *
+//*  2026-08-09  RLB  ORIGINAL.                                      *
+//*  2026-08-09  RLB  ADDED ACCTPROD.MASTER.CONTROL.TOTAL - IT WAS A  *
+//*                   PLAIN DATASET OPENED OUTPUT (MOD) EVERY NIGHT   *
+//*                   AND READ BACK FROM THE FRONT, SO ONLY NIGHT     *
+//*                   ONE'S RECORD WAS EVER SEEN AGAIN. AS A GDG, THE *
+//*                   PRIOR CLOSE IS READ FROM (0) AND TONIGHT'S IS   *
+//*                   CATALOGED FRESH AS (+1), THE SAME PATTERN AS    *
+//*                   CHECKPT.                                        *
+//*                                                                   *
+//*********************************************************************
+//*
+//STEP001  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(ACCTPROD.ACCOUNT.MASTER.BACKUP) -
+              LIMIT(5)                             -
+              SCRATCH                              -
+              NOEMPTY)
+  DEFINE GDG (NAME(ACCTPROD.DAILY.TRANS.SORTED)     -
+              LIMIT(5)                             -
+              SCRATCH                              -
+              NOEMPTY)
+  DEFINE GDG (NAME(ACCTPROD.BATCH.CHECKPT)          -
+              LIMIT(5)                             -
+              SCRATCH                              -
+              NOEMPTY)
+  DEFINE GDG (NAME(ACCTPROD.MASTER.CONTROL.TOTAL)   -
+              LIMIT(5)                             -
+              SCRATCH                              -
+              NOEMPTY)
+/*
