@@ -0,0 +1,241 @@
+//ACCTBAT  JOB (ACCTG),'ACCT STATUS SUITE',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*                                                                   *
+//*  ACCTBAT  --  NIGHTLY ACCOUNT-STATUS BATCH SUITE                 *
+//*                                                                   *
+//*  CHAINS THE DAILY TRANSACTION SORT, THE DAILY TRANSACTION POST   *
+//*  AGAINST THE ACCOUNT MASTER, THE END-OF-DAY CONTROL-TOTAL        *
+//*  RECONCILIATION, THE MINIMUM-BALANCE EXCEPTION REPORT, THE       *
+//*  FOUR-WAY STATUS SUMMARY REPORT, THE PORTFOLIO STATISTICS        *
+//*  REPORT AND THE MONTHLY TIER-MOVEMENT REPORT INTO ONE NIGHTLY    *
+//*  RUN. EACH STEP IS CONDITIONED TO SKIP IF AN EARLIER STEP        *
+//*  ABENDED OR RETURNED A NON-ZERO CONDITION CODE.                  *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                            *
+//*  ------------------------------------------------------          *
+//*  DATE       INIT  DESCRIPTION                                    *
+//*  ---------  ----  -----------------------------------            *
+//*  2026-08-09  RLB  ORIGINAL.                                      *
+//*  2026-08-09  RLB  ADDED STEP005 TO SORT DAILY-TRANS INTO ACCOUNT *
+//*                   NUMBER SEQUENCE AHEAD OF STEP010, SO THE       *
+//*                   TRANSACTION PROCESSOR CAN MATCH AGAINST THE    *
+//*                   ACCOUNT MASTER IN ONE SEQUENTIAL PASS.         *
+//*  2026-08-09  RLB  ADDED STEP050 - TIERMOVEMENTREPORT - RUN AT    *
+//*                   MONTH-END TO SUMMARIZE THE STATAUD TIER-       *
+//*                   TRANSITION HISTORY STEP030 NOW ACCUMULATES.    *
+//*  2026-08-09  RLB  ADDED STEP015 - ENDOFDAYRECONCILIATION - RUNS  *
+//*                   RIGHT AFTER THE MASTER IS POSTED AND SETS A    *
+//*                   NON-ZERO RETURN CODE IF THE MASTER'S BALANCE   *
+//*                   SUM DOESN'T MATCH THE PRIOR CLOSE'S CARRIED    *
+//*                   CONTROL TOTAL, GATING THE REST OF THE NIGHT'S  *
+//*                   STEPS - AND THE NEXT DAY'S POSTING - ON IT.    *
+//*  2026-08-09  RLB  ADDED STEP001 (BACKS UP THE LIVE MASTER TO A   *
+//*                   GENERATION AHEAD OF THE POST) AND MOVED THE    *
+//*                   SORTED-TRANSACTION AND CHECKPOINT DATASETS TO  *
+//*                   GENERATION DATA GROUPS SO SEVERAL NIGHTS OF    *
+//*                   EACH ARE RETAINED. SEE THE ROLLBACK PROCEDURE  *
+//*                   AT THE END OF THIS MEMBER AND MSTRRSTR.JCL.    *
+//*  2026-08-09  RLB  ADDED STEP060 - MONTHENDSTATUSSNAPSHOTARCHIVE  *
+//*                   - RUN ALONGSIDE STEP050 AT MONTH-END/YEAR-END  *
+//*                   TO CAPTURE A PER-ACCOUNT ROW ON STATARCH FOR   *
+//*                   THE MULTI-YEAR REGULATORY WINDOW.              *
+//*  2026-08-09  RLB  ADDED STEP025 (OVERDRAFTFEEASSESSMENT) AND     *
+//*                   STEP027 (MONTHLYINTERESTPOSTING) TO THE CHAIN  *
+//*                   SO FEES AND INTEREST POST THE SAME NIGHT AS    *
+//*                   THE STATUS AND REPORTING STEPS INSTEAD OF      *
+//*                   RUNNING STANDALONE. ADDED A BCHTIME DD TO      *
+//*                   EVERY STEP FROM STEP010 ON SO EACH LOGS ITS    *
+//*                   START/END TIME, AND ADDED STEP070              *
+//*                   (BATCHWINDOWSLACHECK) AT THE END TO ADD UP     *
+//*                   THE WHOLE NIGHT'S ELAPSED TIME AND FLAG IT IF  *
+//*                   THE OVERNIGHT BATCH WINDOW WAS EXCEEDED.       *
+//*  2026-08-09  RLB  CORRECTED THE MASTOUT/SORTOUT/CHECKPT/BCHTIME/  *
+//*                   CTLTOT/GLPOST/STATARCH DCB LRECLS, WHICH HAD    *
+//*                   DRIFTED OUT OF SYNC WITH THEIR COPYBOOKS AS     *
+//*                   FIELDS WERE ADDED OVER TIME, TO THE RECORD      *
+//*                   LENGTHS THE COPYBOOKS ACTUALLY DEFINE TODAY.    *
+//*  2026-08-09  RLB  CHECKPT GREW BY 8 BYTES FOR THE NEW NET-AMOUNT  *
+//*                   FIELD ENDOFDAYRECONCILIATION NOW USES, SO       *
+//*                   STEP010'S CHECKPT LRECL MOVED TO 048 AND A      *
+//*                   CHECKPT DD WAS ADDED TO STEP015 TO READ IT.     *
+//*  2026-08-09  RLB  STEP010'S CHECKPT DD WAS ALWAYS A BRAND-NEW     *
+//*                   (+1) GENERATION, SO DAILYTRANSACTIONPROCESSOR   *
+//*                   COULD NEVER ACTUALLY SEE A PRIOR RUN'S          *
+//*                   CHECKPOINT TO DETECT A RESTART. ADDED CHKPTIN,  *
+//*                   READING GENERATION (0), SO THE RESTART CHECK    *
+//*                   HAS SOMETHING TO READ WHILE CHECKPT KEEPS       *
+//*                   WRITING THIS RUN'S OWN NEW GENERATION.          *
+//*  2026-08-09  RLB  MADE MASTER.CONTROL.TOTAL A GDG FOR THE SAME    *
+//*                   REASON - STEP015 WAS APPENDING (MOD) TO A       *
+//*                   PLAIN DATASET AND READING BACK FROM THE FRONT,  *
+//*                   SO IT SAW ONLY THE VERY FIRST NIGHT'S CONTROL   *
+//*                   TOTAL FOREVER AFTER. CTLTOTIN NOW READS THE     *
+//*                   PRIOR CLOSE FROM (0) AND CTLTOT CATALOGS        *
+//*                   TONIGHT'S AS (+1).                              *
+//*  2026-08-09  RLB  STEP025 AND STEP027 BOTH REWRITE ACCOUNT        *
+//*                   BALANCES AFTER STEP015 HAS ALREADY CARRIED      *
+//*                   TONIGHT'S CONTROL TOTAL FORWARD, SO NEITHER'S   *
+//*                   ACTIVITY EVER REACHED CTLTOT. ADDED CTLTOTIN/   *
+//*                   CTLTOT TO BOTH STEPS SO EACH RE-CARRIES THE     *
+//*                   TOTAL AGAIN WITH ITS OWN DELTA APPLIED - STEP025*
+//*                   READS THE GENERATION STEP015 JUST CATALOGED AND *
+//*                   STEP027 READS THE ONE STEP025 JUST CATALOGED.   *
+//*                                                                   *
+//*********************************************************************
+//*
+//STEP001  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  REPRO INFILE(MASTIN) OUTFILE(MASTOUT)
+//MASTIN   DD DSN=ACCTPROD.ACCOUNT.MASTER,DISP=SHR
+//MASTOUT  DD DSN=ACCTPROD.ACCOUNT.MASTER.BACKUP(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(25,25)),
+//             DCB=(RECFM=FB,LRECL=057)
+//*
+//STEP005  EXEC PGM=SORT,
+//             COND=(0,NE,STEP001)
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=ACCTPROD.DAILY.TRANS,DISP=SHR
+//SORTOUT  DD DSN=ACCTPROD.DAILY.TRANS.SORTED(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=035)
+//SYSIN    DD *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//*
+//STEP010  EXEC PGM=DailyTransactionProcessor,
+//             COND=(0,NE,STEP005)
+//STEPLIB  DD DSN=ACCTPROD.BATCH.LOADLIB,DISP=SHR
+//DAILYTRN DD DSN=ACCTPROD.DAILY.TRANS.SORTED(+1),DISP=SHR
+//ACCTMSTR DD DSN=ACCTPROD.ACCOUNT.MASTER,DISP=SHR
+//CHKPTIN  DD DSN=ACCTPROD.BATCH.CHECKPT(0),DISP=SHR
+//CHECKPT  DD DSN=ACCTPROD.BATCH.CHECKPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=048)
+//BCHTIME  DD DSN=ACCTPROD.BATCH.TIMING.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=031)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP015  EXEC PGM=EndOfDayReconciliation,
+//             COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=ACCTPROD.BATCH.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=ACCTPROD.ACCOUNT.MASTER,DISP=SHR
+//CTLTOTIN DD DSN=ACCTPROD.MASTER.CONTROL.TOTAL(0),DISP=SHR
+//CTLTOT   DD DSN=ACCTPROD.MASTER.CONTROL.TOTAL(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=029)
+//CHECKPT  DD DSN=ACCTPROD.BATCH.CHECKPT(0),DISP=SHR
+//BCHTIME  DD DSN=ACCTPROD.BATCH.TIMING.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=MinimumBalanceExceptionReport,
+//             COND=(0,NE,STEP015)
+//STEPLIB  DD DSN=ACCTPROD.BATCH.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=ACCTPROD.ACCOUNT.MASTER,DISP=SHR
+//BCHTIME  DD DSN=ACCTPROD.BATCH.TIMING.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP025  EXEC PGM=OverdraftFeeAssessment,
+//             COND=(0,NE,STEP015)
+//STEPLIB  DD DSN=ACCTPROD.BATCH.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=ACCTPROD.ACCOUNT.MASTER,DISP=SHR
+//GLPOST   DD DSN=ACCTPROD.GL.POSTING.FEED,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=061)
+//CTLTOTIN DD DSN=ACCTPROD.MASTER.CONTROL.TOTAL(0),DISP=SHR
+//CTLTOT   DD DSN=ACCTPROD.MASTER.CONTROL.TOTAL(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=029)
+//BCHTIME  DD DSN=ACCTPROD.BATCH.TIMING.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP027  EXEC PGM=MonthlyInterestPosting,
+//             COND=(0,NE,STEP015)
+//STEPLIB  DD DSN=ACCTPROD.BATCH.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=ACCTPROD.ACCOUNT.MASTER,DISP=SHR
+//GLPOST   DD DSN=ACCTPROD.GL.POSTING.FEED,DISP=MOD
+//CTLTOTIN DD DSN=ACCTPROD.MASTER.CONTROL.TOTAL(0),DISP=SHR
+//CTLTOT   DD DSN=ACCTPROD.MASTER.CONTROL.TOTAL(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=029)
+//BCHTIME  DD DSN=ACCTPROD.BATCH.TIMING.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=AccountStatusSummaryReport,
+//             COND=(0,NE,STEP015)
+//STEPLIB  DD DSN=ACCTPROD.BATCH.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=ACCTPROD.ACCOUNT.MASTER,DISP=SHR
+//BCHTIME  DD DSN=ACCTPROD.BATCH.TIMING.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=PortfolioStatisticsReport,
+//             COND=(0,NE,STEP015)
+//STEPLIB  DD DSN=ACCTPROD.BATCH.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=ACCTPROD.ACCOUNT.MASTER,DISP=SHR
+//BCHTIME  DD DSN=ACCTPROD.BATCH.TIMING.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=TierMovementReport,
+//             COND=(0,NE,STEP030)
+//STEPLIB  DD DSN=ACCTPROD.BATCH.LOADLIB,DISP=SHR
+//STATAUD  DD DSN=ACCTPROD.STATUS.AUDIT.HIST,DISP=SHR
+//BCHTIME  DD DSN=ACCTPROD.BATCH.TIMING.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=MonthEndStatusSnapshotArchive,
+//             COND=(0,NE,STEP015)
+//STEPLIB  DD DSN=ACCTPROD.BATCH.LOADLIB,DISP=SHR
+//ACCTMSTR DD DSN=ACCTPROD.ACCOUNT.MASTER,DISP=SHR
+//CUSTMSTR DD DSN=ACCTPROD.CUSTOMER.MASTER,DISP=SHR
+//STATARCH DD DSN=ACCTPROD.STATUS.SNAPSHOT.ARCHIVE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=054)
+//BCHTIME  DD DSN=ACCTPROD.BATCH.TIMING.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP070  EXEC PGM=BatchWindowSLACheck,
+//             COND=(0,NE,STEP015)
+//STEPLIB  DD DSN=ACCTPROD.BATCH.LOADLIB,DISP=SHR
+//BCHTIME  DD DSN=ACCTPROD.BATCH.TIMING.LOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//*                                                                   *
+//*  ROLLBACK PROCEDURE                                               *
+//*  ------------------------------------------------------          *
+//*  ACCTPROD.ACCOUNT.MASTER.BACKUP, ACCTPROD.DAILY.TRANS.SORTED AND  *
+//*  ACCTPROD.BATCH.CHECKPT ARE GENERATION DATA GROUPS (SEE           *
+//*  GDGBASE.JCL) RETAINING LIMIT(5) GENERATIONS EACH - FIVE NIGHTS   *
+//*  OF HISTORY. IF A NIGHT'S CLASSIFICATION RUN IS FOUND WRONG THE   *
+//*  NEXT MORNING:                                                    *
+//*                                                                   *
+//*  1. DO NOT RUN ACCTBAT AGAIN UNTIL THE MASTER IS RESTORED - A     *
+//*     SECOND NIGHT'S POSTING ON TOP OF BAD DATA COMPOUNDS THE       *
+//*     PROBLEM AND AGES THE BACKUP GENERATION YOU NEED OUT OF THE    *
+//*     RETENTION WINDOW SOONER.                                      *
+//*  2. RUN MSTRRSTR.JCL, SUPPLYING THE RELATIVE GENERATION OF        *
+//*     ACCTPROD.ACCOUNT.MASTER.BACKUP TAKEN BEFORE THE BAD RUN       *
+//*     (NORMALLY (0), LAST NIGHT'S BACKUP, UNLESS THE BAD RUN HAS    *
+//*     ALREADY BEEN FOLLOWED BY A GOOD ONE, IN WHICH CASE USE THE    *
+//*     GENERATION FROM THE MORNING BEFORE THE BAD NIGHT INSTEAD).    *
+//*     THIS REPROS THAT GENERATION BACK OVER THE LIVE MASTER.        *
+//*  3. RE-RUN STEP010 ONWARD OF ACCTBAT FOR THE BAD NIGHT'S          *
+//*     ACCTPROD.DAILY.TRANS.SORTED GENERATION SO THE MASTER PICKS    *
+//*     UP THAT NIGHT'S TRANSACTIONS AGAIN AGAINST THE RESTORED       *
+//*     STARTING BALANCES.                                            *
+//*  4. CONFIRM STEP015 (ENDOFDAYRECONCILIATION) COMES BACK CLEAN     *
+//*     BEFORE RELEASING THE MORNING'S REPORTS.                       *
+//*                                                                   *
+//*********************************************************************
