@@ -1,11 +1,115 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PerformLoopEvenNumbers.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Counter PIC 9(2).
-       PROCEDURE DIVISION.
-           *> TODO: Add PERFORM statement here to display even numbers between 2 and 10 (both inclusive)
-           PERFORM VARYING Counter FROM 2 BY 2 UNTIL Counter > 10
-               DISPLAY "Even number: " Counter
-           END-PERFORM.
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PerformLoopEvenNumbers.
+000300 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000600     SELECT SCHEDCTL ASSIGN TO "SCHEDCTL"
+000700         ORGANIZATION IS INDEXED
+000800         ACCESS MODE IS RANDOM
+000900         RECORD KEY IS SC-CYCLE-ID
+001000         FILE STATUS IS Schedctl-File-Status.
+001050     SELECT HOLCAL ASSIGN TO "HOLCAL"
+001060         ORGANIZATION IS INDEXED
+001070         ACCESS MODE IS RANDOM
+001080         RECORD KEY IS HC-HOLIDAY-DATE
+001090         FILE STATUS IS Holcal-File-Status.
+001100 DATA DIVISION.
+001200 FILE SECTION.
+001300 FD  SCHEDCTL.
+001400     COPY SCHEDCTL.
+001450 FD  HOLCAL.
+001460     COPY HOLCAL.
+001500 WORKING-STORAGE SECTION.
+001600 01 Counter PIC 9(2).
+001700 01 Schedctl-File-Status PIC XX.
+001800     88 Schedctl-OK VALUE "00".
+001900     88 Schedctl-Not-Found VALUE "23".
+001950 01 Holcal-File-Status PIC XX.
+001960     88 Holcal-OK VALUE "00".
+001970     88 Holcal-Not-Found VALUE "23".
+002000 01 Cycle-Id PIC X(04) VALUE "BILL".
+002100 01 Cycle-Start-Day PIC 9(02) VALUE 2.
+002200 01 Cycle-End-Day PIC 9(02) VALUE 10.
+002300 01 Cycle-Step-Day PIC 9(02) VALUE 2.
+002310 01 Run-Date PIC 9(08).
+002320 01 Run-Date-Parts REDEFINES Run-Date.
+002330     05 Run-Year PIC 9(04).
+002340     05 Run-Month PIC 9(02).
+002350     05 Run-Day PIC 9(02).
+002360 01 Candidate-Date PIC 9(08).
+002370 01 Candidate-Date-Parts REDEFINES Candidate-Date.
+002380     05 Candidate-Year PIC 9(04).
+002390     05 Candidate-Month PIC 9(02).
+002400     05 Candidate-Day PIC 9(02).
+002410 01 Candidate-Integer-Date PIC 9(07).
+002420 01 Candidate-Day-Of-Week PIC 9(01).
+002430 01 Business-Day-Switch PIC X(01).
+002440     88 Is-Business-Day VALUE "Y".
+002450     88 Not-Business-Day VALUE "N".
+002500 PROCEDURE DIVISION.
+002600*> The billing-cycle day range used to be hardcoded here (2
+002700*> through 10 by 2); it now comes from the schedule control
+002800*> file so accounts can be reassigned to a different processing
+002900*> calendar without recompiling this program. The shop defaults
+003000*> above are only used if the cycle isn't on file.
+003100     OPEN INPUT SCHEDCTL
+003200     MOVE Cycle-Id TO SC-CYCLE-ID
+003300     READ SCHEDCTL
+003400         INVALID KEY
+003500             DISPLAY "Schedule not on file for cycle "
+003600                 Cycle-Id "; using shop default."
+003700         NOT INVALID KEY
+003800             MOVE SC-CYCLE-START-DAY TO Cycle-Start-Day
+003900             MOVE SC-CYCLE-END-DAY TO Cycle-End-Day
+004000             MOVE SC-CYCLE-STEP-DAY TO Cycle-Step-Day
+004100     END-READ
+004200     CLOSE SCHEDCTL
+004250
+004260*> Each cycle day picked below is a day-of-month number, not a
+004270*> full date, so it's paired with the current run's year and
+004280*> month to get a real calendar date before it can be checked
+004290*> against the weekend/holiday calendar.
+004300     ACCEPT Run-Date FROM DATE YYYYMMDD
+004350     OPEN INPUT HOLCAL
+004400     PERFORM VARYING Counter FROM Cycle-Start-Day
+004500             BY Cycle-Step-Day UNTIL Counter > Cycle-End-Day
+004510         MOVE Run-Year TO Candidate-Year
+004520         MOVE Run-Month TO Candidate-Month
+004530         MOVE Counter TO Candidate-Day
+004540         PERFORM 8000-ROLL-TO-BUSINESS-DAY
+004550             THRU 8000-ROLL-TO-BUSINESS-DAY-EXIT
+004600         DISPLAY "Even number: " Counter
+004610             " billing date: " Candidate-Date
+004620     END-PERFORM.
+004650     CLOSE HOLCAL
+004700     STOP RUN.
+004800
+004900 8000-ROLL-TO-BUSINESS-DAY.
+005000     SET Not-Business-Day TO TRUE
+005100     PERFORM 8100-CHECK-CANDIDATE-DATE
+005200         THRU 8100-CHECK-CANDIDATE-DATE-EXIT
+005300         UNTIL Is-Business-Day.
+005400 8000-ROLL-TO-BUSINESS-DAY-EXIT.
+005500     EXIT.
+005600
+005700 8100-CHECK-CANDIDATE-DATE.
+005800     COMPUTE Candidate-Integer-Date =
+005900         FUNCTION INTEGER-OF-DATE(Candidate-Date)
+006000     COMPUTE Candidate-Day-Of-Week =
+006100         FUNCTION MOD(Candidate-Integer-Date, 7)
+006200     MOVE Candidate-Date TO HC-HOLIDAY-DATE
+006300     READ HOLCAL
+006400         INVALID KEY
+006500             CONTINUE
+006600     END-READ
+006700     IF Candidate-Day-Of-Week = 6 OR Candidate-Day-Of-Week = 0
+006800             OR Holcal-OK
+006900         COMPUTE Candidate-Integer-Date =
+006950             Candidate-Integer-Date + 1
+007000         MOVE FUNCTION DATE-OF-INTEGER(Candidate-Integer-Date)
+007100             TO Candidate-Date
+007200     ELSE
+007300         SET Is-Business-Day TO TRUE
+007400     END-IF.
+007500 8100-CHECK-CANDIDATE-DATE-EXIT.
+007600     EXIT.
