@@ -1,26 +1,52 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IfStatementDemo06.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-TRANS ASSIGN TO "DAILYTRN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS Dailytrn-File-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-TRANS.
+           COPY DAILYTRN.
        WORKING-STORAGE SECTION.
-       01 Account-Balance PIC 9(6).
-       01 Minimum-Balance PIC 9(6) VALUE 1000.
+       01 Dailytrn-File-Status PIC XX.
+           88 Dailytrn-OK VALUE "00".
+           88 Dailytrn-EOF VALUE "10".
+       COPY ACCTFLDS.
        PROCEDURE DIVISION.
-           *> TODO: Move value 1500 to Account-Balance
-           MOVE 1500 TO Account-Balance.
-    
+      *> Every transaction in the day's file is now run through the same
+      *> three comparisons that used to run once against a canned 1500.
+           OPEN INPUT DAILY-TRANS
+           PERFORM 1000-PROCESS-TRANS THRU 1000-PROCESS-TRANS-EXIT
+               UNTIL Dailytrn-EOF
+           CLOSE DAILY-TRANS
+           STOP RUN.
+
+       1000-PROCESS-TRANS.
+           READ DAILY-TRANS
+               AT END
+                   GO TO 1000-PROCESS-TRANS-EXIT
+           END-READ
+
+           *> TODO: Move the transaction amount to Account-Balance
+           MOVE TR-TRANS-AMOUNT TO Account-Balance
+
            *> TODO: Check if Account-Balance is less than Minimum-Balance and display appropriate message
            IF Account-Balance IS LESS THAN Minimum-Balance THEN
                DISPLAY "Balance is below minimum required."
-           END-IF.
-    
+           END-IF
+
            *> TODO: Check if Account-Balance is equal to Minimum-Balance and display appropriate message
            IF Account-Balance IS EQUAL TO Minimum-Balance THEN
                DISPLAY "Balance is equal to minimum required."
-           END-IF.
-    
+           END-IF
+
            *> TODO: Check if Account-Balance is not equal to zero and display appropriate message
            IF Account-Balance IS NOT EQUAL TO 0 THEN
                DISPLAY "Balance is not zero."
            END-IF.
-    
-           STOP RUN.
\ No newline at end of file
+
+       1000-PROCESS-TRANS-EXIT.
+           EXIT.
