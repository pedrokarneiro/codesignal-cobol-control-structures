@@ -0,0 +1,210 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    OverdraftFeeAssessment.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    OVERDRAFTFEEASSESSMENT                                    *
+001100*                                                               *
+001200*    RUNS AGAINST THE ACCOUNT MASTER AND ASSESSES A FLAT FEE    *
+001300*    AGAINST EVERY ACCOUNT WHOSE BALANCE IS NEGATIVE (THE SAME  *
+001400*    OVERDRAWN TEST USED BY NESTEDIFDEMOFINAL AND               *
+001500*    ACCOUNTSTATUSSUMMARYREPORT). THE FEE IS DEDUCTED FROM THE  *
+001600*    BALANCE AND MF-OVERDRAFT-OCCURRENCES IS BUMPED SO REPEAT   *
+001700*    OFFENDERS CAN BE TRACKED ACROSS RUNS.                      *
+001800*                                                               *
+001900*    MODIFICATION HISTORY                                      *
+002000*    ------------------------------------------------------    *
+002100*    DATE       INIT  DESCRIPTION                              *
+002200*    ---------  ----  -----------------------------------      *
+002300*    2026-08-09  RLB  ORIGINAL.                                *
+002310*    2026-08-09  RLB  ADDED GLPOST OUTPUT SO THE FEE FEEDS THE   *
+002320*                     SHARED GENERAL-LEDGER POSTING FILE.        *
+002330*    2026-08-09  RLB  NOW CHAINED INTO ACCTBAT AS STEP025 AND    *
+002340*                     LOGS ITS START/END TO BCHTIME SO           *
+002350*                     BATCHWINDOWSLACHECK CAN TIME THE NIGHT'S   *
+002360*                     RUN.                                      *
+002370*    2026-08-09  RLB  RUNS AFTER ENDOFDAYRECONCILIATION HAS      *
+002372*                     ALREADY CARRIED TONIGHT'S CONTROL TOTAL    *
+002374*                     FORWARD, SO THE FEES ASSESSED HERE NEVER   *
+002376*                     REACHED CTLTOT - TOMORROW'S RECONCILIATION *
+002378*                     WAS PERMANENTLY OUT OF BALANCE BY THE      *
+002380*                     NIGHT'S FEE TOTAL. NOW READS CTLTOTIN AND  *
+002382*                     RE-CARRIES CTLTOT WITH FEES-TOTAL DEDUCTED *
+002384*                     BEFORE TERMINATING, THE SAME GDG READ/     *
+002386*                     WRITE SPLIT ENDOFDAYRECONCILIATION USES.   *
+002400*                                                               *
+002500*****************************************************************
+002600
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT ACCTMSTR ASSIGN TO "ACCTMSTR"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS SEQUENTIAL
+003300         RECORD KEY IS MF-ACCOUNT-NUMBER
+003400         FILE STATUS IS Acctmstr-File-Status.
+003410
+003420     SELECT GLPOST ASSIGN TO "GLPOST"
+003430         ORGANIZATION IS SEQUENTIAL
+003440         FILE STATUS IS Glpost-File-Status.
+003450
+003460     SELECT CTLTOTIN ASSIGN TO "CTLTOTIN"
+003470         ORGANIZATION IS SEQUENTIAL
+003480         FILE STATUS IS Ctltotin-File-Status.
+003490
+003495     SELECT CTLTOT ASSIGN TO "CTLTOT"
+003496         ORGANIZATION IS SEQUENTIAL
+003497         FILE STATUS IS Ctltot-File-Status.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  ACCTMSTR.
+003900     COPY ACCTMSTR.
+003910
+003920 FD  GLPOST.
+003930     COPY GLPOST.
+003940
+003950 FD  CTLTOTIN.
+003960     COPY CTLTOT REPLACING
+003970         ==CT-CONTROL-TOTAL-RECORD==
+003972             BY ==CTI-CONTROL-TOTAL-RECORD==
+003974         ==CT-CONTROL-DATE== BY ==CTI-CONTROL-DATE==
+003976         ==CT-CONTROL-TOTAL== BY ==CTI-CONTROL-TOTAL==.
+003980
+003990 FD  CTLTOT.
+003995     COPY CTLTOT.
+004000
+004100 WORKING-STORAGE SECTION.
+004200 01  Acctmstr-File-Status            PIC XX.
+004300     88  Acctmstr-OK                 VALUE "00".
+004400     88  Acctmstr-EOF                VALUE "10".
+004410
+004420 01  Glpost-File-Status              PIC XX.
+004430     88  Glpost-OK                   VALUE "00".
+004440
+004442 01  Ctltotin-File-Status            PIC XX.
+004444     88  Ctltotin-OK                 VALUE "00".
+004446     88  Ctltotin-Not-Found          VALUE "35".
+004448
+004452 01  Ctltot-File-Status              PIC XX.
+004454     88  Ctltot-OK                   VALUE "00".
+004456
+004458 01  Adjusted-Control-Total          PIC S9(9)V99 COMP.
+004459
+004462 01  Posting-Date                    PIC 9(08).
+004500
+004600 COPY ACCTFLDS.
+004700
+004800 77  Overdraft-Fee-Amount            PIC S9(6)V99 VALUE 35.00.
+004900
+005000 01  Assessment-Counters.
+005100     05  Accounts-Examined           PIC 9(7) COMP.
+005200     05  Accounts-Assessed           PIC 9(7) COMP.
+005300     05  Fees-Total                  PIC S9(9)V99 COMP.
+005400
+005500 PROCEDURE DIVISION.
+005600
+005700 0000-MAINLINE.
+005750     CALL "BatchStepTimer" USING "STEP025", "S"
+005800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+005900     PERFORM 2000-ASSESS-ACCOUNT THRU 2000-ASSESS-ACCOUNT-EXIT
+006000         UNTIL Acctmstr-EOF
+006050     PERFORM 8000-ADJUST-CONTROL-TOTAL
+006060         THRU 8000-ADJUST-CONTROL-TOTAL-EXIT
+006100     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+006150     CALL "BatchStepTimer" USING "STEP025", "E"
+006200     STOP RUN.
+006300
+006400 1000-INITIALIZE.
+006500     OPEN I-O ACCTMSTR
+006550     OPEN EXTEND GLPOST
+006600     MOVE 0 TO Accounts-Examined
+006700     MOVE 0 TO Accounts-Assessed
+006800     MOVE 0 TO Fees-Total
+006850     ACCEPT Posting-Date FROM DATE YYYYMMDD
+006900     READ ACCTMSTR
+007000         AT END
+007100             SET Acctmstr-EOF TO TRUE
+007200     END-READ.
+007300 1000-INITIALIZE-EXIT.
+007400     EXIT.
+007500
+007600 2000-ASSESS-ACCOUNT.
+007700     ADD 1 TO Accounts-Examined
+007800     MOVE MF-Account-Balance TO Account-Balance
+007900
+008000     IF Account-Balance < 0
+008100         COMPUTE MF-ACCOUNT-BALANCE =
+008200             MF-ACCOUNT-BALANCE - Overdraft-Fee-Amount
+008300         ADD 1 TO MF-OVERDRAFT-OCCURRENCES
+008400         REWRITE MF-ACCTMSTR-RECORD
+008500             INVALID KEY
+008600                 DISPLAY MF-ACCOUNT-NUMBER
+008700                     ": Overdraft fee assessment rejected."
+008800                 GO TO 2000-READ-NEXT
+008900         END-REWRITE
+008910         MOVE MF-ACCOUNT-NUMBER TO GL-ACCOUNT-NUMBER
+008920         MOVE Posting-Date TO GL-POSTING-DATE
+008930         MOVE "FEE " TO GL-TRANSACTION-CODE
+008940         SET GL-Is-Debit TO TRUE
+008950         MOVE Overdraft-Fee-Amount TO GL-ENTRY-AMOUNT
+008960         MOVE "OverdraftFeeAssessment" TO GL-SOURCE-PROGRAM
+008970         WRITE GL-POST-RECORD
+009000         ADD 1 TO Accounts-Assessed
+009100         ADD Overdraft-Fee-Amount TO Fees-Total
+009200         DISPLAY MF-ACCOUNT-NUMBER ": Overdraft fee assessed "
+009300             Overdraft-Fee-Amount
+009400     END-IF.
+009500
+009600 2000-READ-NEXT.
+009700     READ ACCTMSTR
+009800         AT END
+009900             SET Acctmstr-EOF TO TRUE
+010000     END-READ.
+010100 2000-ASSESS-ACCOUNT-EXIT.
+010200     EXIT.
+010300
+010320*> EndOfDayReconciliation already carried tonight's control total
+010330*> forward before this step ran, so that total does not yet
+010340*> reflect the fees just assessed above. Re-carry it here with
+010350*> Fees-Total deducted so tomorrow's reconciliation starts from
+010360*> the balance the master actually holds tonight.
+010370 8000-ADJUST-CONTROL-TOTAL.
+010380     OPEN INPUT CTLTOTIN
+010390     IF Ctltotin-OK
+010400         READ CTLTOTIN
+010410             AT END
+010420                 SET Ctltotin-Not-Found TO TRUE
+010430         END-READ
+010440     END-IF
+010450
+010460     IF Ctltotin-OK
+010470         COMPUTE Adjusted-Control-Total =
+010480             CTI-CONTROL-TOTAL - Fees-Total
+010490         CLOSE CTLTOTIN
+010500         MOVE Posting-Date TO CT-CONTROL-DATE
+010510         MOVE Adjusted-Control-Total TO CT-CONTROL-TOTAL
+010520         OPEN OUTPUT CTLTOT
+010530         WRITE CT-CONTROL-TOTAL-RECORD
+010540         CLOSE CTLTOT
+010550     ELSE
+010560         DISPLAY "No control total on file - fees assessed "
+010570             "tonight will not be reflected until the next "
+010580             "successful reconciliation."
+010590     END-IF.
+010600 8000-ADJUST-CONTROL-TOTAL-EXIT.
+010610     EXIT.
+010620
+010700 9000-TERMINATE.
+010710     CLOSE GLPOST
+010720     CLOSE ACCTMSTR
+010730     DISPLAY "OVERDRAFT FEE ASSESSMENT SUMMARY"
+010740     DISPLAY "Accounts examined - " Accounts-Examined
+010750     DISPLAY "Accounts assessed - " Accounts-Assessed
+010760     DISPLAY "Total fees assessed - " Fees-Total.
+010900 9000-TERMINATE-EXIT.
+010910     EXIT.
