@@ -0,0 +1,127 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BalanceClassificationRegressionTest.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    BALANCECLASSIFICATIONREGRESSIONTEST                        *
+001100*                                                               *
+001200*    READS A FILE OF BALANCE-CLASSIFICATION TEST CASES          *
+001300*    (BALTCASE) AND RUNS EACH ONE THROUGH THE SAME OVERDRAWN /  *
+001400*    HIGH BALANCE / NEAR-OVERDRAFT / LOW BALANCE / GOOD         *
+001500*    STANDING CASCADE ACCOUNTSTATUSSUMMARYREPORT USES, THEN     *
+001600*    COMPARES THE RESULT AGAINST EACH CASE'S EXPECTED STATUS.   *
+001700*    A PASS/FAIL LINE PRINTS FOR EVERY CASE SO THE FULL SET OF  *
+001800*    BOUNDARY CONDITIONS CAN BE RE-RUN AFTER ANY CHANGE TO THE  *
+001900*    CLASSIFICATION LOGIC OR ITS THRESHOLDS, INSTEAD OF HAND-   *
+002000*    CHECKING ONE HARDCODED VALUE AT A TIME LIKE THE            *
+002100*    IFSTATEMENTDEMO VARIANTS DO.                               *
+002200*                                                               *
+002300*    MODIFICATION HISTORY                                      *
+002400*    ------------------------------------------------------    *
+002500*    DATE       INIT  DESCRIPTION                              *
+002600*    ---------  ----  -----------------------------------      *
+002700*    2026-08-09  RLB  ORIGINAL.                                *
+002800*                                                               *
+002900*****************************************************************
+003000
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT TESTCASE ASSIGN TO "TESTCASE"
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS Testcase-File-Status.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  TESTCASE.
+004100     COPY BALTCASE.
+004200
+004300 WORKING-STORAGE SECTION.
+004400 01  Testcase-File-Status             PIC XX.
+004500     88  Testcase-OK                  VALUE "00".
+004600     88  Testcase-EOF                 VALUE "10".
+004700
+004800 COPY ACCTFLDS.
+004900
+005000 01  Case-Result-Switch                PIC X(01).
+005100     88  Case-Passed                  VALUE "Y".
+005200     88  Case-Failed                  VALUE "N".
+005300
+005400 01  Test-Totals.
+005500     05  Cases-Run                    PIC 9(7) COMP.
+005600     05  Cases-Passed                 PIC 9(7) COMP.
+005700     05  Cases-Failed                 PIC 9(7) COMP.
+005800
+005900 PROCEDURE DIVISION.
+006000
+006100 0000-MAINLINE.
+006200     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+006300     PERFORM 2000-RUN-TEST-CASE THRU 2000-RUN-TEST-CASE-EXIT
+006400         UNTIL Testcase-EOF
+006500     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+006600     STOP RUN.
+006700
+006800 1000-INITIALIZE.
+006900     OPEN INPUT TESTCASE
+007000     MOVE ZERO TO Test-Totals
+007100     READ TESTCASE
+007200         AT END
+007300             SET Testcase-EOF TO TRUE
+007400     END-READ.
+007500 1000-INITIALIZE-EXIT.
+007600     EXIT.
+007700
+007800 2000-RUN-TEST-CASE.
+007900     ADD 1 TO Cases-Run
+008000     MOVE TC-ACCOUNT-BALANCE TO Account-Balance
+008100     MOVE TC-MINIMUM-BALANCE TO Minimum-Balance
+008200     MOVE TC-NEAR-OVERDRAFT-FLOOR TO Near-Overdraft-Floor
+008300
+008400     IF Account-Balance < 0
+008500         MOVE "Overdrawn" TO Account-Status
+008600     ELSE
+008700         IF Account-Balance > 5000
+008800             MOVE "High Balance" TO Account-Status
+008900         ELSE
+009000             IF Account-Balance < Near-Overdraft-Floor
+009100                 MOVE "Near-Overdraft" TO Account-Status
+009200             ELSE
+009300                 IF Account-Balance < Minimum-Balance
+009400                     MOVE "Low Balance" TO Account-Status
+009500                 ELSE
+009600                     MOVE "Good Standing" TO Account-Status
+009700                 END-IF
+009800             END-IF
+009900         END-IF
+010000     END-IF
+010100
+010200     IF Account-Status = TC-EXPECTED-STATUS
+010300         SET Case-Passed TO TRUE
+010400         ADD 1 TO Cases-Passed
+010500         DISPLAY TC-TEST-ID ": PASS - " Account-Status
+010600     ELSE
+010700         SET Case-Failed TO TRUE
+010800         ADD 1 TO Cases-Failed
+010900         DISPLAY TC-TEST-ID ": FAIL - expected "
+011000             TC-EXPECTED-STATUS " got " Account-Status
+011100     END-IF
+011200
+011300     READ TESTCASE
+011400         AT END
+011500             SET Testcase-EOF TO TRUE
+011600     END-READ.
+011700 2000-RUN-TEST-CASE-EXIT.
+011800     EXIT.
+011900
+012000 9000-TERMINATE.
+012100     CLOSE TESTCASE
+012200     DISPLAY "BALANCE CLASSIFICATION REGRESSION TEST SUMMARY"
+012300     DISPLAY "Cases run    - " Cases-Run
+012400     DISPLAY "Cases passed - " Cases-Passed
+012500     DISPLAY "Cases failed - " Cases-Failed.
+012600 9000-TERMINATE-EXIT.
+012700     EXIT.
