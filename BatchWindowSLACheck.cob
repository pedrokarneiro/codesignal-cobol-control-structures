@@ -0,0 +1,170 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BatchWindowSLACheck.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    BATCHWINDOWSLACHECK                                        *
+001100*                                                               *
+001200*    RUNS LAST IN THE NIGHTLY ACCTBAT JOB STREAM. READS TODAY'S *
+001300*    BCHTIME LOG (WRITTEN BY BATCHSTEPTIMER AT THE TOP AND      *
+001400*    BOTTOM OF EVERY EARLIER STEP), FINDS THE EARLIEST START    *
+001500*    AND THE LATEST END, AND COMPARES THE ELAPSED TIME AGAINST  *
+001600*    THE SHOP'S OVERNIGHT BATCH WINDOW. A RUN THAT WENT LONG    *
+001700*    SETS A NON-ZERO RETURN CODE SO OPERATIONS SEES A CLEAR     *
+001800*    ABEND-LIKE MESSAGE INSTEAD OF THE OVERRUN GOING UNNOTICED  *
+001900*    UNTIL BRANCHES OPEN AND ONLINE ACCOUNT ACCESS IS LATE.     *
+002000*                                                               *
+002100*    MODIFICATION HISTORY                                      *
+002200*    ------------------------------------------------------    *
+002300*    DATE       INIT  DESCRIPTION                              *
+002400*    ---------  ----  -----------------------------------      *
+002500*    2026-08-09  RLB  ORIGINAL.                                *
+002510*    2026-08-09  RLB  BCHTIME IS A PLAIN DATASET APPENDED TO BY *
+002520*                     EVERY NIGHT'S RUN, NOT RESET OR ROTATED   *
+002530*                     BETWEEN RUNS, SO A DATE FILTER IS         *
+002540*                     REQUIRED AFTER ALL - WITHOUT ONE, EVERY   *
+002550*                     EVENT EVER LOGGED IS SCANNED AND THE      *
+002560*                     ELAPSED TIME IS COMPUTED ACROSS UNRELATED *
+002570*                     CALENDAR NIGHTS. 2000-SCAN-EVENT NOW      *
+002580*                     ACCEPTS AN EVENT ONLY WHEN ITS DATE IS    *
+002590*                     TODAY'S RUN-DATE OR, FOR A START EVENT,   *
+002592*                     YESTERDAY'S - THE ONE CASE WHERE A STEP   *
+002594*                     LEGITIMATELY STARTED BEFORE MIDNIGHT ON A *
+002596*                     RUN THAT CROSSED IT.                      *
+002598*                                                               *
+002700*****************************************************************
+002800
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT BCHTIME ASSIGN TO "BCHTIME"
+003300         ORGANIZATION IS SEQUENTIAL
+003400         FILE STATUS IS Bchtime-File-Status.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  BCHTIME.
+003900     COPY BCHTIME.
+004000
+004100 WORKING-STORAGE SECTION.
+004200 01  Bchtime-File-Status             PIC XX.
+004300     88  Bchtime-OK                  VALUE "00".
+004400     88  Bchtime-EOF                 VALUE "10".
+004500
+004600 01  Run-Date                        PIC 9(08).
+004650 01  Yesterday-Date                  PIC 9(08).
+004660 01  Run-Integer-Date                PIC 9(07) COMP.
+004700
+004800*> Overnight batch window the shop has committed to. Eight hours,
+004900*> expressed in hundredths of a second so it lines up with the
+005000*> hundredths-of-a-second timestamps this program compares.
+005100 01  SLA-Window-Hundredths           PIC 9(9) VALUE 002880000.
+005200
+005400 01  Earliest-Start-Hundredths       PIC 9(9).
+005500 01  Latest-End-Hundredths           PIC 9(9).
+005600 01  Elapsed-Hundredths              PIC 9(9).
+005700 01  Elapsed-Minutes                 PIC 9(7).
+005800 01  Seconds-Per-Day-Hundredths      PIC 9(9) VALUE 008640000.
+005900
+006000 01  Any-Start-Found-Switch          PIC X(01).
+006100     88  Any-Start-Was-Found         VALUE "Y".
+006200     88  Any-Start-Was-Not-Found     VALUE "N".
+006300
+006400 01  Any-End-Found-Switch            PIC X(01).
+006500     88  Any-End-Was-Found           VALUE "Y".
+006600     88  Any-End-Was-Not-Found       VALUE "N".
+006700
+006800 PROCEDURE DIVISION.
+006900
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+007200     PERFORM 2000-SCAN-EVENT THRU 2000-SCAN-EVENT-EXIT
+007300         UNTIL Bchtime-EOF
+007400     PERFORM 3000-EVALUATE-WINDOW THRU 3000-EVALUATE-WINDOW-EXIT
+007500     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+007600     STOP RUN.
+007700
+007800 1000-INITIALIZE.
+007900     OPEN INPUT BCHTIME
+008000     ACCEPT Run-Date FROM DATE YYYYMMDD
+008010     COMPUTE Run-Integer-Date = FUNCTION INTEGER-OF-DATE(Run-Date)
+008020     MOVE FUNCTION DATE-OF-INTEGER(Run-Integer-Date - 1)
+008030         TO Yesterday-Date
+008100     MOVE ZERO TO Earliest-Start-Hundredths
+008200     MOVE ZERO TO Latest-End-Hundredths
+008300     SET Any-Start-Was-Not-Found TO TRUE
+008400     SET Any-End-Was-Not-Found TO TRUE
+008500     READ BCHTIME
+008600         AT END
+008700             SET Bchtime-EOF TO TRUE
+008800     END-READ.
+008900 1000-INITIALIZE-EXIT.
+009000     EXIT.
+009100
+009200 2000-SCAN-EVENT.
+009210*> BCHTIME is a plain dataset appended to by every night's run,
+009220*> so it carries every prior night's rows too - an event is
+009230*> only part of tonight's run if it is dated today, or (for a
+009240*> start event only) dated yesterday, the one legitimate case of
+009250*> a step starting before midnight on a run that crosses it.
+009300     IF BT-Event-Is-Start
+009400             AND (BT-EVENT-DATE = Run-Date
+009500                 OR BT-EVENT-DATE = Yesterday-Date)
+009800         IF Any-Start-Was-Not-Found
+009900             OR BT-EVENT-TIME < Earliest-Start-Hundredths
+010000             MOVE BT-EVENT-TIME TO Earliest-Start-Hundredths
+010100             SET Any-Start-Was-Found TO TRUE
+010200         END-IF
+010300     ELSE
+010310         IF BT-Event-Is-End AND BT-EVENT-DATE = Run-Date
+010400             IF Any-End-Was-Not-Found
+010500                 OR BT-EVENT-TIME > Latest-End-Hundredths
+010600                 MOVE BT-EVENT-TIME TO Latest-End-Hundredths
+010700                 SET Any-End-Was-Found TO TRUE
+010800             END-IF
+010810         END-IF
+010900     END-IF
+011100
+011200     READ BCHTIME
+011300         AT END
+011400             SET Bchtime-EOF TO TRUE
+011500     END-READ.
+011600 2000-SCAN-EVENT-EXIT.
+011700     EXIT.
+011800
+011900 3000-EVALUATE-WINDOW.
+012000     IF Any-Start-Was-Not-Found OR Any-End-Was-Not-Found
+012100         DISPLAY "No complete BCHTIME start/end pairs found for "
+012200             Run-Date " - SLA window cannot be checked."
+012300     ELSE
+012400         IF Latest-End-Hundredths >= Earliest-Start-Hundredths
+012500             COMPUTE Elapsed-Hundredths =
+012600                 Latest-End-Hundredths - Earliest-Start-Hundredths
+012700         ELSE
+012800             COMPUTE Elapsed-Hundredths =
+012900                 Seconds-Per-Day-Hundredths
+012950                 - Earliest-Start-Hundredths
+013000                 + Latest-End-Hundredths
+013100         END-IF
+013200         COMPUTE Elapsed-Minutes = Elapsed-Hundredths / 6000
+013300         DISPLAY "Nightly batch window elapsed: "
+013400             Elapsed-Minutes " minutes."
+013500         IF Elapsed-Hundredths > SLA-Window-Hundredths
+013600             DISPLAY "*** BATCH WINDOW EXCEEDED *** Run started "
+013700                 Earliest-Start-Hundredths " ended "
+013800                 Latest-End-Hundredths
+013900                 " - notify operations before branches open."
+014000             MOVE 16 TO RETURN-CODE
+014100         END-IF
+014200     END-IF.
+014300 3000-EVALUATE-WINDOW-EXIT.
+014400     EXIT.
+014500
+014600 9000-TERMINATE.
+014700     CLOSE BCHTIME.
+014800 9000-TERMINATE-EXIT.
+014900     EXIT.
