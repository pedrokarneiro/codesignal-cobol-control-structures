@@ -1,33 +1,136 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NestedIfDemoGT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMSTR ASSIGN TO "CUSTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUSTOMER-NUMBER
+               FILE STATUS IS Custmstr-File-Status.
+
+           SELECT GTSUSP ASSIGN TO "GTSUSP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS Gtsusp-File-Status.
+
+           SELECT RMQUEUE ASSIGN TO "RMQUEUE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS Rmqueue-File-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMSTR.
+           COPY CUSTMSTR.
+
+       FD  GTSUSP.
+           COPY GTSUSP.
+
+       FD  RMQUEUE.
+           COPY RMQUEUE.
        WORKING-STORAGE SECTION.
+       01 Custmstr-File-Status PIC XX.
+           88 Custmstr-OK VALUE "00".
+           88 Custmstr-Not-Found VALUE "23".
+
+       01 Gtsusp-File-Status PIC XX.
+           88 Gtsusp-OK VALUE "00".
 
-       01 Account-Balance PIC 9(6) VALUE 0.
-       01 Minimum-Balance PIC 9(6) VALUE 1000.
-       01 Account-Status PIC X(13).
-       01 Customer-Trust-Score PIC 9 VALUE 3.
+       01 Rmqueue-File-Status PIC XX.
+           88 Rmqueue-OK VALUE "00".
+
+       01 Account-Number PIC X(10) VALUE "0000000001".
+       COPY ACCTFLDS.
+       01 Customer-Trust-Score PIC 9 VALUE 0.
+       01 Cascade-Validity-Switch PIC X(01).
+           88 Cascade-Is-Valid VALUE "Y".
+           88 Cascade-Is-Invalid VALUE "N".
+       01 Status-Found PIC X(01).
+           88 Status-Was-Found VALUE "Y".
+           88 Status-Was-Not-Found VALUE "N".
+       01 Classifier-Status-Code PIC X(02).
+       01 Trust-Tier PIC X(15).
+       01 RM-Queue-Name PIC X(20).
+       01 RM-Queue-Found PIC X(01).
+           88 RM-Queue-Was-Found VALUE "Y".
+           88 RM-Queue-Was-Not-Found VALUE "N".
 
 
        PROCEDURE DIVISION.
            MOVE 2500 TO Account-Balance.
-           IF Account-Balance > 0
-               *> TODO: Modify the IF statement below to check if Account-Balance >= 2000 and Customer-Trust-Score is greater than 3
-               IF Account-Balance >= 2000
-                   IF Customer-Trust-Score > 3
-                       MOVE "High Balance" TO Account-Status
-                   ELSE
-                       MOVE "Good Standing" TO Account-Status
-                   END-IF
+
+      *> Customer-Trust-Score used to be a compiled-in VALUE 3; it is
+      *> now looked up from the customer master maintained by the
+      *> credit-scoring batch job, keyed by the same account number.
+           OPEN INPUT CUSTMSTR
+           MOVE Account-Number TO CM-CUSTOMER-NUMBER
+           READ CUSTMSTR
+               INVALID KEY
+                   MOVE 0 TO Customer-Trust-Score
+               NOT INVALID KEY
+                   MOVE CM-CUSTOMER-TRUST-SCORE TO Customer-Trust-Score
+           END-READ
+           CLOSE CUSTMSTR
+
+      *> A trust score that fails the numeric test cannot be trusted
+      *> to drive the cascade below, so the account is suspended for
+      *> next-day resubmission instead of falling through an ELSE it
+      *> does not actually satisfy.
+           SET Cascade-Is-Valid TO TRUE
+           IF Customer-Trust-Score IS NOT NUMERIC
+               SET Cascade-Is-Invalid TO TRUE
+           END-IF
+
+           IF Cascade-Is-Invalid
+               OPEN OUTPUT GTSUSP
+               MOVE Account-Number TO GT-ACCOUNT-NUMBER
+               MOVE Customer-Trust-Score TO GT-TRUST-SCORE
+               MOVE "Customer trust score is not numeric"
+                   TO GT-REJECT-REASON
+               SET GT-RESUBMIT-NEXT-DAY TO TRUE
+               WRITE GT-SUSPENSE-RECORD
+               CLOSE GTSUSP
+               DISPLAY Account-Number
+                   ": Suspended - trust score failed validation."
+               GO TO 0000-DEMO-EXIT
+           END-IF.
+
+      *> The balance/trust-score decision now lives in one shared
+      *> subprogram, AccountStatusClassifier, instead of being
+      *> reimplemented in every NestedIfDemo variant.
+           CALL "AccountStatusClassifier" USING Account-Balance,
+               Minimum-Balance, Near-Overdraft-Floor,
+               Customer-Trust-Score, Classifier-Status-Code
+           CALL "StatusLookup" USING Classifier-Status-Code,
+               Account-Status, Status-Found.
+           DISPLAY "Account Status: " Account-Status.
+
+      *> Customer-Trust-Score is only a single digit, but a 4 and a
+      *> 9 should not get identical treatment - the top tier is
+      *> routed to a named relationship-manager queue instead of
+      *> being handled the same as an account that just cleared the
+      *> old ">3" threshold.
+           IF Customer-Trust-Score > 6
+               MOVE "Private Banking" TO Trust-Tier
+           ELSE
+               IF Customer-Trust-Score > 3
+                   MOVE "Preferred" TO Trust-Tier
                ELSE
-                   IF Account-Balance < Minimum-Balance
-                       MOVE "Low Balance" TO Account-Status
-                   ELSE
-                       MOVE "Good Standing" TO Account-Status
-                   END-IF
+                   MOVE "Standard" TO Trust-Tier
                END-IF
-           ELSE
-               MOVE "Overdrawn" TO Account-Status
            END-IF.
-           DISPLAY "Account Status: " Account-Status.
-           STOP RUN.
\ No newline at end of file
+
+           IF Trust-Tier = "Private Banking"
+               CALL "RelationshipManagerLookup" USING "PB",
+                   RM-Queue-Name, RM-Queue-Found
+               OPEN OUTPUT RMQUEUE
+               MOVE Account-Number TO RQ-ACCOUNT-NUMBER
+               MOVE Customer-Trust-Score TO RQ-TRUST-SCORE
+               MOVE Trust-Tier TO RQ-TRUST-TIER
+               MOVE RM-Queue-Name TO RQ-RM-QUEUE-NAME
+               WRITE RQ-RM-QUEUE-RECORD
+               CLOSE RMQUEUE
+               DISPLAY Account-Number ": Routed to relationship "
+                   "manager queue " RM-Queue-Name
+           END-IF.
+
+       0000-DEMO-EXIT.
+           STOP RUN.
