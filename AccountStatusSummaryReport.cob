@@ -0,0 +1,460 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AccountStatusSummaryReport.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    ACCOUNTSTATUSSUMMARYREPORT                                 *
+001100*                                                               *
+001200*    RUNS THE SAME NESTED-IF CLASSIFICATION AS NESTEDIFDEMOFINAL*
+001300*    (HIGH BALANCE / NEAR-OVERDRAFT / LOW BALANCE / GOOD        *
+001400*    STANDING / OVERDRAWN) OVER EVERY ACCOUNT ON THE MASTER AND *
+001500*    PRINTS A COUNT AND BALANCE SUBTOTAL PER STATUS BUCKET FOR  *
+001600*    THE DAILY BRANCH REVIEW MEETING.                           *
+001700*                                                               *
+001800*    MODIFICATION HISTORY                                      *
+001900*    ------------------------------------------------------    *
+002000*    DATE       INIT  DESCRIPTION                              *
+002100*    ---------  ----  -----------------------------------      *
+002200*    2026-08-09  RLB  ORIGINAL.                                *
+002250*    2026-08-09  RLB  PERSISTS THE NEW STATUS ON THE MASTER AND *
+002260*                     WRITES A STATAUD AUDIT RECORD (BEFORE/    *
+002270*                     AFTER STATUS, TRIGGERING FIELD VALUES AND *
+002280*                     A TIMESTAMP) EVERY TIME THE NIGHTLY RUN    *
+002290*                     ACTUALLY CHANGES AN ACCOUNT'S STATUS.      *
+002295*    2026-08-09  RLB  ALSO WRITES EACH STATUS CHANGE TO STATFEED,*
+002296*                     A SAME-DAY INTERFACE FILE FOR THE ONLINE   *
+002297*                     BANKING PLATFORM (SEE STATFEED.CPY).       *
+002298*    2026-08-09  RLB  OPENS STATAUD EXTEND INSTEAD OF OUTPUT SO  *
+002299*                     IT ACCUMULATES A TRUE MULTI-NIGHT TIER-    *
+002300*                     TRANSITION HISTORY FOR TIERMOVEMENTREPORT. *
+002301*    2026-08-09  RLB  ADDED THE NEAR-OVERDRAFT BUCKET FOR A      *
+002302*                     POSITIVE BALANCE WITHIN A SMALL BUFFER OF  *
+002303*                     ZERO, AHEAD OF THE LOW BALANCE CHECK.      *
+002304*    2026-08-09  RLB  REDESIGNED AROUND A SINGLE SORT/RETURN     *
+002305*                     PASS INSTEAD OF READING ACCTMSTR IN ITS    *
+002306*                     OWN ACCOUNT-NUMBER SEQUENCE, WITH IN-      *
+002307*                     MEMORY CONTROL BREAKS ON BRANCH AND THEN   *
+002308*                     PRODUCT SO THE FULL NIGHTLY VOLUME GETS    *
+002309*                     ONE PASS AND ONE SET OF SUBTOTALS INSTEAD  *
+002310*                     OF TREATING EACH ACCOUNT IN ISOLATION.     *
+002312*    2026-08-09  RLB  LOGS STEP030 START/END TO BCHTIME SO       *
+002313*                     BATCHWINDOWSLACHECK CAN TIME THE NIGHT'S   *
+002314*                     RUN.                                      *
+002320*    2026-08-09  RLB  SW-SORT-RECORD HAD DRIFTED OUT OF SYNC     *
+002325*                     WITH ACCTMSTR.CPY - IT WAS MISSING SW-     *
+002330*                     CURRENCY-CODE, SO SW-ACCOUNT-BALANCE AND   *
+002335*                     EVERYTHING AFTER IT WAS READING SHIFTED,   *
+002340*                     GARBAGE BYTES OUT OF THE SORTED RECORD.    *
+002345*                     ADDED SW-CURRENCY-CODE, PLUS SW-LAST-      *
+002350*                     ACTIVITY-DATE AND SW-DORMANCY-FLAG SO A    *
+002355*                     STATUS-CHANGE REWRITE HAS SOMEWHERE TO     *
+002360*                     CARRY THOSE THREE FIELDS FORWARD INSTEAD   *
+002365*                     OF ZEROING THEM OUT ON THE MASTER.         *
+002315*                                                               *
+002400*****************************************************************
+002500
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ACCTMSTR ASSIGN TO "ACCTMSTR"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS MF-ACCOUNT-NUMBER
+003300         FILE STATUS IS Acctmstr-File-Status.
+003350
+003360     SELECT CUSTMSTR ASSIGN TO "CUSTMSTR"
+003370         ORGANIZATION IS INDEXED
+003380         ACCESS MODE IS RANDOM
+003390         RECORD KEY IS CM-CUSTOMER-NUMBER
+003395         FILE STATUS IS Custmstr-File-Status.
+003396
+003397     SELECT STATAUD ASSIGN TO "STATAUD"
+003398         ORGANIZATION IS SEQUENTIAL
+003399         FILE STATUS IS Stataud-File-Status.
+003410
+003420     SELECT STATFEED ASSIGN TO "STATFEED"
+003430         ORGANIZATION IS SEQUENTIAL
+003440         FILE STATUS IS Statfeed-File-Status.
+003450
+003460     SELECT SORTWK ASSIGN TO "SORTWK1".
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  ACCTMSTR.
+003900     COPY ACCTMSTR.
+004000
+004010 FD  CUSTMSTR.
+004020     COPY CUSTMSTR.
+004030
+004040 FD  STATAUD.
+004050     COPY STATAUD.
+004060
+004070 FD  STATFEED.
+004080     COPY STATFEED.
+004090
+004095 SD  SORTWK.
+004096 01  SW-SORT-RECORD.
+004097     05  SW-ACCOUNT-NUMBER           PIC X(10).
+004098     05  SW-BRANCH-CODE              PIC X(04).
+004099     05  SW-PRODUCT-CODE             PIC X(04).
+004100     05  SW-CURRENCY-CODE            PIC X(03).
+004101     05  SW-ACCOUNT-BALANCE          PIC S9(6)V99 COMP-3.
+004102     05  SW-MINIMUM-BALANCE          PIC S9(6)V99 COMP-3.
+004103     05  SW-OVERDRAFT-OCCURRENCES    PIC 9(3).
+004104     05  SW-ACCOUNT-STATUS           PIC X(14).
+004105     05  SW-LAST-ACTIVITY-DATE       PIC 9(08).
+004106     05  SW-DORMANCY-FLAG            PIC X(01).
+004107
+004190 WORKING-STORAGE SECTION.
+004200 01  Acctmstr-File-Status            PIC XX.
+004300     88  Acctmstr-OK                 VALUE "00".
+004400     88  Acctmstr-EOF                VALUE "10".
+004410
+004420 01  Custmstr-File-Status            PIC XX.
+004430     88  Custmstr-OK                 VALUE "00".
+004440     88  Custmstr-Not-Found          VALUE "23".
+004450
+004460 01  Stataud-File-Status             PIC XX.
+004470     88  Stataud-OK                  VALUE "00".
+004480
+004490 01  Statfeed-File-Status            PIC XX.
+004500     88  Statfeed-OK                 VALUE "00".
+004600
+004700 COPY ACCTFLDS.
+004800 01  Prior-Account-Status            PIC X(14).
+004900 01  Customer-Trust-Score            PIC 9(01).
+004910 01  Run-Date                        PIC 9(08).
+004920 01  Run-Time                        PIC 9(08).
+004930
+004940 01  Current-Branch-Code             PIC X(04).
+004950 01  Current-Product-Code            PIC X(04).
+004960 01  Sort-EOF-Switch                 PIC X(01).
+004970     88  Sort-EOF                    VALUE "Y".
+004980     88  Sort-Not-EOF                VALUE "N".
+005000
+005010 01  Product-Totals.
+005020     05  High-Balance-Count          PIC 9(7) COMP.
+005030     05  High-Balance-Subtotal       PIC S9(9)V99 COMP.
+005040     05  Near-Overdraft-Count        PIC 9(7) COMP.
+005050     05  Near-Overdraft-Subtotal     PIC S9(9)V99 COMP.
+005060     05  Low-Balance-Count           PIC 9(7) COMP.
+005070     05  Low-Balance-Subtotal        PIC S9(9)V99 COMP.
+005080     05  Good-Standing-Count         PIC 9(7) COMP.
+005090     05  Good-Standing-Subtotal      PIC S9(9)V99 COMP.
+005100     05  Overdrawn-Count             PIC 9(7) COMP.
+005110     05  Overdrawn-Subtotal          PIC S9(9)V99 COMP.
+005120
+005130 01  Branch-Totals.
+005131     05  High-Balance-Count          PIC 9(7) COMP.
+005132     05  High-Balance-Subtotal       PIC S9(9)V99 COMP.
+005133     05  Near-Overdraft-Count        PIC 9(7) COMP.
+005134     05  Near-Overdraft-Subtotal     PIC S9(9)V99 COMP.
+005135     05  Low-Balance-Count           PIC 9(7) COMP.
+005136     05  Low-Balance-Subtotal        PIC S9(9)V99 COMP.
+005137     05  Good-Standing-Count         PIC 9(7) COMP.
+005138     05  Good-Standing-Subtotal      PIC S9(9)V99 COMP.
+005139     05  Overdrawn-Count             PIC 9(7) COMP.
+005141     05  Overdrawn-Subtotal          PIC S9(9)V99 COMP.
+005142
+005143 01  Grand-Totals.
+005144     05  High-Balance-Count          PIC 9(7) COMP.
+005145     05  High-Balance-Subtotal       PIC S9(9)V99 COMP.
+005146     05  Near-Overdraft-Count        PIC 9(7) COMP.
+005147     05  Near-Overdraft-Subtotal     PIC S9(9)V99 COMP.
+005148     05  Low-Balance-Count           PIC 9(7) COMP.
+005149     05  Low-Balance-Subtotal        PIC S9(9)V99 COMP.
+005150     05  Good-Standing-Count         PIC 9(7) COMP.
+005151     05  Good-Standing-Subtotal      PIC S9(9)V99 COMP.
+005152     05  Overdrawn-Count             PIC 9(7) COMP.
+005153     05  Overdrawn-Subtotal          PIC S9(9)V99 COMP.
+005200 PROCEDURE DIVISION.
+005300
+005400 0000-MAINLINE.
+005450     CALL "BatchStepTimer" USING "STEP030", "S"
+005500     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+005600     SORT SORTWK
+005700         ON ASCENDING KEY SW-BRANCH-CODE
+005800         ON ASCENDING KEY SW-PRODUCT-CODE
+005900         ON ASCENDING KEY SW-ACCOUNT-NUMBER
+006000         USING ACCTMSTR
+006100         OUTPUT PROCEDURE IS 2000-PROCESS-SORTED
+006200             THRU 2000-PROCESS-SORTED-EXIT
+006300     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+006350     CALL "BatchStepTimer" USING "STEP030", "E"
+006400     STOP RUN.
+006500
+006600 1000-INITIALIZE.
+006700     OPEN INPUT CUSTMSTR
+006800     OPEN EXTEND STATAUD
+006900     OPEN OUTPUT STATFEED
+007000     ACCEPT Run-Date FROM DATE YYYYMMDD
+007100     ACCEPT Run-Time FROM TIME
+007200     MOVE SPACES TO Current-Branch-Code
+007300     MOVE SPACES TO Current-Product-Code
+007400     SET Sort-Not-EOF TO TRUE
+007500     MOVE ZERO TO Product-Totals
+007600     MOVE ZERO TO Branch-Totals
+007700     MOVE ZERO TO Grand-Totals.
+007800 1000-INITIALIZE-EXIT.
+007900     EXIT.
+008000
+008100 2000-PROCESS-SORTED.
+008200     OPEN I-O ACCTMSTR
+008300     RETURN SORTWK
+008400         AT END
+008500             SET Sort-EOF TO TRUE
+008600     END-RETURN
+008700     IF NOT Sort-EOF
+008800         MOVE SW-BRANCH-CODE TO Current-Branch-Code
+008900         MOVE SW-PRODUCT-CODE TO Current-Product-Code
+009000     END-IF
+009100     PERFORM 2100-CLASSIFY-RECORD THRU 2100-CLASSIFY-RECORD-EXIT
+009200         UNTIL Sort-EOF
+009300     IF Current-Product-Code NOT = SPACES
+009400         PERFORM 2300-PRINT-PRODUCT-SUBTOTAL
+009500             THRU 2300-PRINT-PRODUCT-SUBTOTAL-EXIT
+009600     END-IF
+009700     IF Current-Branch-Code NOT = SPACES
+009800         PERFORM 2400-PRINT-BRANCH-SUBTOTAL
+009900             THRU 2400-PRINT-BRANCH-SUBTOTAL-EXIT
+010000     END-IF
+010100     CLOSE ACCTMSTR.
+010200 2000-PROCESS-SORTED-EXIT.
+010300     EXIT.
+010400
+010500 2100-CLASSIFY-RECORD.
+010600     IF SW-BRANCH-CODE NOT = Current-Branch-Code
+010700         PERFORM 2300-PRINT-PRODUCT-SUBTOTAL
+010800             THRU 2300-PRINT-PRODUCT-SUBTOTAL-EXIT
+010900         PERFORM 2400-PRINT-BRANCH-SUBTOTAL
+011000             THRU 2400-PRINT-BRANCH-SUBTOTAL-EXIT
+011100         MOVE SW-BRANCH-CODE TO Current-Branch-Code
+011200         MOVE SW-PRODUCT-CODE TO Current-Product-Code
+011300     ELSE
+011400         IF SW-PRODUCT-CODE NOT = Current-Product-Code
+011500             PERFORM 2300-PRINT-PRODUCT-SUBTOTAL
+011600                 THRU 2300-PRINT-PRODUCT-SUBTOTAL-EXIT
+011700             MOVE SW-PRODUCT-CODE TO Current-Product-Code
+011800         END-IF
+011900     END-IF
+012000
+012100     MOVE SW-ACCOUNT-BALANCE TO Account-Balance
+012200     MOVE SW-MINIMUM-BALANCE TO Minimum-Balance
+012300     MOVE SW-ACCOUNT-STATUS TO Prior-Account-Status
+012400
+012500     MOVE SW-ACCOUNT-NUMBER TO CM-CUSTOMER-NUMBER
+012600     READ CUSTMSTR
+012700         INVALID KEY
+012800             MOVE 0 TO Customer-Trust-Score
+012900         NOT INVALID KEY
+013000             MOVE CM-CUSTOMER-TRUST-SCORE TO Customer-Trust-Score
+013100     END-READ
+013200
+013300*> Account-Balance is signed now, so Overdrawn means a true
+013400*> negative balance rather than only catching exactly zero.
+013500     IF Account-Balance < 0
+013600         MOVE "Overdrawn" TO Account-Status
+013700     ELSE
+013800         IF Account-Balance > 5000
+013900             MOVE "High Balance" TO Account-Status
+014000         ELSE
+014100             IF Account-Balance < Near-Overdraft-Floor
+014200                 MOVE "Near-Overdraft" TO Account-Status
+014300             ELSE
+014400                 IF Account-Balance < Minimum-Balance
+014500                     MOVE "Low Balance" TO Account-Status
+014600                 ELSE
+014700                     MOVE "Good Standing" TO Account-Status
+014800                 END-IF
+014900             END-IF
+015000         END-IF
+015100     END-IF
+015200
+015300     EVALUATE Account-Status
+015400         WHEN "High Balance"
+015500             ADD 1 TO High-Balance-Count IN Product-Totals
+015600             ADD Account-Balance
+015550                 TO High-Balance-Subtotal IN Product-Totals
+015700         WHEN "Near-Overdraft"
+015800             ADD 1 TO Near-Overdraft-Count IN Product-Totals
+015900             ADD Account-Balance
+015850                 TO Near-Overdraft-Subtotal IN Product-Totals
+016000         WHEN "Low Balance"
+016100             ADD 1 TO Low-Balance-Count IN Product-Totals
+016200             ADD Account-Balance
+016150                 TO Low-Balance-Subtotal IN Product-Totals
+016300         WHEN "Good Standing"
+016400             ADD 1 TO Good-Standing-Count IN Product-Totals
+016500             ADD Account-Balance
+016450                 TO Good-Standing-Subtotal IN Product-Totals
+016600         WHEN "Overdrawn"
+016700             ADD 1 TO Overdrawn-Count IN Product-Totals
+016800             ADD Account-Balance
+016750                 TO Overdrawn-Subtotal IN Product-Totals
+016900     END-EVALUATE
+017000
+017100     IF Account-Status NOT = Prior-Account-Status
+017200         PERFORM 2110-WRITE-AUDIT THRU 2110-WRITE-AUDIT-EXIT
+017300         PERFORM 2120-PUBLISH-STATUS THRU 2120-PUBLISH-STATUS-EXIT
+017400         MOVE SW-ACCOUNT-NUMBER TO MF-ACCOUNT-NUMBER
+017500         MOVE SW-BRANCH-CODE TO MF-BRANCH-CODE
+017600         MOVE SW-PRODUCT-CODE TO MF-PRODUCT-CODE
+017650         MOVE SW-CURRENCY-CODE TO MF-CURRENCY-CODE
+017700         MOVE SW-ACCOUNT-BALANCE TO MF-ACCOUNT-BALANCE
+017800         MOVE SW-MINIMUM-BALANCE TO MF-MINIMUM-BALANCE
+017900         MOVE SW-OVERDRAFT-OCCURRENCES TO MF-OVERDRAFT-OCCURRENCES
+017950         MOVE SW-LAST-ACTIVITY-DATE TO MF-LAST-ACTIVITY-DATE
+017970         MOVE SW-DORMANCY-FLAG TO MF-DORMANCY-FLAG
+018000         MOVE Account-Status TO MF-ACCOUNT-STATUS
+018100         REWRITE MF-ACCTMSTR-RECORD
+018200             INVALID KEY
+018300                 DISPLAY SW-ACCOUNT-NUMBER
+018400                     ": Status rewrite rejected."
+018500         END-REWRITE
+018600     END-IF
+018700
+018800     RETURN SORTWK
+018900         AT END
+019000             SET Sort-EOF TO TRUE
+019100     END-RETURN.
+019200 2100-CLASSIFY-RECORD-EXIT.
+019300     EXIT.
+019400
+019500 2110-WRITE-AUDIT.
+019600     MOVE SW-ACCOUNT-NUMBER TO SA-ACCOUNT-NUMBER
+019700     MOVE Prior-Account-Status TO SA-STATUS-BEFORE
+019800     MOVE Account-Status TO SA-STATUS-AFTER
+019900     MOVE Account-Balance TO SA-ACCOUNT-BALANCE
+020000     MOVE Minimum-Balance TO SA-MINIMUM-BALANCE
+020100     MOVE Customer-Trust-Score TO SA-CUSTOMER-TRUST-SCORE
+020200     MOVE Run-Date TO SA-RUN-DATE
+020300     MOVE Run-Time TO SA-RUN-TIME
+020400     WRITE SA-STATUS-AUDIT-RECORD.
+020500 2110-WRITE-AUDIT-EXIT.
+020600     EXIT.
+020700
+020800 2120-PUBLISH-STATUS.
+020900     MOVE SW-ACCOUNT-NUMBER TO OB-ACCOUNT-NUMBER
+021000     MOVE Account-Status TO OB-ACCOUNT-STATUS
+021100     MOVE Account-Balance TO OB-ACCOUNT-BALANCE
+021200     MOVE Run-Date TO OB-EFFECTIVE-DATE
+021300     WRITE OB-ONLINE-STATUS-FEED-RECORD.
+021400 2120-PUBLISH-STATUS-EXIT.
+021500     EXIT.
+021600
+021700 2300-PRINT-PRODUCT-SUBTOTAL.
+021800     DISPLAY "  Product " Current-Product-Code
+021900     DISPLAY "    High Balance   - count "
+021950         High-Balance-Count IN Product-Totals
+022000         " subtotal " High-Balance-Subtotal IN Product-Totals
+022100     DISPLAY "    Near-Overdraft - count "
+022150         Near-Overdraft-Count IN Product-Totals
+022200         " subtotal " Near-Overdraft-Subtotal IN Product-Totals
+022300     DISPLAY "    Low Balance    - count "
+022350         Low-Balance-Count IN Product-Totals
+022400         " subtotal " Low-Balance-Subtotal IN Product-Totals
+022500     DISPLAY "    Good Standing  - count "
+022550         Good-Standing-Count IN Product-Totals
+022600         " subtotal " Good-Standing-Subtotal IN Product-Totals
+022700     DISPLAY "    Overdrawn      - count "
+022750         Overdrawn-Count IN Product-Totals
+022800         " subtotal " Overdrawn-Subtotal IN Product-Totals
+022900
+023200     PERFORM 2310-ROLL-PRODUCT-INTO-BRANCH
+023300         THRU 2310-ROLL-PRODUCT-INTO-BRANCH-EXIT
+023400     MOVE ZERO TO Product-Totals.
+023500 2300-PRINT-PRODUCT-SUBTOTAL-EXIT.
+023600     EXIT.
+023700
+023800 2310-ROLL-PRODUCT-INTO-BRANCH.
+023900     ADD High-Balance-Count IN Product-Totals
+023950         TO High-Balance-Count IN Branch-Totals
+024000     ADD High-Balance-Subtotal IN Product-Totals
+024100         TO High-Balance-Subtotal IN Branch-Totals
+024200     ADD Near-Overdraft-Count IN Product-Totals
+024300         TO Near-Overdraft-Count IN Branch-Totals
+024400     ADD Near-Overdraft-Subtotal IN Product-Totals
+024500         TO Near-Overdraft-Subtotal IN Branch-Totals
+024600     ADD Low-Balance-Count IN Product-Totals
+024650         TO Low-Balance-Count IN Branch-Totals
+024700     ADD Low-Balance-Subtotal IN Product-Totals
+024800         TO Low-Balance-Subtotal IN Branch-Totals
+024900     ADD Good-Standing-Count IN Product-Totals
+024950         TO Good-Standing-Count IN Branch-Totals
+025100     ADD Good-Standing-Subtotal IN Product-Totals
+025200         TO Good-Standing-Subtotal IN Branch-Totals
+025300     ADD Overdrawn-Count IN Product-Totals
+025350         TO Overdrawn-Count IN Branch-Totals
+025400     ADD Overdrawn-Subtotal IN Product-Totals
+025500         TO Overdrawn-Subtotal IN Branch-Totals.
+025600 2310-ROLL-PRODUCT-INTO-BRANCH-EXIT.
+025700     EXIT.
+025800
+025900 2400-PRINT-BRANCH-SUBTOTAL.
+026000     DISPLAY "Branch " Current-Branch-Code
+026100     DISPLAY "  High Balance   - count "
+026200         High-Balance-Count IN Branch-Totals
+026300         " subtotal " High-Balance-Subtotal IN Branch-Totals
+026400     DISPLAY "  Near-Overdraft - count "
+026500         Near-Overdraft-Count IN Branch-Totals
+026600         " subtotal " Near-Overdraft-Subtotal IN Branch-Totals
+026700     DISPLAY "  Low Balance    - count "
+026800         Low-Balance-Count IN Branch-Totals
+026900         " subtotal " Low-Balance-Subtotal IN Branch-Totals
+027000     DISPLAY "  Good Standing  - count "
+027100         Good-Standing-Count IN Branch-Totals
+027200         " subtotal " Good-Standing-Subtotal IN Branch-Totals
+027300     DISPLAY "  Overdrawn      - count "
+027400         Overdrawn-Count IN Branch-Totals
+027500         " subtotal " Overdrawn-Subtotal IN Branch-Totals
+027600
+027700     ADD High-Balance-Count IN Branch-Totals
+027800         TO High-Balance-Count IN Grand-Totals
+027900     ADD High-Balance-Subtotal IN Branch-Totals
+028000         TO High-Balance-Subtotal IN Grand-Totals
+028100     ADD Near-Overdraft-Count IN Branch-Totals
+028200         TO Near-Overdraft-Count IN Grand-Totals
+028300     ADD Near-Overdraft-Subtotal IN Branch-Totals
+028400         TO Near-Overdraft-Subtotal IN Grand-Totals
+028500     ADD Low-Balance-Count IN Branch-Totals
+028600         TO Low-Balance-Count IN Grand-Totals
+028700     ADD Low-Balance-Subtotal IN Branch-Totals
+028800         TO Low-Balance-Subtotal IN Grand-Totals
+028900     ADD Good-Standing-Count IN Branch-Totals
+029000         TO Good-Standing-Count IN Grand-Totals
+029100     ADD Good-Standing-Subtotal IN Branch-Totals
+029200         TO Good-Standing-Subtotal IN Grand-Totals
+029300     ADD Overdrawn-Count IN Branch-Totals
+029400         TO Overdrawn-Count IN Grand-Totals
+029500     ADD Overdrawn-Subtotal IN Branch-Totals
+029600         TO Overdrawn-Subtotal IN Grand-Totals
+029700     MOVE ZERO TO Branch-Totals.
+029800 2400-PRINT-BRANCH-SUBTOTAL-EXIT.
+029900     EXIT.
+030000
+030100 9000-TERMINATE.
+030200     CLOSE CUSTMSTR
+030300     CLOSE STATAUD
+030400     CLOSE STATFEED
+030500     DISPLAY "SHOP-WIDE ACCOUNT STATUS SUMMARY"
+030600     DISPLAY "High Balance   - count "
+030700         High-Balance-Count IN Grand-Totals
+030800         " subtotal " High-Balance-Subtotal IN Grand-Totals
+030900     DISPLAY "Near-Overdraft - count "
+031000         Near-Overdraft-Count IN Grand-Totals
+031100         " subtotal " Near-Overdraft-Subtotal IN Grand-Totals
+031200     DISPLAY "Low Balance    - count "
+031300         Low-Balance-Count IN Grand-Totals
+031400         " subtotal " Low-Balance-Subtotal IN Grand-Totals
+031500     DISPLAY "Good Standing  - count "
+031600         Good-Standing-Count IN Grand-Totals
+031700         " subtotal " Good-Standing-Subtotal IN Grand-Totals
+031800     DISPLAY "Overdrawn      - count "
+031900         Overdrawn-Count IN Grand-Totals
+032000         " subtotal " Overdrawn-Subtotal IN Grand-Totals.
+032100 9000-TERMINATE-EXIT.
+032200     EXIT.
