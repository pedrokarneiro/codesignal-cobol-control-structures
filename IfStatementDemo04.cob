@@ -1,22 +1,57 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IfStatementDemo04.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTMSTR ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MF-ACCOUNT-NUMBER
+               FILE STATUS IS Acctmstr-File-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTMSTR.
+           COPY ACCTMSTR.
        WORKING-STORAGE SECTION.
-       01 Account-Balance PIC 9(6).
-       01 Minimum-Balance PIC 9(6) VALUE 1000.
+       01 Acctmstr-File-Status PIC XX.
+           88 Acctmstr-OK VALUE "00".
+           88 Acctmstr-EOF VALUE "10".
+       COPY ACCTFLDS.
        01 Overdraft-Occurrences PIC 9(3).
        PROCEDURE DIVISION.
-           MOVE 1500 TO Account-Balance.
-           MOVE 1 TO Overdraft-Occurrences.
+       0000-MAIN.
+      *> Overdraft-Occurrences used to be MOVEd in as a literal 1 on
+      *> every run.  It is now read from, and accumulated back onto,
+      *> the account master so the count reflects real history.
+           OPEN I-O ACCTMSTR
+           PERFORM 1000-PROCESS-ACCOUNT THRU 1000-PROCESS-ACCOUNT-EXIT
+               UNTIL Acctmstr-EOF
+           CLOSE ACCTMSTR
+           STOP RUN.
+
+       1000-PROCESS-ACCOUNT.
+           READ ACCTMSTR
+               AT END
+                   GO TO 1000-PROCESS-ACCOUNT-EXIT
+           END-READ
+
+           MOVE MF-Account-Balance TO Account-Balance
+           MOVE MF-Minimum-Balance TO Minimum-Balance
+           MOVE MF-Overdraft-Occurrences TO Overdraft-Occurrences
+
+           IF Account-Balance IS NOT GREATER THAN Minimum-Balance
+               ADD 1 TO Overdraft-Occurrences
+           END-IF
 
-           *> TODO: Add a condition here to check if Account-Balance is greater than Minimum-Balance and Overdraft-Occurrences is less than 3
-           *> If the condition is true, display "Account is in good standing"
-           *> If the condition is false, display "Account is overdrawn"
            IF Account-Balance IS GREATER THAN Minimum-Balance
            AND Overdraft-Occurrences IS LESS THAN 3 THEN
-               DISPLAY "Account is in good standing"
+               DISPLAY MF-Account-Number ": Account is in good standing"
            ELSE
-               DISPLAY "Account is overdrawn"
-           END-IF.
+               DISPLAY MF-Account-Number ": Account is overdrawn"
+           END-IF
+
+           MOVE Overdraft-Occurrences TO MF-Overdraft-Occurrences
+           REWRITE MF-Acctmstr-Record.
 
-           STOP RUN.
\ No newline at end of file
+       1000-PROCESS-ACCOUNT-EXIT.
+           EXIT.
