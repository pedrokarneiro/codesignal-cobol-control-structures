@@ -1,14 +1,77 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IfStatementDemo.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTMSTR ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MF-ACCOUNT-NUMBER
+               FILE STATUS IS Acctmstr-File-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTMSTR.
+           COPY ACCTMSTR.
        WORKING-STORAGE SECTION.
-       01 Account-Balance PIC 9(6).
-       01 Minimum-Balance PIC 9(6) VALUE 1000.
+       01 Acctmstr-File-Status PIC XX.
+           88 Acctmstr-OK VALUE "00".
+           88 Acctmstr-EOF VALUE "10".
+       COPY ACCTFLDS.
+       01 Product-Code PIC X(04) VALUE "STD1".
+       01 Threshold-As-Of-Date PIC 9(08).
+       01 Threshold-Found PIC X(01).
+           88 Threshold-Was-Found VALUE "Y".
+           88 Threshold-Was-Not-Found VALUE "N".
+       01 Base-Currency-Balance PIC S9(6)V99 COMP-3.
+       01 Currency-Rate-Found PIC X(01).
+           88 Currency-Rate-Was-Found VALUE "Y".
+           88 Currency-Rate-Was-Not-Found VALUE "N".
        PROCEDURE DIVISION.
-           MOVE 1500 TO Account-Balance.
-           IF Account-Balance < Minimum-Balance THEN
-               DISPLAY "Balance is below minimum required."
+       0000-MAIN.
+      *> Every account on the master is now run through the same
+      *> threshold test that used to run once against a canned 1500.
+           OPEN INPUT ACCTMSTR
+           ACCEPT Threshold-As-Of-Date FROM DATE YYYYMMDD
+           PERFORM 1000-PROCESS-ACCOUNT THRU 1000-PROCESS-ACCOUNT-EXIT
+               UNTIL Acctmstr-EOF
+           CLOSE ACCTMSTR
+           STOP RUN.
+
+       1000-PROCESS-ACCOUNT.
+           READ ACCTMSTR
+               AT END
+                   GO TO 1000-PROCESS-ACCOUNT-EXIT
+           END-READ
+
+           MOVE MF-Account-Balance TO Account-Balance
+
+      *> Minimum-Balance used to come straight off the master; it now
+      *> comes from the same product/date-effective THRESHLD table as
+      *> OrConditionDemo and ThresholdOutreachReport, with an account-
+      *> level override (ACCTOVR) still taking precedence when one is
+      *> on file, so a shop-wide rate change or a scheduled advance
+      *> change no longer requires touching the master at all.
+           CALL "ThresholdLookup" USING MF-Account-Number, Product-Code,
+               Threshold-As-Of-Date, Minimum-Balance, Warning-Balance,
+               Threshold-Found
+           IF Threshold-Was-Not-Found
+               MOVE MF-Minimum-Balance TO Minimum-Balance
+           END-IF
+
+      *> Minimum-Balance is a base-currency (USD) threshold, so a
+      *> foreign-currency account's balance has to be converted to
+      *> base currency before the two can be compared.
+           CALL "CurrencyConvert" USING MF-Currency-Code,
+               Account-Balance, Base-Currency-Balance,
+               Currency-Rate-Found
+
+           IF Base-Currency-Balance < Minimum-Balance THEN
+               DISPLAY MF-Account-Number
+                   ": Balance is below minimum required."
            ELSE
-               DISPLAY "Balance is sufficient."
+               DISPLAY MF-Account-Number
+                   ": Balance is sufficient."
            END-IF.
-           STOP RUN.
+
+       1000-PROCESS-ACCOUNT-EXIT.
+           EXIT.
