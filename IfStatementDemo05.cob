@@ -1,28 +1,54 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IfStatementDemo05.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-TRANS ASSIGN TO "DAILYTRN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS Dailytrn-File-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-TRANS.
+           COPY DAILYTRN.
        WORKING-STORAGE SECTION.
-       01 Account-Balance PIC 9(6).
-       01 Minimum-Balance PIC 9(6) VALUE 1000.
+       01 Dailytrn-File-Status PIC XX.
+           88 Dailytrn-OK VALUE "00".
+           88 Dailytrn-EOF VALUE "10".
+       COPY ACCTFLDS.
        PROCEDURE DIVISION.
-           MOVE 1500 TO Account-Balance.
+      *> Every transaction in the day's file is now run through the same
+      *> four comparisons that used to run once against a canned 1500.
+           OPEN INPUT DAILY-TRANS
+           PERFORM 1000-PROCESS-TRANS THRU 1000-PROCESS-TRANS-EXIT
+               UNTIL Dailytrn-EOF
+           CLOSE DAILY-TRANS
+           STOP RUN.
+
+       1000-PROCESS-TRANS.
+           READ DAILY-TRANS
+               AT END
+                   GO TO 1000-PROCESS-TRANS-EXIT
+           END-READ
+
+           MOVE TR-TRANS-AMOUNT TO Account-Balance
+
            IF Account-Balance < Minimum-Balance
                DISPLAY "Balance is below minimum required."
            ELSE
                DISPLAY "Balance is sufficient."
-           END-IF.
+           END-IF
 
            IF Account-Balance = Minimum-Balance
                DISPLAY "Balance is equal to minimum required."
            ELSE
                DISPLAY "Balance is not equal to minimum required."
-           END-IF.
+           END-IF
 
            IF Account-Balance NOT = 0
                DISPLAY "Balance is not zero."
            ELSE
                DISPLAY "Balance is zero."
-           END-IF.
+           END-IF
 
            *> TODO: Add a condition here to check if Account-Balance is greater than Minimum-Balance
            *> and display appropriate messages.
@@ -31,5 +57,6 @@
            ELSE
                DISPLAY "Balance is not above the minimum required."
            END-IF.
-     
-           STOP RUN.
\ No newline at end of file
+
+       1000-PROCESS-TRANS-EXIT.
+           EXIT.
