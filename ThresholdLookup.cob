@@ -0,0 +1,133 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ThresholdLookup.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    THRESHOLDLOOKUP                                            *
+001100*                                                               *
+001200*    CALLABLE SUBPROGRAM THAT LOOKS UP THE MINIMUM-BALANCE      *
+001300*    AND WARNING-BALANCE FOR AN ACCOUNT. AN ACCOUNT-LEVEL       *
+001400*    OVERRIDE IN ACCTOVR (MAINTAINED BY                        *
+001500*    ACCOUNTTHRESHOLDMAINTENANCE) TAKES PRECEDENCE; OTHERWISE   *
+001600*    THE PRODUCT'S SHOP-WIDE DEFAULT IS READ FROM THRESHLD, SO  *
+001700*    CALLING PROGRAMS NO LONGER CARRY THEIR OWN COMPILED-IN     *
+001800*    COPIES OF THESE VALUES.                                    *
+001900*                                                               *
+002000*    MODIFICATION HISTORY                                      *
+002100*    ------------------------------------------------------    *
+002200*    DATE       INIT  DESCRIPTION                              *
+002300*    ---------  ----  -----------------------------------      *
+002400*    2026-08-09  RLB  ORIGINAL.                                *
+002450*    2026-08-09  RLB  ADDED THE ACCTOVR PER-ACCOUNT OVERRIDE    *
+002460*                     LOOKUP AHEAD OF THE PRODUCT DEFAULT.      *
+002470*    2026-08-09  RLB  THRESHLD IS NOW KEYED BY PRODUCT CODE AND  *
+002480*                     EFFECTIVE DATE SO A RATE CHANGE CAN BE     *
+002490*                     SCHEDULED AHEAD OF TIME; THE CALLER NOW    *
+002495*                     PASSES THE DATE TO LOOK THE RATE UP AS OF. *
+002496*    2026-08-09  RLB  MINIMUM-BALANCE/WARNING-BALANCE WERE       *
+002497*                     UNSIGNED DISPLAY, BUT EVERY CALLER PASSES  *
+002498*                     A SIGNED COMP-3 BALANCE FIELD - CHANGED TO *
+002499*                     MATCH SO THE PACKED DATA ISN'T MISREAD.    *
+002500*                                                               *
+002600*****************************************************************
+002700
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT THRESHLD ASSIGN TO "THRESHLD"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS DYNAMIC
+003400         RECORD KEY IS TP-THRESHLD-KEY
+003500         FILE STATUS IS Threshld-File-Status.
+003550
+003560     SELECT ACCTOVR ASSIGN TO "ACCTOVR"
+003570         ORGANIZATION IS INDEXED
+003580         ACCESS MODE IS RANDOM
+003590         RECORD KEY IS AO-ACCOUNT-NUMBER
+003595         FILE STATUS IS Acctovr-File-Status.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  THRESHLD.
+004000     COPY THRESHLD.
+004050
+004060 FD  ACCTOVR.
+004070     COPY ACCTOVR.
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  Threshld-File-Status            PIC XX.
+004400     88  Threshld-OK                 VALUE "00".
+004500     88  Threshld-Not-On-File        VALUE "23".
+004550
+004560 01  Acctovr-File-Status             PIC XX.
+004570     88  Acctovr-OK                  VALUE "00".
+004580     88  Acctovr-Not-On-File         VALUE "23".
+004600
+004700 LINKAGE SECTION.
+004750 01  Account-Number                  PIC X(10).
+004800 01  Product-Code                    PIC X(04).
+004850 01  Threshold-As-Of-Date            PIC 9(08).
+004900 01  Minimum-Balance                 PIC S9(6)V99 COMP-3.
+005000 01  Warning-Balance                 PIC S9(6)V99 COMP-3.
+005100 01  Threshold-Found                 PIC X(01).
+005200     88  Threshold-Was-Found         VALUE "Y".
+005300     88  Threshold-Was-Not-Found     VALUE "N".
+005400
+005500 PROCEDURE DIVISION USING Account-Number, Product-Code,
+005550         Threshold-As-Of-Date, Minimum-Balance, Warning-Balance,
+005600         Threshold-Found.
+005700
+005800 0000-MAINLINE.
+005900     OPEN INPUT ACCTOVR
+006000     MOVE Account-Number TO AO-ACCOUNT-NUMBER
+006100     READ ACCTOVR
+006200         NOT INVALID KEY
+006300             MOVE AO-MINIMUM-BALANCE TO Minimum-Balance
+006400             MOVE AO-WARNING-BALANCE TO Warning-Balance
+006500             SET Threshold-Was-Found TO TRUE
+006600     END-READ
+006700     CLOSE ACCTOVR
+006800     IF Threshold-Was-Found
+006900         GO TO 0000-MAINLINE-EXIT
+007000     END-IF
+
+007100     OPEN INPUT THRESHLD
+007150     MOVE Product-Code TO TP-PRODUCT-CODE
+007160     MOVE Threshold-As-Of-Date TO TP-EFFECTIVE-DATE
+007200     START THRESHLD KEY IS LESS THAN OR EQUAL TO TP-THRESHLD-KEY
+007250         INVALID KEY
+007260             SET Threshold-Was-Not-Found TO TRUE
+007270     END-START
+007280     IF Threshold-Was-Not-Found
+007290         GO TO 0000-THRESHLD-CLOSE
+007300     END-IF
+
+007310     READ THRESHLD NEXT RECORD
+007400         AT END
+007500             SET Threshold-Was-Not-Found TO TRUE
+007600     END-READ
+007610     IF Threshold-Was-Not-Found
+007620         GO TO 0000-THRESHLD-CLOSE
+007630     END-IF
+
+007640*> START only guarantees a key on or before the one we built; if
+007650*> this product's earliest effective row is later than the date
+007660*> we asked about, the record landed on belongs to some other,
+007670*> lower-keyed product, and there is no rate in effect yet.
+007680     IF TP-PRODUCT-CODE NOT = Product-Code
+007690         SET Threshold-Was-Not-Found TO TRUE
+007700     ELSE
+007710         MOVE TP-MINIMUM-BALANCE TO Minimum-Balance
+007720         MOVE TP-WARNING-BALANCE TO Warning-Balance
+007730         SET Threshold-Was-Found TO TRUE
+007740     END-IF.
+
+007750 0000-THRESHLD-CLOSE.
+008100     CLOSE THRESHLD.
+
+008200 0000-MAINLINE-EXIT.
+008300     EXIT PROGRAM.
