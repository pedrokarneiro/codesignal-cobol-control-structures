@@ -0,0 +1,373 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DailyTransactionProcessor.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    DAILYTRANSACTIONPROCESSOR                                 *
+001100*                                                               *
+001200*    READS THE DAY'S DAILY-TRANS FILE, APPLIES EACH ITEM TO     *
+001300*    THE ACCOUNT MASTER BALANCE, AND THEN RUNS THE SAME         *
+001400*    BALANCE-VERSUS-MINIMUM-BALANCE THRESHOLD TEST USED BY      *
+001500*    IFSTATEMENTDEMO / IFSTATEMENTDEMO05 / IFSTATEMENTDEMO06    *
+001600*    AGAINST THE UPDATED BALANCE, ONCE PER TRANSACTION.         *
+001700*                                                               *
+001800*    MODIFICATION HISTORY                                      *
+001900*    ------------------------------------------------------    *
+002000*    DATE       INIT  DESCRIPTION                              *
+002100*    ---------  ----  -----------------------------------      *
+002200*    2026-08-09  RLB  ORIGINAL.                                *
+002250*    2026-08-09  RLB  DAILY-TRANS IS NOW SORTED BY ACCOUNT       *
+002260*                     NUMBER (JCL SORT STEP AHEAD OF THIS ONE)   *
+002270*                     SO THE ACCOUNT MASTER CAN BE READ IN A     *
+002280*                     SINGLE SEQUENTIAL PASS INSTEAD OF RANDOM   *
+002290*                     ACCESS PER TRANSACTION.                    *
+002295*    2026-08-09  RLB  LOGS STEP010 START/END TO BCHTIME SO       *
+002296*                     BATCHWINDOWSLACHECK CAN TIME THE NIGHT'S   *
+002297*                     RUN.                                      *
+002310*    2026-08-09  RLB  TRACKS TRANS-NET-AMOUNT, THE RUNNING NET   *
+002320*                     DOLLAR EFFECT OF EVERY POSTED TRANSACTION, *
+002330*                     THROUGH CK-TRANS-NET-AMOUNT SO ENDOFDAY-   *
+002340*                     RECONCILIATION CAN NET THE NIGHT'S         *
+002350*                     ACTIVITY INTO ITS CONTROL TOTAL CHECK.     *
+002360*                                                               *
+002400*****************************************************************
+002500
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT DAILY-TRANS ASSIGN TO "DAILYTRN"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS Dailytrn-File-Status.
+003200
+003300     SELECT ACCTMSTR ASSIGN TO "ACCTMSTR"
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS SEQUENTIAL
+003600         RECORD KEY IS MF-ACCOUNT-NUMBER
+003700         FILE STATUS IS Acctmstr-File-Status.
+003750
+003760     SELECT CHECKPT ASSIGN TO "CHECKPT"
+003770         ORGANIZATION IS SEQUENTIAL
+003780         FILE STATUS IS Checkpt-File-Status.
+003785
+003786     SELECT CHKPTIN ASSIGN TO "CHKPTIN"
+003787         ORGANIZATION IS SEQUENTIAL
+003788         FILE STATUS IS Chkptin-File-Status.
+003790
+003792     SELECT SUSPENSE ASSIGN TO "SUSPTRN"
+003794         ORGANIZATION IS SEQUENTIAL
+003796         FILE STATUS IS Suspense-File-Status.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  DAILY-TRANS.
+004200     COPY DAILYTRN.
+004300
+004400 FD  ACCTMSTR.
+004500     COPY ACCTMSTR.
+004550
+004560 FD  CHECKPT.
+004570     COPY CHKPT.
+004575
+004576 FD  CHKPTIN.
+004577     COPY CHKPT REPLACING
+004578         ==CK-CHECKPOINT-RECORD== BY ==CKI-CHECKPOINT-RECORD==
+004579         ==CK-PROGRAM-ID== BY ==CKI-PROGRAM-ID==
+004580         ==CK-RUN-COMPLETE== BY ==CKI-RUN-COMPLETE==
+004581         ==CK-RUN-WAS-COMPLETE== BY ==CKI-RUN-WAS-COMPLETE==
+004582         ==CK-RUN-WAS-INCOMPLETE==
+004583             BY ==CKI-RUN-WAS-INCOMPLETE==
+004584         ==CK-TRANS-READ-COUNT== BY ==CKI-TRANS-READ-COUNT==
+004585         ==CK-TRANS-POSTED-COUNT==
+004586             BY ==CKI-TRANS-POSTED-COUNT==
+004587         ==CK-TRANS-REJECTED-COUNT==
+004588             BY ==CKI-TRANS-REJECTED-COUNT==
+004589         ==CK-TRANS-SUSPENDED-COUNT==
+004590             BY ==CKI-TRANS-SUSPENDED-COUNT==
+004591         ==CK-TRANS-NET-AMOUNT==
+004592             BY ==CKI-TRANS-NET-AMOUNT==.
+004593
+004594 FD  SUSPENSE.
+004595     COPY SUSPTRN.
+004600
+004700 WORKING-STORAGE SECTION.
+004800 01  Dailytrn-File-Status           PIC XX.
+004900     88  Dailytrn-OK                VALUE "00".
+005000     88  Dailytrn-EOF                VALUE "10".
+005100
+005200 01  Acctmstr-File-Status           PIC XX.
+005300     88  Acctmstr-OK                VALUE "00".
+005400     88  Acctmstr-EOF               VALUE "10".
+005450
+005460 01  Checkpt-File-Status            PIC XX.
+005470     88  Checkpt-OK                 VALUE "00".
+005480     88  Checkpt-Not-Found          VALUE "35".
+005485
+005486 01  Chkptin-File-Status            PIC XX.
+005487     88  Chkptin-OK                 VALUE "00".
+005488     88  Chkptin-Not-Found          VALUE "35".
+005490
+005492 01  Suspense-File-Status           PIC XX.
+005494     88  Suspense-OK                VALUE "00".
+005500
+005600 COPY ACCTFLDS.
+005800
+005810 01  Trans-Validity-Switch          PIC X(01).
+005820     88  Trans-Is-Valid             VALUE "Y".
+005830     88  Trans-Is-Invalid           VALUE "N".
+005840 01  Reject-Reason                  PIC X(30).
+005850
+005900 01  Driver-Counters.
+006000     05  Trans-Read-Count           PIC 9(7) COMP.
+006100     05  Trans-Posted-Count         PIC 9(7) COMP.
+006200     05  Trans-Rejected-Count       PIC 9(7) COMP.
+006210     05  Trans-Suspended-Count      PIC 9(7) COMP.
+006220     05  Trans-Net-Amount           PIC S9(9)V99.
+006250
+006260 01  Checkpoint-Controls.
+006270     05  Checkpoint-Interval        PIC 9(3) COMP VALUE 100.
+006280     05  Checkpoint-Remainder       PIC 9(3) COMP.
+006290     05  Restart-Trans-Count        PIC 9(7) COMP VALUE 0.
+006295     05  Skip-Count                 PIC 9(7) COMP.
+006297     05  Checkpoint-Quotient        PIC 9(7) COMP.
+006300
+006400 PROCEDURE DIVISION.
+006500
+006600 0000-MAINLINE.
+006650     CALL "BatchStepTimer" USING "STEP010", "S"
+006700     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+006800     PERFORM 2000-PROCESS-TRANS THRU 2000-PROCESS-TRANS-EXIT
+006900         UNTIL Dailytrn-EOF
+007000     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+007050     CALL "BatchStepTimer" USING "STEP010", "E"
+007100     STOP RUN.
+007200
+007300 1000-INITIALIZE.
+007400     OPEN INPUT DAILY-TRANS
+007500     OPEN I-O ACCTMSTR
+007600     MOVE ZERO TO Trans-Read-Count
+007700                  Trans-Posted-Count
+007800                  Trans-Rejected-Count
+007805                  Trans-Suspended-Count
+007808                  Trans-Net-Amount
+007810     MOVE ZERO TO Restart-Trans-Count
+007820
+007830*> If the last run left an incomplete checkpoint, pick up right
+007840*> after the last transaction it committed instead of reposting
+007850*> the whole file. A checkpoint marked complete, or no checkpoint
+007860*> at all, means this is a normal fresh run. CHECKPT is a GDG, and
+007861*> this run's own CHECKPT DD is allocated (+1) - a brand-new,
+007862*> empty generation - purely so this run has somewhere to write
+007863*> its own checkpoint; it can never hold last run's data. The
+007864*> restart read has to come from CHKPTIN, allocated separately in
+007865*> the JCL against generation (0), the last one actually cataloged
+007866     READ ACCTMSTR
+007867         AT END
+007868             SET Acctmstr-EOF TO TRUE
+007869     END-READ
+007870     OPEN INPUT CHKPTIN
+007880     IF Chkptin-OK
+007890         READ CHKPTIN
+007900             AT END
+007910                 SET Chkptin-Not-Found TO TRUE
+007920         END-READ
+007930     END-IF
+007940     IF Chkptin-OK AND CKI-RUN-WAS-INCOMPLETE
+007950         MOVE CKI-TRANS-READ-COUNT TO Trans-Read-Count
+007960                                       Restart-Trans-Count
+007970         MOVE CKI-TRANS-POSTED-COUNT TO Trans-Posted-Count
+007975         MOVE CKI-TRANS-REJECTED-COUNT TO Trans-Rejected-Count
+007978         MOVE CKI-TRANS-SUSPENDED-COUNT TO Trans-Suspended-Count
+007979         MOVE CKI-TRANS-NET-AMOUNT TO Trans-Net-Amount
+007990         DISPLAY "Restarting after checkpoint at transaction "
+008000             Restart-Trans-Count
+008010     END-IF
+008020     IF Chkptin-OK
+008030         CLOSE CHKPTIN
+008040     END-IF
+008050
+008060     READ DAILY-TRANS
+008070         AT END
+008080             SET Dailytrn-EOF TO TRUE
+008090     END-READ
+008100     IF Restart-Trans-Count > 0
+008105         MOVE 0 TO Skip-Count
+008110         PERFORM 1500-SKIP-PROCESSED THRU 1500-SKIP-PROCESSED-EXIT
+008115             UNTIL Skip-Count >= Restart-Trans-Count
+008117                 OR Dailytrn-EOF
+008118         OPEN EXTEND SUSPENSE
+008119     ELSE
+008120         OPEN OUTPUT SUSPENSE
+008121     END-IF.
+008300 1000-INITIALIZE-EXIT.
+008400     EXIT.
+008410
+008420 1500-SKIP-PROCESSED.
+008430     ADD 1 TO Skip-Count
+008440     READ DAILY-TRANS
+008450         AT END
+008460             SET Dailytrn-EOF TO TRUE
+008470     END-READ.
+008480 1500-SKIP-PROCESSED-EXIT.
+008490     EXIT.
+008500
+008510*> Bad data on the daily feed (non-numeric amount/date, or a
+008520*> transaction type that's neither deposit nor withdrawal) gets
+008530*> shunted to the suspense file instead of corrupting the master.
+008540 1700-VALIDATE-TRANS.
+008550     SET Trans-Is-Valid TO TRUE
+008560     IF TR-TRANS-AMOUNT NOT NUMERIC
+008570         MOVE "Non-numeric transaction amount" TO Reject-Reason
+008580         SET Trans-Is-Invalid TO TRUE
+008590     ELSE
+008600         IF TR-TRANS-DATE NOT NUMERIC
+008610             MOVE "Non-numeric transaction date" TO Reject-Reason
+008620             SET Trans-Is-Invalid TO TRUE
+008630         ELSE
+008640             IF NOT TR-DEPOSIT AND NOT TR-WITHDRAWAL
+008650                 MOVE "Invalid transaction type" TO Reject-Reason
+008660                 SET Trans-Is-Invalid TO TRUE
+008670             END-IF
+008680         END-IF
+008690     END-IF.
+008700 1700-VALIDATE-TRANS-EXIT.
+008710     EXIT.
+008720
+008730 1750-WRITE-SUSPENSE.
+008740     MOVE TR-ACCOUNT-NUMBER TO SP-ACCOUNT-NUMBER
+008750     MOVE TR-TRANS-TYPE TO SP-TRANS-TYPE
+008760     MOVE TR-TRANS-AMOUNT TO SP-TRANS-AMOUNT
+008770     MOVE TR-TRANS-DATE TO SP-TRANS-DATE
+008780     MOVE Reject-Reason TO SP-REJECT-REASON
+008790     WRITE SP-SUSPENSE-RECORD
+008800     DISPLAY TR-ACCOUNT-NUMBER ": Suspended - "
+008810         Reject-Reason.
+008820 1750-WRITE-SUSPENSE-EXIT.
+008830     EXIT.
+008840
+008850 2000-PROCESS-TRANS.
+008852     ADD 1 TO Trans-Read-Count
+008854
+008856     PERFORM 1700-VALIDATE-TRANS THRU 1700-VALIDATE-TRANS-EXIT
+008858     IF Trans-Is-Invalid
+008860         PERFORM 1750-WRITE-SUSPENSE THRU 1750-WRITE-SUSPENSE-EXIT
+008862         ADD 1 TO Trans-Rejected-Count
+008864         ADD 1 TO Trans-Suspended-Count
+008866         GO TO 2000-READ-NEXT
+008868     END-IF
+008870
+008880*> DAILY-TRANS arrives pre-sorted by account number (see the SORT
+008890*> step ahead of this one in ACCTBAT.jcl), so the master can be
+008900*> advanced forward only, one sequential pass, instead of a
+008905*> random READ per transaction.
+008910     PERFORM 2050-ADVANCE-MASTER THRU 2050-ADVANCE-MASTER-EXIT
+008920         UNTIL Acctmstr-EOF
+008930             OR MF-ACCOUNT-NUMBER >= TR-ACCOUNT-NUMBER
+008940
+008950     IF Acctmstr-EOF OR MF-ACCOUNT-NUMBER NOT = TR-ACCOUNT-NUMBER
+009200         ADD 1 TO Trans-Rejected-Count
+009300         DISPLAY TR-ACCOUNT-NUMBER
+009400             ": Transaction rejected - account not on master."
+009500         GO TO 2000-READ-NEXT
+009600     END-IF
+009700
+009710*> COMPUTE (rather than ADD/SUBTRACT) so a withdrawal that
+009720*> exceeds the balance carries the account negative instead of
+009730*> being silently floored at zero.
+009800     IF TR-DEPOSIT
+009900         COMPUTE MF-ACCOUNT-BALANCE =
+009905             MF-ACCOUNT-BALANCE + TR-TRANS-AMOUNT
+010000     ELSE
+010050         COMPUTE MF-ACCOUNT-BALANCE =
+010075             MF-ACCOUNT-BALANCE - TR-TRANS-AMOUNT
+010200     END-IF
+010300
+010400     REWRITE MF-ACCTMSTR-RECORD
+010500         INVALID KEY
+010600             ADD 1 TO Trans-Rejected-Count
+010700             GO TO 2000-READ-NEXT
+010800     END-REWRITE
+010900
+011000     ADD 1 TO Trans-Posted-Count
+011050     IF TR-DEPOSIT
+011060         ADD TR-TRANS-AMOUNT TO Trans-Net-Amount
+011070     ELSE
+011080         SUBTRACT TR-TRANS-AMOUNT FROM Trans-Net-Amount
+011090     END-IF
+011100     MOVE MF-ACCOUNT-BALANCE TO Account-Balance
+011200     MOVE MF-MINIMUM-BALANCE TO Minimum-Balance
+011300
+011400*> Same threshold decision as IfStatementDemo / 05 / 06, now run
+011500*> once per posted transaction against the updated balance.
+011600     IF Account-Balance < Minimum-Balance THEN
+011700         DISPLAY TR-ACCOUNT-NUMBER
+011800             ": Balance is below minimum required."
+011900     ELSE
+012000         DISPLAY TR-ACCOUNT-NUMBER
+012100             ": Balance is sufficient."
+012200     END-IF.
+012300
+012400 2000-READ-NEXT.
+012410*> Every Checkpoint-Interval transactions, drop a restart point
+012420*> so a run that abends partway through doesn't have to repost
+012430*> transactions the master file already reflects.
+012440     DIVIDE Trans-Read-Count BY Checkpoint-Interval
+012450         GIVING Checkpoint-Quotient
+012460         REMAINDER Checkpoint-Remainder
+012470     IF Checkpoint-Remainder = 0
+012480         PERFORM 3000-WRITE-CKPT THRU 3000-WRITE-CKPT-EXIT
+012490     END-IF
+012500     READ DAILY-TRANS
+012600         AT END
+012700             SET Dailytrn-EOF TO TRUE
+012800     END-READ.
+012900 2000-PROCESS-TRANS-EXIT.
+013000     EXIT.
+013050
+013060 2050-ADVANCE-MASTER.
+013070     READ ACCTMSTR
+013080         AT END
+013090             SET Acctmstr-EOF TO TRUE
+013100     END-READ.
+013110 2050-ADVANCE-MASTER-EXIT.
+013120     EXIT.
+013130
+013150 3000-WRITE-CKPT.
+013152     MOVE "DLYTRNPR" TO CK-PROGRAM-ID
+013154     SET CK-RUN-WAS-INCOMPLETE TO TRUE
+013156     MOVE Trans-Read-Count TO CK-TRANS-READ-COUNT
+013158     MOVE Trans-Posted-Count TO CK-TRANS-POSTED-COUNT
+013160     MOVE Trans-Rejected-Count TO CK-TRANS-REJECTED-COUNT
+013162     MOVE Trans-Suspended-Count TO CK-TRANS-SUSPENDED-COUNT
+013163     MOVE Trans-Net-Amount TO CK-TRANS-NET-AMOUNT
+013164     OPEN OUTPUT CHECKPT
+013166     WRITE CK-CHECKPOINT-RECORD
+013168     CLOSE CHECKPT.
+013170 3000-WRITE-CKPT-EXIT.
+013172     EXIT.
+013200 9000-TERMINATE.
+013300     CLOSE DAILY-TRANS
+013400     CLOSE ACCTMSTR
+013405     CLOSE SUSPENSE
+013410*> The run finished cleanly, so mark the checkpoint complete -
+013420*> the next run starts fresh instead of treating this as a
+013430*> restart point.
+013440     MOVE "DLYTRNPR" TO CK-PROGRAM-ID
+013450     SET CK-RUN-WAS-COMPLETE TO TRUE
+013460     MOVE Trans-Read-Count TO CK-TRANS-READ-COUNT
+013470     MOVE Trans-Posted-Count TO CK-TRANS-POSTED-COUNT
+013480     MOVE Trans-Rejected-Count TO CK-TRANS-REJECTED-COUNT
+013485     MOVE Trans-Suspended-Count TO CK-TRANS-SUSPENDED-COUNT
+013487     MOVE Trans-Net-Amount TO CK-TRANS-NET-AMOUNT
+013490     OPEN OUTPUT CHECKPT
+013500     WRITE CK-CHECKPOINT-RECORD
+013510     CLOSE CHECKPT
+013520     DISPLAY "Transactions read:    " Trans-Read-Count
+013600     DISPLAY "Transactions posted:  " Trans-Posted-Count
+013700     DISPLAY "Transactions rejected:" Trans-Rejected-Count
+013710     DISPLAY "Transactions suspended:" Trans-Suspended-Count.
+013800 9000-TERMINATE-EXIT.
+013900     EXIT.
