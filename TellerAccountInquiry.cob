@@ -0,0 +1,132 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TellerAccountInquiry.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    TELLERACCOUNTINQUIRY                                       *
+001100*                                                               *
+001200*    ONLINE COUNTER INQUIRY. A TELLER ENTERS AN ACCOUNT NUMBER  *
+001300*    AND THIS PROGRAM READS THE ACCOUNT MASTER LIVE AND RUNS    *
+001400*    THE SAME CLASSIFICATION AS NESTEDIFDEMOFINAL /              *
+001500*    ACCOUNTSTATUSSUMMARYREPORT AGAINST THE CURRENT BALANCE, SO *
+001600*    THE ANSWER DOES NOT WAIT ON THE OVERNIGHT REPORT. READ     *
+001700*    ONLY - IT NEVER REWRITES THE MASTER'S PERSISTED STATUS;    *
+001800*    THAT REMAINS THE NIGHTLY BATCH'S JOB.                      *
+001900*    ENTER "DONE" AT THE ACCOUNT NUMBER PROMPT TO END THE       *
+002000*    SESSION.                                                   *
+002100*                                                               *
+002200*    MODIFICATION HISTORY                                      *
+002300*    ------------------------------------------------------    *
+002400*    DATE       INIT  DESCRIPTION                              *
+002500*    ---------  ----  -----------------------------------      *
+002600*    2026-08-09  RLB  ORIGINAL.                                *
+002700*                                                               *
+002800*****************************************************************
+002900
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT ACCTMSTR ASSIGN TO "ACCTMSTR"
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS RANDOM
+003600         RECORD KEY IS MF-ACCOUNT-NUMBER
+003700         FILE STATUS IS Acctmstr-File-Status.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  ACCTMSTR.
+004200     COPY ACCTMSTR.
+004300
+004400 WORKING-STORAGE SECTION.
+004500 01  Acctmstr-File-Status            PIC XX.
+004600     88  Acctmstr-OK                 VALUE "00".
+004700     88  Acctmstr-Not-On-File        VALUE "23".
+004800
+004900 COPY ACCTFLDS.
+005000 01  Status-Found                    PIC X(01).
+005100     88  Status-Was-Found            VALUE "Y".
+005200     88  Status-Was-Not-Found        VALUE "N".
+005300
+005400 01  Inquiry-Account-Number          PIC X(10).
+005500 01  Session-Ended-Switch            PIC X(01).
+005600     88  Session-Has-Ended           VALUE "Y".
+005700     88  Session-Is-Active           VALUE "N".
+005800
+005900 PROCEDURE DIVISION.
+006000
+006100 0000-MAINLINE.
+006200     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+006300     PERFORM 2000-PROCESS-INQUIRY THRU 2000-PROCESS-INQUIRY-EXIT
+006400         UNTIL Session-Has-Ended
+006500     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+006600     STOP RUN.
+006700
+006800 1000-INITIALIZE.
+006900     OPEN INPUT ACCTMSTR
+007000     SET Session-Is-Active TO TRUE.
+007100 1000-INITIALIZE-EXIT.
+007200     EXIT.
+007300
+007400 2000-PROCESS-INQUIRY.
+007500     DISPLAY "Enter account number (DONE to quit): "
+007600         WITH NO ADVANCING
+007700     ACCEPT Inquiry-Account-Number FROM CONSOLE
+007800
+007900     IF Inquiry-Account-Number = "DONE"
+008000         SET Session-Has-Ended TO TRUE
+008100         GO TO 2000-PROCESS-INQUIRY-EXIT
+008200     END-IF
+008300
+008400     MOVE Inquiry-Account-Number TO MF-ACCOUNT-NUMBER
+008500     READ ACCTMSTR
+008600         INVALID KEY
+008700             DISPLAY Inquiry-Account-Number ": Not on file."
+008800         NOT INVALID KEY
+008900             PERFORM 2100-SHOW-STATUS THRU 2100-SHOW-STATUS-EXIT
+009000     END-READ.
+009100 2000-PROCESS-INQUIRY-EXIT.
+009200     EXIT.
+009300
+009400 2100-SHOW-STATUS.
+009500     MOVE MF-Account-Balance TO Account-Balance
+009600     MOVE MF-Minimum-Balance TO Minimum-Balance
+009700
+009800*> Account-Balance is signed, so Overdrawn means a true negative
+009900*> balance rather than only catching exactly zero.
+010000     IF Account-Balance < 0
+010100         CALL "StatusLookup" USING "OD", Account-Status,
+010200             Status-Found
+010300     ELSE
+010400         IF Account-Balance > 5000
+010500             CALL "StatusLookup" USING "HB", Account-Status,
+010600                 Status-Found
+010700         ELSE
+010750             IF Account-Balance < Near-Overdraft-Floor
+010760                 CALL "StatusLookup" USING "NO", Account-Status,
+010770                     Status-Found
+010800             ELSE
+010810                 IF Account-Balance < Minimum-Balance
+010900                     CALL "StatusLookup" USING "LB",
+010910                         Account-Status, Status-Found
+011000                 ELSE
+011100                     CALL "StatusLookup" USING "GS",
+011150                         Account-Status, Status-Found
+011200                 END-IF
+011300             END-IF
+011400         END-IF
+011600     END-IF
+011700
+011800     DISPLAY MF-ACCOUNT-NUMBER ": Balance " Account-Balance
+011900         " - Status: " Account-Status.
+012000 2100-SHOW-STATUS-EXIT.
+012100     EXIT.
+012200
+012300 9000-TERMINATE.
+012400     CLOSE ACCTMSTR
+012500     DISPLAY "Teller inquiry session ended.".
+012600 9000-TERMINATE-EXIT.
+012700     EXIT.
