@@ -0,0 +1,116 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PortfolioStatisticsReport.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    PORTFOLIOSTATISTICSREPORT                                 *
+001100*                                                               *
+001200*    SCANS THE ACCOUNT MASTER AND ACCUMULATES THE SUM, SUM OF   *
+001300*    SQUARES AND SUM OF CUBES OF EVERY BALANCE ON FILE, THEN    *
+001400*    HANDS THE TOTALS TO THE PORTFOLIOSTATISTICS SUBROUTINE TO  *
+001500*    TURN INTO A MEAN, VARIANCE, STANDARD DEVIATION AND         *
+001600*    SKEWNESS FOR THE PORTFOLIO REVIEW DECK. REPLACES THE       *
+001700*    CANNED 1-THROUGH-5 ARITHMETIC IN PERFORMLOOPDEMOSQUARE AND *
+001800*    PERFORMLOOPCUBES WITH REAL PORTFOLIO NUMBERS.               *
+001900*                                                               *
+002000*    MODIFICATION HISTORY                                      *
+002100*    ------------------------------------------------------    *
+002200*    DATE       INIT  DESCRIPTION                              *
+002300*    ---------  ----  -----------------------------------      *
+002400*    2026-08-09  RLB  ORIGINAL.                                *
+002450*    2026-08-09  RLB  LOGS STEP040 START/END TO BCHTIME SO       *
+002460*                     BATCHWINDOWSLACHECK CAN TIME THE NIGHT'S   *
+002470*                     RUN.                                      *
+002500*                                                               *
+002600*****************************************************************
+002700
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT ACCTMSTR ASSIGN TO "ACCTMSTR"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS SEQUENTIAL
+003400         RECORD KEY IS MF-ACCOUNT-NUMBER
+003500         FILE STATUS IS Acctmstr-File-Status.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  ACCTMSTR.
+004000     COPY ACCTMSTR.
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  Acctmstr-File-Status            PIC XX.
+004400     88  Acctmstr-OK                 VALUE "00".
+004500     88  Acctmstr-EOF                VALUE "10".
+004600
+004700 01  Account-Balance                 PIC S9(6)V99.
+004800
+004900 01  Record-Count                    PIC 9(7) COMP.
+005000 01  Sum-Balance                     PIC S9(11)V99 COMP.
+005100 01  Sum-Squares                     PIC S9(15)V99 COMP.
+005200 01  Sum-Cubes                       PIC S9(15)V99 COMP.
+005300 01  Mean-Balance                    PIC S9(9)V9(4) COMP.
+005400 01  Variance-Balance                PIC S9(13)V9(4) COMP.
+005500 01  Stddev-Balance                  PIC S9(9)V9(4) COMP.
+005600 01  Skewness-Balance                PIC S9(5)V9(4) COMP.
+005700
+005800 PROCEDURE DIVISION.
+005900
+006000 0000-MAINLINE.
+006050     CALL "BatchStepTimer" USING "STEP040", "S"
+006100     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+006200     PERFORM 2000-ACCUM-ACCT THRU 2000-ACCUM-ACCT-EXIT
+006300         UNTIL Acctmstr-EOF
+006400     PERFORM 8000-COMPUTE-STATS THRU 8000-COMPUTE-STATS-EXIT
+006500     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+006550     CALL "BatchStepTimer" USING "STEP040", "E"
+006600     STOP RUN.
+006700
+006800 1000-INITIALIZE.
+006900     OPEN INPUT ACCTMSTR
+007000     MOVE 0 TO Record-Count
+007100     MOVE 0 TO Sum-Balance
+007200     MOVE 0 TO Sum-Squares
+007300     MOVE 0 TO Sum-Cubes
+007400     READ ACCTMSTR
+007500         AT END
+007600             SET Acctmstr-EOF TO TRUE
+007700     END-READ.
+007800 1000-INITIALIZE-EXIT.
+007900     EXIT.
+008000
+008100 2000-ACCUM-ACCT.
+008200     MOVE MF-Account-Balance TO Account-Balance
+008300     ADD 1 TO Record-Count
+008400     ADD Account-Balance TO Sum-Balance
+008500     COMPUTE Sum-Squares = Sum-Squares + (Account-Balance ** 2)
+008600     COMPUTE Sum-Cubes = Sum-Cubes + (Account-Balance ** 3)
+008700
+008800     READ ACCTMSTR
+008900         AT END
+009000             SET Acctmstr-EOF TO TRUE
+009100     END-READ.
+009200 2000-ACCUM-ACCT-EXIT.
+009300     EXIT.
+009400
+009500 8000-COMPUTE-STATS.
+009600     CALL "PortfolioStatistics" USING Record-Count, Sum-Balance,
+009700         Sum-Squares, Sum-Cubes, Mean-Balance, Variance-Balance,
+009800         Stddev-Balance, Skewness-Balance.
+009900 8000-COMPUTE-STATS-EXIT.
+010000     EXIT.
+010100
+010200 9000-TERMINATE.
+010300     CLOSE ACCTMSTR
+010400     DISPLAY "PORTFOLIO STATISTICS REPORT"
+010500     DISPLAY "Accounts examined - " Record-Count
+010600     DISPLAY "Mean balance      - " Mean-Balance
+010700     DISPLAY "Variance          - " Variance-Balance
+010800     DISPLAY "Standard deviation- " Stddev-Balance
+010900     DISPLAY "Skewness          - " Skewness-Balance.
+011000 9000-TERMINATE-EXIT.
+011100     EXIT.
