@@ -0,0 +1,120 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ThresholdChangeRequest.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    THRESHOLDCHANGEREQUEST                                     *
+001100*                                                               *
+001200*    THE "MAKER" HALF OF MAKER-CHECKER CONTROL OVER THRESHLD,   *
+001300*    THE SHOP-WIDE MINIMUM-BALANCE/WARNING-BALANCE PARAMETER    *
+001400*    FILE. APPLIES EACH THRTRAN REQUEST TO THRPEND ONLY - IT    *
+001500*    NEVER TOUCHES THE LIVE THRESHLD FILE ITSELF. A CHANGE      *
+001600*    DOES NOT TAKE EFFECT UNTIL A SECOND PERSON APPROVES IT     *
+001700*    THROUGH THRESHOLDCHANGEAPPROVAL.                           *
+001800*                                                               *
+001900*    MODIFICATION HISTORY                                      *
+002000*    ------------------------------------------------------    *
+002100*    DATE       INIT  DESCRIPTION                              *
+002200*    ---------  ----  -----------------------------------      *
+002300*    2026-08-09  RLB  ORIGINAL.                                *
+002350*    2026-08-09  RLB  CARRIES THE NEW TT-EFFECTIVE-DATE THROUGH *
+002360*                     TO THRPEND SO A CHANGE CAN BE SCHEDULED   *
+002370*                     AHEAD OF TIME.                             *
+002400*                                                               *
+002500*****************************************************************
+002600
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT THRTRAN ASSIGN TO "THRTRAN"
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS Thrtran-File-Status.
+003300
+003400     SELECT THRPEND ASSIGN TO "THRPEND"
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS RANDOM
+003700         RECORD KEY IS TH-PRODUCT-CODE
+003800         FILE STATUS IS Thrpend-File-Status.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  THRTRAN.
+004300     COPY THRTRAN.
+004400
+004500 FD  THRPEND.
+004600     COPY THRPEND.
+004700
+004800 WORKING-STORAGE SECTION.
+004900 01  Thrtran-File-Status             PIC XX.
+005000     88  Thrtran-OK                  VALUE "00".
+005100     88  Thrtran-EOF                 VALUE "10".
+005200
+005300 01  Thrpend-File-Status             PIC XX.
+005400     88  Thrpend-OK                  VALUE "00".
+005500     88  Thrpend-Not-On-File         VALUE "23".
+005600
+005700 01  Request-Counters.
+005800     05  Requests-Read-Count         PIC 9(7) COMP.
+005900     05  Requests-Staged-Count       PIC 9(7) COMP.
+006000
+006100 PROCEDURE DIVISION.
+006200
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+006500     PERFORM 2000-STAGE-REQUEST THRU 2000-STAGE-REQUEST-EXIT
+006600         UNTIL Thrtran-EOF
+006700     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+006800     STOP RUN.
+006900
+007000 1000-INITIALIZE.
+007100     OPEN INPUT THRTRAN
+007200     OPEN I-O THRPEND
+007300     MOVE ZERO TO Request-Counters
+007400     READ THRTRAN
+007500         AT END
+007600             SET Thrtran-EOF TO TRUE
+007700     END-READ.
+007800 1000-INITIALIZE-EXIT.
+007900     EXIT.
+008000
+008100 2000-STAGE-REQUEST.
+008200     ADD 1 TO Requests-Read-Count
+008300     MOVE TT-PRODUCT-CODE TO TH-PRODUCT-CODE
+008350     MOVE TT-EFFECTIVE-DATE TO TH-EFFECTIVE-DATE
+008400     MOVE TT-MINIMUM-BALANCE TO TH-MINIMUM-BALANCE
+008500     MOVE TT-WARNING-BALANCE TO TH-WARNING-BALANCE
+008600     MOVE TT-REQUESTED-BY TO TH-REQUESTED-BY
+008700     SET TH-STATUS-PENDING TO TRUE
+008800
+008900     READ THRPEND
+009000         INVALID KEY
+009100             WRITE TH-THRESHOLD-PENDING-RECORD
+009200             ADD 1 TO Requests-Staged-Count
+009300             DISPLAY TT-PRODUCT-CODE
+009400                 ": Threshold change staged for approval."
+009500         NOT INVALID KEY
+009600             REWRITE TH-THRESHOLD-PENDING-RECORD
+009700             ADD 1 TO Requests-Staged-Count
+009800             DISPLAY TT-PRODUCT-CODE
+009900                 ": Threshold change replaces prior pending "
+010000                 "request for this product."
+010100     END-READ
+010200
+010300     READ THRTRAN
+010400         AT END
+010500             SET Thrtran-EOF TO TRUE
+010600     END-READ.
+010700 2000-STAGE-REQUEST-EXIT.
+010800     EXIT.
+010900
+011000 9000-TERMINATE.
+011100     CLOSE THRTRAN
+011200     CLOSE THRPEND
+011300     DISPLAY "Requests read  : " Requests-Read-Count
+011400     DISPLAY "Requests staged: " Requests-Staged-Count.
+011500 9000-TERMINATE-EXIT.
+011600     EXIT.
