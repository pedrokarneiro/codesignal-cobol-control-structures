@@ -0,0 +1,80 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AccountStatusClassifier.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    ACCOUNTSTATUSCLASSIFIER                                    *
+001100*                                                               *
+001200*    CALLABLE SUBPROGRAM THAT MAKES THE OVERDRAWN / HIGH        *
+001300*    BALANCE / NEAR-OVERDRAFT / LOW BALANCE / GOOD STANDING     *
+001400*    DECISION AND RETURNS THE TWO-LETTER STATCODE FOR THE       *
+001500*    CALLER TO RESOLVE TO A LABEL VIA STATUSLOOKUP. PULLED OUT  *
+001600*    OF NESTEDIFDEMOFINAL, NESTEDIFDEMOGT, AND ITS OLDER GT02/  *
+001700*    GT03 REVISIONS, WHICH HAD EACH GROWN THEIR OWN SLIGHTLY    *
+001800*    DIFFERENT COPY OF THIS CASCADE. THE TRUST-SCORE ELEVATION  *
+001900*    NESTEDIFDEMOGT ADDED (A BALANCE OF 2000 OR MORE FROM A     *
+002000*    CUSTOMER WITH A TRUST SCORE ABOVE 3 QUALIFIES AS HIGH      *
+002100*    BALANCE EVEN BELOW THE 5000 CUTOFF) IS NOW PART OF THE     *
+002200*    ONE SHARED DECISION; CALLERS WITH NO TRUST SCORE OF THEIR  *
+002300*    OWN TO OFFER SIMPLY PASS ZERO, WHICH NEVER SATISFIES THE   *
+002400*    "> 3" TEST AND SO FALLS THROUGH TO THE PLAIN BALANCE-ONLY  *
+002500*    CASCADE UNCHANGED.                                        *
+002600*                                                               *
+002700*    MODIFICATION HISTORY                                      *
+002800*    ------------------------------------------------------    *
+002900*    DATE       INIT  DESCRIPTION                              *
+003000*    ---------  ----  -----------------------------------      *
+003100*    2026-08-09  RLB  ORIGINAL.                                *
+003150*    2026-08-09  RLB  A RULE CHANGE PROPOSED HERE SHOULD BE     *
+003160*                     STAGED FIRST IN ACCOUNTSTATUSCLASSIFIER-  *
+003170*                     CANDIDATE AND SIGNED OFF VIA CLASSIFI-    *
+003180*                     CATIONDUALRUNREPORT BEFORE IT LANDS IN    *
+003190*                     THIS COPY.                                *
+003195*    2026-08-09  RLB  ACCOUNT-BALANCE/MINIMUM-BALANCE/NEAR-     *
+003196*                     OVERDRAFT-FLOOR WERE UNSIGNED DISPLAY, BUT *
+003197*                     EVERY CALLER PASSES A SIGNED COMP-3        *
+003198*                     BALANCE FIELD - CHANGED TO MATCH.          *
+003200*                                                               *
+003300*****************************************************************
+003400
+003500 DATA DIVISION.
+003900 LINKAGE SECTION.
+004000 01  Account-Balance                 PIC S9(6)V99 COMP-3.
+004100 01  Minimum-Balance                 PIC S9(6)V99 COMP-3.
+004200 01  Near-Overdraft-Floor            PIC S9(6)V99 COMP-3.
+004300 01  Customer-Trust-Score            PIC 9(01).
+004400 01  Classifier-Status-Code          PIC X(02).
+004500
+004600 PROCEDURE DIVISION USING Account-Balance, Minimum-Balance,
+004700         Near-Overdraft-Floor, Customer-Trust-Score,
+004800         Classifier-Status-Code.
+004900
+005000 0000-MAINLINE.
+005100     IF Account-Balance < 0
+005200         MOVE "OD" TO Classifier-Status-Code
+005300     ELSE
+005400         IF Account-Balance > 5000
+005500             MOVE "HB" TO Classifier-Status-Code
+005600         ELSE
+005700             IF Account-Balance >= 2000
+005800                     AND Customer-Trust-Score > 3
+005900                 MOVE "HB" TO Classifier-Status-Code
+006000             ELSE
+006100                 IF Account-Balance < Near-Overdraft-Floor
+006200                     MOVE "NO" TO Classifier-Status-Code
+006300                 ELSE
+006400                     IF Account-Balance < Minimum-Balance
+006500                         MOVE "LB" TO Classifier-Status-Code
+006600                     ELSE
+006700                         MOVE "GS" TO Classifier-Status-Code
+006800                     END-IF
+006900                 END-IF
+007000             END-IF
+007100         END-IF
+007200     END-IF.
+007300 0000-MAINLINE-EXIT.
+007400     EXIT PROGRAM.
