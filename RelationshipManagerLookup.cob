@@ -0,0 +1,68 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RelationshipManagerLookup.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    RELATIONSHIPMANAGERLOOKUP                                  *
+001100*                                                               *
+001200*    CALLABLE SUBPROGRAM THAT RESOLVES A TRUST-TIER CODE (E.G.  *
+001300*    PB FOR PRIVATE BANKING) TO ITS RELATIONSHIP-MANAGER QUEUE  *
+001400*    NAME VIA RMROUTE, THE SAME WAY STATUSLOOKUP RESOLVES A     *
+001500*    STATUS CODE TO ITS DISPLAY LABEL VIA STATCODE.             *
+001600*                                                               *
+001700*    MODIFICATION HISTORY                                      *
+001800*    ------------------------------------------------------    *
+001900*    DATE       INIT  DESCRIPTION                              *
+002000*    ---------  ----  -----------------------------------      *
+002100*    2026-08-09  RLB  ORIGINAL.                                *
+002200*                                                               *
+002300*****************************************************************
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT RMROUTE ASSIGN TO "RMROUTE"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS RANDOM
+003100         RECORD KEY IS RR-TRUST-TIER-CODE
+003200         FILE STATUS IS Rmroute-File-Status.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  RMROUTE.
+003700     COPY RMROUTE.
+003800
+003900 WORKING-STORAGE SECTION.
+004000 01  Rmroute-File-Status              PIC XX.
+004100     88  Rmroute-OK                   VALUE "00".
+004200     88  Rmroute-Not-On-File          VALUE "23".
+004300
+004400 LINKAGE SECTION.
+004500 01  Trust-Tier-Code                  PIC X(02).
+004600 01  RM-Queue-Name                    PIC X(20).
+004700 01  RM-Queue-Found                   PIC X(01).
+004800     88  RM-Queue-Was-Found           VALUE "Y".
+004900     88  RM-Queue-Was-Not-Found       VALUE "N".
+005000
+005100 PROCEDURE DIVISION USING Trust-Tier-Code, RM-Queue-Name,
+005200         RM-Queue-Found.
+005300
+005400 0000-MAINLINE.
+005500     OPEN INPUT RMROUTE
+005600     MOVE Trust-Tier-Code TO RR-TRUST-TIER-CODE
+005700     READ RMROUTE
+005800         INVALID KEY
+005900             MOVE SPACES TO RM-Queue-Name
+006000             SET RM-Queue-Was-Not-Found TO TRUE
+006100         NOT INVALID KEY
+006200             MOVE RR-RM-QUEUE-NAME TO RM-Queue-Name
+006300             SET RM-Queue-Was-Found TO TRUE
+006400     END-READ
+006500     CLOSE RMROUTE.
+006600
+006700 0000-MAINLINE-EXIT.
+006800     EXIT PROGRAM.
