@@ -0,0 +1,68 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    StatusLookup.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    STATUSLOOKUP                                               *
+001100*                                                               *
+001200*    CALLABLE SUBPROGRAM THAT RESOLVES A SHORT STATUS CODE      *
+001300*    (HB/LB/GS/OD) TO ITS DISPLAY LABEL VIA STATCODE, SO THE    *
+001400*    "HIGH BALANCE"/"LOW BALANCE"/"GOOD STANDING"/"OVERDRAWN"   *
+001500*    LITERALS ARE MAINTAINED IN A LOOKUP TABLE INSTEAD OF BEING *
+001600*    COMPILED INTO EVERY NESTED-IF CASCADE THAT SETS THEM.      *
+001700*                                                               *
+001800*    MODIFICATION HISTORY                                      *
+001900*    ------------------------------------------------------    *
+002000*    DATE       INIT  DESCRIPTION                              *
+002100*    ---------  ----  -----------------------------------      *
+002200*    2026-08-09  RLB  ORIGINAL.                                *
+002300*                                                               *
+002400*****************************************************************
+002500
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT STATCODE ASSIGN TO "STATCODE"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS RANDOM
+003200         RECORD KEY IS SC-STATUS-CODE
+003300         FILE STATUS IS Statcode-File-Status.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  STATCODE.
+003800     COPY STATCODE.
+003900
+004000 WORKING-STORAGE SECTION.
+004100 01  Statcode-File-Status            PIC XX.
+004200     88  Statcode-OK                 VALUE "00".
+004300     88  Statcode-Not-On-File        VALUE "23".
+004400
+004500 LINKAGE SECTION.
+004600 01  Status-Code                     PIC X(02).
+004700 01  Status-Label                    PIC X(14).
+004800 01  Status-Found                    PIC X(01).
+004900     88  Status-Was-Found            VALUE "Y".
+005000     88  Status-Was-Not-Found        VALUE "N".
+005100
+005200 PROCEDURE DIVISION USING Status-Code, Status-Label, Status-Found.
+005300
+005400 0000-MAINLINE.
+005500     OPEN INPUT STATCODE
+005600     MOVE Status-Code TO SC-STATUS-CODE
+005700     READ STATCODE
+005800         INVALID KEY
+005900             MOVE SPACES TO Status-Label
+006000             SET Status-Was-Not-Found TO TRUE
+006100         NOT INVALID KEY
+006200             MOVE SC-STATUS-LABEL TO Status-Label
+006300             SET Status-Was-Found TO TRUE
+006400     END-READ
+006500     CLOSE STATCODE.
+006600
+006700 0000-MAINLINE-EXIT.
+006800     EXIT PROGRAM.
