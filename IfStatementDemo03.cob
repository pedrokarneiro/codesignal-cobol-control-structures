@@ -6,8 +6,7 @@
        PROGRAM-ID. IfStatementDemo03.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 Account-Balance PIC 9(6).
-       01 Minimum-Balance PIC 9(6) VALUE 1000.
+       COPY ACCTFLDS.
        PROCEDURE DIVISION.
            MOVE 1500 TO Account-Balance.
 
