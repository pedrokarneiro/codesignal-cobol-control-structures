@@ -0,0 +1,130 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AccountThresholdMaintenance.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    ACCOUNTTHRESHOLDMAINTENANCE                                *
+001100*                                                               *
+001200*    ONLINE-STYLE MAINTENANCE BATCH THAT APPLIES OPERATIONS'     *
+001300*    THRESHOLD OVERRIDE REQUESTS (OVRTRAN) TO THE PER-ACCOUNT    *
+001400*    OVERRIDE FILE (ACCTOVR) READ BY THRESHOLDLOOKUP. AN         *
+001500*    ACCOUNT NOT YET ON ACCTOVR IS ADDED; AN ACCOUNT ALREADY     *
+001600*    ON FILE HAS ITS OVERRIDE REPLACED WITH THE NEW REQUEST.     *
+001700*                                                               *
+001800*    MODIFICATION HISTORY                                      *
+001900*    ------------------------------------------------------    *
+002000*    DATE       INIT  DESCRIPTION                              *
+002100*    ---------  ----  -----------------------------------      *
+002200*    2026-08-09  RLB  ORIGINAL.                                *
+002300*                                                               *
+002400*****************************************************************
+002500
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT OVRTRAN ASSIGN TO "OVRTRAN"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS Ovrtran-File-Status.
+003200
+003300     SELECT ACCTOVR ASSIGN TO "ACCTOVR"
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS RANDOM
+003600         RECORD KEY IS AO-ACCOUNT-NUMBER
+003700         FILE STATUS IS Acctovr-File-Status.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  OVRTRAN.
+004200     COPY OVRTRAN.
+004300
+004400 FD  ACCTOVR.
+004500     COPY ACCTOVR.
+004600
+004700 WORKING-STORAGE SECTION.
+004800 01  Ovrtran-File-Status             PIC XX.
+004900     88  Ovrtran-OK                  VALUE "00".
+005000     88  Ovrtran-EOF                 VALUE "10".
+005100
+005200 01  Acctovr-File-Status             PIC XX.
+005300     88  Acctovr-OK                  VALUE "00".
+005400     88  Acctovr-Not-On-File         VALUE "23".
+005500
+005600 01  Maintenance-Counters.
+005700     05  Transactions-Read           PIC 9(7) COMP.
+005800     05  Overrides-Added             PIC 9(7) COMP.
+005900     05  Overrides-Changed           PIC 9(7) COMP.
+006000
+006100 PROCEDURE DIVISION.
+006200
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+006500     PERFORM 2000-APPLY-TRANSACTION
+006550         THRU 2000-APPLY-TRANSACTION-EXIT
+006600         UNTIL Ovrtran-EOF
+006700     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+006800     STOP RUN.
+006900
+007000 1000-INITIALIZE.
+007100     OPEN INPUT OVRTRAN
+007200     OPEN I-O ACCTOVR
+007300     MOVE 0 TO Transactions-Read
+007400     MOVE 0 TO Overrides-Added
+007500     MOVE 0 TO Overrides-Changed
+007600     READ OVRTRAN
+007700         AT END
+007800             SET Ovrtran-EOF TO TRUE
+007900     END-READ.
+008000 1000-INITIALIZE-EXIT.
+008100     EXIT.
+008200
+008300 2000-APPLY-TRANSACTION.
+008400     ADD 1 TO Transactions-Read
+008500     MOVE OT-ACCOUNT-NUMBER TO AO-ACCOUNT-NUMBER
+008600     READ ACCTOVR
+008700         INVALID KEY
+008800             PERFORM 2100-ADD-OVERRIDE THRU 2100-ADD-OVERRIDE-EXIT
+008900         NOT INVALID KEY
+009000             PERFORM 2200-CHANGE-OVERRIDE
+009100                 THRU 2200-CHANGE-OVERRIDE-EXIT
+009200     END-READ
+009300
+009400     READ OVRTRAN
+009500         AT END
+009600             SET Ovrtran-EOF TO TRUE
+009700     END-READ.
+009800 2000-APPLY-TRANSACTION-EXIT.
+009900     EXIT.
+010000
+010100 2100-ADD-OVERRIDE.
+010200     MOVE OT-MINIMUM-BALANCE TO AO-MINIMUM-BALANCE
+010300     MOVE OT-WARNING-BALANCE TO AO-WARNING-BALANCE
+010400     MOVE OT-OVERRIDE-REASON TO AO-OVERRIDE-REASON
+010500     WRITE AO-ACCOUNT-OVERRIDE-RECORD
+010600     ADD 1 TO Overrides-Added
+010700     DISPLAY OT-ACCOUNT-NUMBER ": Threshold override added.".
+010800 2100-ADD-OVERRIDE-EXIT.
+010900     EXIT.
+011000
+011100 2200-CHANGE-OVERRIDE.
+011200     MOVE OT-MINIMUM-BALANCE TO AO-MINIMUM-BALANCE
+011300     MOVE OT-WARNING-BALANCE TO AO-WARNING-BALANCE
+011400     MOVE OT-OVERRIDE-REASON TO AO-OVERRIDE-REASON
+011500     REWRITE AO-ACCOUNT-OVERRIDE-RECORD
+011600     ADD 1 TO Overrides-Changed
+011700     DISPLAY OT-ACCOUNT-NUMBER ": Threshold override changed.".
+011800 2200-CHANGE-OVERRIDE-EXIT.
+011900     EXIT.
+012000
+012100 9000-TERMINATE.
+012200     CLOSE OVRTRAN
+012300     CLOSE ACCTOVR
+012400     DISPLAY "ACCOUNT THRESHOLD MAINTENANCE SUMMARY"
+012500     DISPLAY "Transactions read   - " Transactions-Read
+012600     DISPLAY "Overrides added     - " Overrides-Added
+012700     DISPLAY "Overrides changed   - " Overrides-Changed.
+012800 9000-TERMINATE-EXIT.
+012900     EXIT.
