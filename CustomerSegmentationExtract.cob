@@ -0,0 +1,163 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CustomerSegmentationExtract.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    CUSTOMERSEGMENTATIONEXTRACT                                *
+001100*                                                               *
+001200*    READS THE ACCOUNT MASTER SEQUENTIALLY, LOOKS UP EACH       *
+001300*    ACCOUNT'S CUSTOMER RECORD BY THE SAME NUMBER (THE KEYED    *
+001400*    READ PATTERN FROM NESTEDIFDEMOGT), AND WRITES ONE EXTRACT  *
+001500*    RECORD PER ACCOUNT COMBINING THE ACCOUNTSTATUSSUMMARYREPORT*
+001600*    BALANCE TIER WITH A TRUST-SCORE TIER (THE SAME > 3 BREAK   *
+001700*    USED BY NESTEDIFDEMOGT) INTO ONE MARKETING SEGMENT CODE.   *
+001800*                                                               *
+001900*    MODIFICATION HISTORY                                      *
+002000*    ------------------------------------------------------    *
+002100*    DATE       INIT  DESCRIPTION                              *
+002200*    ---------  ----  -----------------------------------      *
+002300*    2026-08-09  RLB  ORIGINAL.                                *
+002320*    2026-08-09  RLB  MINIMUM-BALANCE WAS NEVER MOVED FROM       *
+002330*                     MF-MINIMUM-BALANCE, SO THE LOW BALANCE/    *
+002340*                     GOOD STANDING BREAK IN 2000-EXTRACT-       *
+002350*                     ACCOUNT COMPARED AGAINST ZERO INSTEAD OF   *
+002360*                     THE ACCOUNT'S ACTUAL MINIMUM. ADDED THE    *
+002370*                     MOVE, MATCHING TELLERACCOUNTINQUIRY.       *
+002400*                                                               *
+002500*****************************************************************
+002600
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT ACCTMSTR ASSIGN TO "ACCTMSTR"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS SEQUENTIAL
+003300         RECORD KEY IS MF-ACCOUNT-NUMBER
+003400         FILE STATUS IS Acctmstr-File-Status.
+003500
+003600     SELECT CUSTMSTR ASSIGN TO "CUSTMSTR"
+003700         ORGANIZATION IS INDEXED
+003800         ACCESS MODE IS RANDOM
+003900         RECORD KEY IS CM-CUSTOMER-NUMBER
+004000         FILE STATUS IS Custmstr-File-Status.
+004100
+004200     SELECT SEGEXT ASSIGN TO "SEGEXT"
+004300         ORGANIZATION IS SEQUENTIAL
+004400         FILE STATUS IS Segext-File-Status.
+004500
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  ACCTMSTR.
+004900     COPY ACCTMSTR.
+005000
+005100 FD  CUSTMSTR.
+005200     COPY CUSTMSTR.
+005300
+005400 FD  SEGEXT.
+005500     COPY SEGEXT.
+005600
+005700 WORKING-STORAGE SECTION.
+005800 01  Acctmstr-File-Status            PIC XX.
+005900     88  Acctmstr-OK                 VALUE "00".
+006000     88  Acctmstr-EOF                VALUE "10".
+006100
+006200 01  Custmstr-File-Status            PIC XX.
+006300     88  Custmstr-OK                 VALUE "00".
+006400     88  Custmstr-Not-Found          VALUE "23".
+006500
+006600 01  Segext-File-Status              PIC XX.
+006700     88  Segext-OK                   VALUE "00".
+006800
+006900 COPY ACCTFLDS.
+007000
+007100 01  Customer-Trust-Score             PIC 9 VALUE 0.
+007200 01  Trust-Tier                       PIC X(08).
+007300 01  Balance-Tier                     PIC X(14).
+007400
+007500 01  Extract-Counters.
+007600     05  Accounts-Extracted           PIC 9(7) COMP.
+007700
+007800 PROCEDURE DIVISION.
+007900
+008000 0000-MAINLINE.
+008100     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+008200     PERFORM 2000-EXTRACT-ACCOUNT THRU 2000-EXTRACT-ACCOUNT-EXIT
+008300         UNTIL Acctmstr-EOF
+008400     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+008500     STOP RUN.
+008600
+008700 1000-INITIALIZE.
+008800     OPEN INPUT ACCTMSTR
+008900     OPEN INPUT CUSTMSTR
+009000     OPEN OUTPUT SEGEXT
+009100     MOVE 0 TO Accounts-Extracted
+009200     READ ACCTMSTR
+009300         AT END
+009400             SET Acctmstr-EOF TO TRUE
+009500     END-READ.
+009600 1000-INITIALIZE-EXIT.
+009700     EXIT.
+009800
+009900 2000-EXTRACT-ACCOUNT.
+010000     MOVE MF-Account-Balance TO Account-Balance
+010050     MOVE MF-Minimum-Balance TO Minimum-Balance
+010100
+010200     MOVE MF-ACCOUNT-NUMBER TO CM-CUSTOMER-NUMBER
+010300     READ CUSTMSTR
+010400         INVALID KEY
+010500             MOVE 0 TO Customer-Trust-Score
+010600         NOT INVALID KEY
+010700             MOVE CM-CUSTOMER-TRUST-SCORE TO Customer-Trust-Score
+010800     END-READ
+010900
+011000     IF Account-Balance < 0
+011100         MOVE "Overdrawn" TO Balance-Tier
+011200     ELSE
+011300         IF Account-Balance > 5000
+011400             MOVE "High Balance" TO Balance-Tier
+011450         ELSE
+011460             IF Account-Balance < Near-Overdraft-Floor
+011470                 MOVE "Near-Overdraft" TO Balance-Tier
+011480             ELSE
+011600                 IF Account-Balance < Minimum-Balance
+011700                     MOVE "Low Balance" TO Balance-Tier
+011800                 ELSE
+011900                     MOVE "Good Standing" TO Balance-Tier
+012000                 END-IF
+012050             END-IF
+012100         END-IF
+012200     END-IF
+012300
+012400     IF Customer-Trust-Score > 3
+012500         MOVE "Trusted" TO Trust-Tier
+012600     ELSE
+012700         MOVE "Standard" TO Trust-Tier
+012800     END-IF
+012900
+013000     MOVE MF-ACCOUNT-NUMBER TO SE-ACCOUNT-NUMBER
+013100     MOVE Account-Balance TO SE-ACCOUNT-BALANCE
+013200     MOVE Balance-Tier TO SE-BALANCE-TIER
+013300     MOVE Customer-Trust-Score TO SE-TRUST-SCORE
+013400     MOVE Trust-Tier TO SE-TRUST-TIER
+013500     WRITE SE-SEGMENT-RECORD
+013600     ADD 1 TO Accounts-Extracted
+013700
+013800     READ ACCTMSTR
+013900         AT END
+014000             SET Acctmstr-EOF TO TRUE
+014100     END-READ.
+014200 2000-EXTRACT-ACCOUNT-EXIT.
+014300     EXIT.
+014400
+014500 9000-TERMINATE.
+014600     CLOSE ACCTMSTR
+014700     CLOSE CUSTMSTR
+014800     CLOSE SEGEXT
+014900     DISPLAY "CUSTOMER SEGMENTATION EXTRACT SUMMARY"
+015000     DISPLAY "Accounts extracted - " Accounts-Extracted.
+015100 9000-TERMINATE-EXIT.
+015200     EXIT.
