@@ -2,15 +2,82 @@
        PROGRAM-ID. OrConditionDemo.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 Account-Balance PIC 9(6).
-       01 Minimum-Balance PIC 9(6) VALUE 1000.
-       01 Warning-Balance PIC 9(6) VALUE 1500.
+       01 Account-Number PIC X(10) VALUE "0000000001".
+       01 Account-Balance PIC S9(6)V99 COMP-3.
+       01 Minimum-Balance PIC S9(6)V99 COMP-3.
+       01 Warning-Balance PIC S9(6)V99 COMP-3.
+       01 Product-Code PIC X(04) VALUE "STD1".
+       01 Currency-Code PIC X(03) VALUE "EUR".
+       01 Base-Currency-Balance PIC S9(6)V99 COMP-3.
+       01 Currency-Rate-Found PIC X(01).
+           88 Currency-Rate-Was-Found VALUE "Y".
+           88 Currency-Rate-Was-Not-Found VALUE "N".
+       01 Threshold-As-Of-Date PIC 9(08).
+       01 Threshold-Found PIC X(01).
+           88 Threshold-Was-Found VALUE "Y".
+           88 Threshold-Was-Not-Found VALUE "N".
+       01 Balance-Trend PIC X(09).
+       01 Trend-Found PIC X(01).
+           88 Trend-Was-Found VALUE "Y".
+           88 Trend-Was-Not-Found VALUE "N".
+       01 Risk-Score PIC 9(01) VALUE 0.
+       01 Risk-Level PIC X(11).
        PROCEDURE DIVISION.
            MOVE 1200 TO Account-Balance.
-           IF Account-Balance < Minimum-Balance 
-           OR Account-Balance < Warning-Balance THEN
-               DISPLAY "Account needs attention."
-           ELSE
-               DISPLAY "Account is in good standing."
-           END-IF.
-           STOP RUN.
\ No newline at end of file
+
+      *> Minimum-Balance and Warning-Balance used to be compiled-in
+      *> literals here; they now come from the THRESHLD parameter file,
+      *> keyed by product and effective date, so a rate change doesn't
+      *> require recompiling this program and can be loaded ahead of
+      *> the day it is supposed to take effect.
+           ACCEPT Threshold-As-Of-Date FROM DATE YYYYMMDD
+           CALL "ThresholdLookup" USING Account-Number, Product-Code,
+               Threshold-As-Of-Date, Minimum-Balance, Warning-Balance,
+               Threshold-Found
+           IF Threshold-Was-Not-Found
+               DISPLAY "Threshold parameters not on file for "
+                   "product " Product-Code "; using shop default."
+               MOVE 1000 TO Minimum-Balance
+               MOVE 1500 TO Warning-Balance
+           END-IF
+
+      *> A single OR of the two thresholds could not tell a balance
+      *> that just dipped under Warning-Balance apart from one that
+      *> has been sliding for weeks, so the balance-history trend
+      *> (BALHIST, via BalanceTrendLookup) is now folded in as a
+      *> third factor and the three are combined into one risk score
+      *> instead of one flat "needs attention" flag.
+           CALL "BalanceTrendLookup" USING Account-Number,
+               Account-Balance, Balance-Trend, Trend-Found
+
+      *> Minimum-Balance and Warning-Balance are base-currency (USD)
+      *> thresholds, so a foreign-currency account's balance has to be
+      *> converted to base currency before either comparison is made.
+           CALL "CurrencyConvert" USING Currency-Code, Account-Balance,
+               Base-Currency-Balance, Currency-Rate-Found
+
+           MOVE 0 TO Risk-Score
+           IF Base-Currency-Balance < Warning-Balance
+               ADD 1 TO Risk-Score
+           END-IF
+           IF Base-Currency-Balance < Minimum-Balance
+               ADD 1 TO Risk-Score
+           END-IF
+           IF Balance-Trend = "Declining"
+               ADD 1 TO Risk-Score
+           END-IF
+
+           EVALUATE Risk-Score
+               WHEN 0
+                   MOVE "NO RISK" TO Risk-Level
+               WHEN 1
+                   MOVE "LOW RISK" TO Risk-Level
+               WHEN 2
+                   MOVE "MEDIUM RISK" TO Risk-Level
+               WHEN OTHER
+                   MOVE "HIGH RISK" TO Risk-Level
+           END-EVALUATE
+
+           DISPLAY "Account risk score: " Risk-Score " (" Risk-Level
+               ") - balance is " Balance-Trend.
+           STOP RUN.
