@@ -0,0 +1,188 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BranchStatusSummaryReport.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    BRANCHSTATUSSUMMARYREPORT                                  *
+001100*                                                               *
+001200*    SORTS THE ACCOUNT MASTER INTO BRANCH-CODE SEQUENCE AND     *
+001300*    RUNS THE SAME CLASSIFICATION AS ACCOUNTSTATUSSUMMARYREPORT *
+001400*    (HIGH BALANCE / NEAR-OVERDRAFT / LOW BALANCE / GOOD        *
+001500*    STANDING / OVERDRAWN), CONTROL-BREAKING ON BRANCH CODE SO  *
+001600*    EACH BRANCH MANAGER SEES THEIR OWN REGIONAL SUBTOTAL       *
+001700*    INSTEAD OF ONE FLAT SHOP-WIDE COUNT. THE SHOP-WIDE GRAND   *
+001800*    TOTAL STILL PRINTS AT THE END, THE SAME AS BEFORE.         *
+001900*                                                               *
+002000*    MODIFICATION HISTORY                                      *
+002100*    ------------------------------------------------------    *
+002200*    DATE       INIT  DESCRIPTION                              *
+002300*    ---------  ----  -----------------------------------      *
+002400*    2026-08-09  RLB  ORIGINAL.                                *
+002420*    2026-08-09  RLB  SW-SORT-RECORD OMITTED MF-PRODUCT-CODE    *
+002430*                     AND MF-CURRENCY-CODE, WHICH ACCTMSTR      *
+002440*                     GAINED AHEAD OF MF-ACCOUNT-BALANCE - EVERY *
+002450*                     FIELD FROM SW-ACCOUNT-BALANCE ONWARD WAS   *
+002460*                     READING SEVEN BYTES OUT OF PLACE. ADDED    *
+002470*                     THE MISSING FIELDS AND SW-LAST-ACTIVITY-   *
+002480*                     DATE/SW-DORMANCY-FLAG SO THE RECORD LINES  *
+002490*                     UP WITH ACCTMSTR.                          *
+002500*                                                               *
+002600*****************************************************************
+002700
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT ACCTMSTR ASSIGN TO "ACCTMSTR"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS SEQUENTIAL
+003400         RECORD KEY IS MF-ACCOUNT-NUMBER
+003500         FILE STATUS IS Acctmstr-File-Status.
+003600
+003700     SELECT SORTWK ASSIGN TO "SORTWK1".
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  ACCTMSTR.
+004200     COPY ACCTMSTR.
+004300
+004400 SD  SORTWK.
+004500 01  SW-SORT-RECORD.
+004510     05  SW-ACCOUNT-NUMBER           PIC X(10).
+004520     05  SW-BRANCH-CODE              PIC X(04).
+004530     05  SW-PRODUCT-CODE             PIC X(04).
+004540     05  SW-CURRENCY-CODE            PIC X(03).
+004550     05  SW-ACCOUNT-BALANCE          PIC S9(6)V99 COMP-3.
+004560     05  SW-MINIMUM-BALANCE          PIC S9(6)V99 COMP-3.
+004570     05  SW-OVERDRAFT-OCCURRENCES    PIC 9(3).
+004580     05  SW-ACCOUNT-STATUS           PIC X(14).
+004590     05  SW-LAST-ACTIVITY-DATE       PIC 9(08).
+004600     05  SW-DORMANCY-FLAG            PIC X(01).
+005200
+005300 WORKING-STORAGE SECTION.
+005400 01  Acctmstr-File-Status            PIC XX.
+005500     88  Acctmstr-OK                 VALUE "00".
+005600
+005700 COPY ACCTFLDS.
+005800
+005900 01  Current-Branch-Code             PIC X(04).
+006000 01  Sort-EOF-Switch                 PIC X(01).
+006100     88  Sort-EOF                    VALUE "Y".
+006200     88  Sort-Not-EOF                VALUE "N".
+006300
+006400 01  Branch-Totals.
+006500     05  Branch-High-Balance-Count   PIC 9(7) COMP.
+006600     05  Branch-Near-Overdraft-Count PIC 9(7) COMP.
+006700     05  Branch-Low-Balance-Count    PIC 9(7) COMP.
+006800     05  Branch-Good-Standing-Count  PIC 9(7) COMP.
+006900     05  Branch-Overdrawn-Count      PIC 9(7) COMP.
+007000
+007100 01  Grand-Totals.
+007200     05  Grand-High-Balance-Count    PIC 9(7) COMP.
+007300     05  Grand-Near-Overdraft-Count  PIC 9(7) COMP.
+007400     05  Grand-Low-Balance-Count     PIC 9(7) COMP.
+007500     05  Grand-Good-Standing-Count   PIC 9(7) COMP.
+007600     05  Grand-Overdrawn-Count       PIC 9(7) COMP.
+007700
+007800 PROCEDURE DIVISION.
+007900
+008000 0000-MAINLINE.
+008100     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+008200     SORT SORTWK
+008300         ON ASCENDING KEY SW-BRANCH-CODE
+008400         ON ASCENDING KEY SW-ACCOUNT-NUMBER
+008500         USING ACCTMSTR
+008600         OUTPUT PROCEDURE IS 2000-PROCESS-SORTED
+008700             THRU 2000-PROCESS-SORTED-EXIT
+008800     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+008900     STOP RUN.
+009000
+009100 1000-INITIALIZE.
+009200     MOVE SPACES TO Current-Branch-Code
+009300     SET Sort-Not-EOF TO TRUE
+009400     MOVE ZERO TO Branch-Totals
+009500     MOVE ZERO TO Grand-Totals.
+009600 1000-INITIALIZE-EXIT.
+009700     EXIT.
+009800
+009900 2000-PROCESS-SORTED.
+010000     RETURN SORTWK
+010100         AT END
+010200             SET Sort-EOF TO TRUE
+010300     END-RETURN
+010400     IF NOT Sort-EOF
+010500         MOVE SW-BRANCH-CODE TO Current-Branch-Code
+010600     END-IF
+010700     PERFORM 2100-CLASSIFY-RECORD THRU 2100-CLASSIFY-RECORD-EXIT
+010800         UNTIL Sort-EOF
+010900     IF Current-Branch-Code NOT = SPACES
+011000         PERFORM 2200-PRINT-BRANCH-SUBTOTAL
+011100             THRU 2200-PRINT-BRANCH-SUBTOTAL-EXIT
+011200     END-IF.
+011300 2000-PROCESS-SORTED-EXIT.
+011400     EXIT.
+011500
+011600 2100-CLASSIFY-RECORD.
+011700     IF SW-BRANCH-CODE NOT = Current-Branch-Code
+011800         PERFORM 2200-PRINT-BRANCH-SUBTOTAL
+011900             THRU 2200-PRINT-BRANCH-SUBTOTAL-EXIT
+012000         MOVE SW-BRANCH-CODE TO Current-Branch-Code
+012100     END-IF
+012200
+012300     MOVE SW-ACCOUNT-BALANCE TO Account-Balance
+012400     MOVE SW-MINIMUM-BALANCE TO Minimum-Balance
+012500
+012600     IF Account-Balance < 0
+012700         ADD 1 TO Branch-Overdrawn-Count
+012800     ELSE
+012900         IF Account-Balance > 5000
+013000             ADD 1 TO Branch-High-Balance-Count
+013100         ELSE
+013200             IF Account-Balance < Near-Overdraft-Floor
+013300                 ADD 1 TO Branch-Near-Overdraft-Count
+013400             ELSE
+013500                 IF Account-Balance < Minimum-Balance
+013600                     ADD 1 TO Branch-Low-Balance-Count
+013700                 ELSE
+013800                     ADD 1 TO Branch-Good-Standing-Count
+013900                 END-IF
+014000             END-IF
+014100         END-IF
+014200     END-IF
+014300
+014400     RETURN SORTWK
+014500         AT END
+014600             SET Sort-EOF TO TRUE
+014700     END-RETURN.
+014800 2100-CLASSIFY-RECORD-EXIT.
+014900     EXIT.
+015000
+015100 2200-PRINT-BRANCH-SUBTOTAL.
+015200     DISPLAY "Branch " Current-Branch-Code
+015300     DISPLAY "  High Balance   - " Branch-High-Balance-Count
+015400     DISPLAY "  Near-Overdraft - " Branch-Near-Overdraft-Count
+015500     DISPLAY "  Low Balance    - " Branch-Low-Balance-Count
+015600     DISPLAY "  Good Standing  - " Branch-Good-Standing-Count
+015700     DISPLAY "  Overdrawn      - " Branch-Overdrawn-Count
+015800
+015900     ADD Branch-High-Balance-Count TO Grand-High-Balance-Count
+016000     ADD Branch-Near-Overdraft-Count TO Grand-Near-Overdraft-Count
+016100     ADD Branch-Low-Balance-Count TO Grand-Low-Balance-Count
+016200     ADD Branch-Good-Standing-Count TO Grand-Good-Standing-Count
+016300     ADD Branch-Overdrawn-Count TO Grand-Overdrawn-Count
+016400     MOVE ZERO TO Branch-Totals.
+016500 2200-PRINT-BRANCH-SUBTOTAL-EXIT.
+016600     EXIT.
+016700
+016800 9000-TERMINATE.
+016900     DISPLAY "SHOP-WIDE GRAND TOTAL"
+017000     DISPLAY "  High Balance   - " Grand-High-Balance-Count
+017100     DISPLAY "  Near-Overdraft - " Grand-Near-Overdraft-Count
+017200     DISPLAY "  Low Balance    - " Grand-Low-Balance-Count
+017300     DISPLAY "  Good Standing  - " Grand-Good-Standing-Count
+017400     DISPLAY "  Overdrawn      - " Grand-Overdrawn-Count.
+017500 9000-TERMINATE-EXIT.
+017600     EXIT.
