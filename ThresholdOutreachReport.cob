@@ -0,0 +1,123 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ThresholdOutreachReport.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    THRESHOLDOUTREACHREPORT                                    *
+001100*                                                               *
+001200*    LISTS EVERY ACCOUNT SITTING EXACTLY AT ITS MINIMUM-BALANCE *
+001300*    OR EXACTLY AT ITS WARNING-BALANCE (SEE ORCONDITIONDEMO) -   *
+001400*    ONE TRANSACTION AWAY FROM TRIPPING INTO LOW BALANCE OR      *
+001500*    OVERDRAWN - SO BRANCH STAFF CAN REACH OUT PROACTIVELY.      *
+001600*    WARNING-BALANCE IS RESOLVED PER ACCOUNT THROUGH THE SAME    *
+001700*    THRESHOLDLOOKUP SUBPROGRAM ORCONDITIONDEMO USES.            *
+001800*                                                               *
+001900*    MODIFICATION HISTORY                                      *
+002000*    ------------------------------------------------------    *
+002100*    DATE       INIT  DESCRIPTION                              *
+002200*    ---------  ----  -----------------------------------      *
+002300*    2026-08-09  RLB  ORIGINAL.                                *
+002350*    2026-08-09  RLB  THRESHLD IS NOW DATE-EFFECTIVE; PASSES     *
+002360*                     TODAY'S DATE TO THRESHOLDLOOKUP SO A       *
+002370*                     SCHEDULED RATE CHANGE IS PICKED UP ON ITS  *
+002380*                     OWN EFFECTIVE DATE.                        *
+002390*    2026-08-09  RLB  THRESHOLD-MINIMUM-BALANCE AND -WARNING-   *
+002392*                     BALANCE WERE UNSIGNED DISPLAY, BUT         *
+002394*                     THRESHOLDLOOKUP'S LINKAGE IS SIGNED COMP-3 *
+002396*                     WITH TWO DECIMALS - CHANGED TO MATCH, THE  *
+002398*                     SAME FIX ORCONDITIONDEMO AND IFSTATEMENT-  *
+002399*                     DEMO ALREADY CARRY FOR THIS CALL.          *
+002400*                                                               *
+002500*****************************************************************
+002600
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT ACCTMSTR ASSIGN TO "ACCTMSTR"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS SEQUENTIAL
+003300         RECORD KEY IS MF-ACCOUNT-NUMBER
+003400         FILE STATUS IS Acctmstr-File-Status.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  ACCTMSTR.
+003900     COPY ACCTMSTR.
+004000
+004100 WORKING-STORAGE SECTION.
+004200 01  Acctmstr-File-Status            PIC XX.
+004300     88  Acctmstr-OK                 VALUE "00".
+004400     88  Acctmstr-EOF                VALUE "10".
+004500
+004600 01  Product-Code                    PIC X(04) VALUE "STD1".
+004650 01  Threshold-As-Of-Date            PIC 9(08).
+004700 01  Threshold-Minimum-Balance       PIC S9(6)V99 COMP-3.
+004800 01  Threshold-Warning-Balance       PIC S9(6)V99 COMP-3.
+004900 01  Threshold-Found                 PIC X(01).
+005000     88  Threshold-Was-Found         VALUE "Y".
+005100     88  Threshold-Was-Not-Found     VALUE "N".
+005200
+005300 01  Report-Totals.
+005400     05  At-Minimum-Count            PIC 9(7) COMP.
+005500     05  At-Warning-Count            PIC 9(7) COMP.
+005600
+005700 PROCEDURE DIVISION.
+005800
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+006100     PERFORM 2000-CHECK-ACCOUNT THRU 2000-CHECK-ACCOUNT-EXIT
+006200         UNTIL Acctmstr-EOF
+006300     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+006400     STOP RUN.
+006500
+006600 1000-INITIALIZE.
+006700     OPEN INPUT ACCTMSTR
+006750     ACCEPT Threshold-As-Of-Date FROM DATE YYYYMMDD
+006800     MOVE ZERO TO At-Minimum-Count
+006900                  At-Warning-Count
+007000     DISPLAY "THRESHOLD OUTREACH REPORT"
+007100     READ ACCTMSTR
+007200         AT END
+007300             SET Acctmstr-EOF TO TRUE
+007400     END-READ.
+007500 1000-INITIALIZE-EXIT.
+007600     EXIT.
+007700
+007800 2000-CHECK-ACCOUNT.
+007900     CALL "ThresholdLookup" USING MF-ACCOUNT-NUMBER, Product-Code,
+007950         Threshold-As-Of-Date, Threshold-Minimum-Balance,
+008000         Threshold-Warning-Balance, Threshold-Found
+008200     IF Threshold-Was-Not-Found
+008300         MOVE 1000 TO Threshold-Minimum-Balance
+008400         MOVE 1500 TO Threshold-Warning-Balance
+008500     END-IF
+008600
+008700     IF MF-ACCOUNT-BALANCE = Threshold-Minimum-Balance
+008800         ADD 1 TO At-Minimum-Count
+008900         DISPLAY MF-ACCOUNT-NUMBER
+009000             ": At minimum balance - outreach recommended."
+009100     END-IF
+009200
+009300     IF MF-ACCOUNT-BALANCE = Threshold-Warning-Balance
+009400         ADD 1 TO At-Warning-Count
+009500         DISPLAY MF-ACCOUNT-NUMBER
+009600             ": At warning balance - outreach recommended."
+009700     END-IF
+009800
+009900     READ ACCTMSTR
+010000         AT END
+010100             SET Acctmstr-EOF TO TRUE
+010200     END-READ.
+010300 2000-CHECK-ACCOUNT-EXIT.
+010400     EXIT.
+010500
+010600 9000-TERMINATE.
+010700     CLOSE ACCTMSTR
+010800     DISPLAY "Accounts at minimum balance: " At-Minimum-Count
+010900     DISPLAY "Accounts at warning balance: " At-Warning-Count.
+011000 9000-TERMINATE-EXIT.
+011100     EXIT.
