@@ -0,0 +1,242 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MonthlyInterestPosting.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    MONTHLYINTERESTPOSTING                                    *
+001100*                                                               *
+001200*    RUNS ONCE A MONTH AGAINST THE ACCOUNT MASTER. ANY ACCOUNT  *
+001300*    THAT FALLS IN THE HIGH BALANCE TIER (THE SAME BREAK USED   *
+001400*    BY NESTEDIFDEMOFINAL AND ACCOUNTSTATUSSUMMARYREPORT - A    *
+001500*    BALANCE OVER 5000) EARNS A MONTH'S INTEREST AT THE SHOP    *
+001600*    RATE, POSTED DIRECTLY BACK TO THE BALANCE.                 *
+001700*                                                               *
+001800*    MODIFICATION HISTORY                                      *
+001900*    ------------------------------------------------------    *
+002000*    DATE       INIT  DESCRIPTION                              *
+002100*    ---------  ----  -----------------------------------      *
+002200*    2026-08-09  RLB  ORIGINAL.                                *
+002210*    2026-08-09  RLB  ADDED GLPOST OUTPUT SO THE CREDIT FEEDS    *
+002220*                     THE SHARED GENERAL-LEDGER POSTING FILE.    *
+002230*    2026-08-09  RLB  NOW CHAINED INTO ACCTBAT AS STEP027 AND    *
+002240*                     LOGS ITS START/END TO BCHTIME SO           *
+002250*                     BATCHWINDOWSLACHECK CAN TIME THE NIGHT'S   *
+002260*                     RUN.                                      *
+002270*    2026-08-09  RLB  RAN EVERY NIGHT DESPITE THE HEADER'S       *
+002272*                     "RUNS ONCE A MONTH" CLAIM - STEP027'S ONLY *
+002274*                     GATE WAS COND=(0,NE,STEP015), NOT A        *
+002276*                     CALENDAR CHECK. ADDED THE SAME IN-PROGRAM  *
+002278*                     MONTH-END CHECK TIERMOVEMENTREPORT AND     *
+002280*                     MONTHENDSTATUSSNAPSHOTARCHIVE USE, SO A    *
+002282*                     NON-MONTH-END RUN SKIPS POSTING INSTEAD OF *
+002284*                     OVERCREDITING INTEREST EVERY NIGHT.        *
+002286*    2026-08-09  RLB  RUNS AFTER ENDOFDAYRECONCILIATION HAS      *
+002287*                     ALREADY CARRIED TONIGHT'S CONTROL TOTAL    *
+002288*                     FORWARD, SO INTEREST POSTED HERE NEVER     *
+002289*                     REACHED CTLTOT. ON A MONTH-END RUN, NOW    *
+002290*                     READS CTLTOTIN AND RE-CARRIES CTLTOT WITH  *
+002291*                     INTEREST-TOTAL ADDED, THE SAME PATTERN     *
+002292*                     OVERDRAFTFEEASSESSMENT USES FOR ITS FEES.  *
+002300*                                                               *
+002400*****************************************************************
+002500
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ACCTMSTR ASSIGN TO "ACCTMSTR"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS SEQUENTIAL
+003200         RECORD KEY IS MF-ACCOUNT-NUMBER
+003300         FILE STATUS IS Acctmstr-File-Status.
+003310
+003320     SELECT GLPOST ASSIGN TO "GLPOST"
+003330         ORGANIZATION IS SEQUENTIAL
+003340         FILE STATUS IS Glpost-File-Status.
+003350
+003360     SELECT CTLTOTIN ASSIGN TO "CTLTOTIN"
+003370         ORGANIZATION IS SEQUENTIAL
+003380         FILE STATUS IS Ctltotin-File-Status.
+003390
+003395     SELECT CTLTOT ASSIGN TO "CTLTOT"
+003396         ORGANIZATION IS SEQUENTIAL
+003397         FILE STATUS IS Ctltot-File-Status.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  ACCTMSTR.
+003800     COPY ACCTMSTR.
+003810
+003820 FD  GLPOST.
+003830     COPY GLPOST.
+003840
+003850 FD  CTLTOTIN.
+003860     COPY CTLTOT REPLACING
+003862         ==CT-CONTROL-TOTAL-RECORD==
+003864             BY ==CTI-CONTROL-TOTAL-RECORD==
+003866         ==CT-CONTROL-DATE== BY ==CTI-CONTROL-DATE==
+003868         ==CT-CONTROL-TOTAL== BY ==CTI-CONTROL-TOTAL==.
+003870
+003880 FD  CTLTOT.
+003885     COPY CTLTOT.
+003900
+004000 WORKING-STORAGE SECTION.
+004100 01  Acctmstr-File-Status            PIC XX.
+004200     88  Acctmstr-OK                 VALUE "00".
+004300     88  Acctmstr-EOF                VALUE "10".
+004310
+004320 01  Glpost-File-Status              PIC XX.
+004330     88  Glpost-OK                   VALUE "00".
+004332
+004334 01  Ctltotin-File-Status            PIC XX.
+004336     88  Ctltotin-OK                 VALUE "00".
+004338     88  Ctltotin-Not-Found          VALUE "35".
+004340
+004342 01  Ctltot-File-Status              PIC XX.
+004344     88  Ctltot-OK                   VALUE "00".
+004346
+004348 01  Adjusted-Control-Total          PIC S9(9)V99 COMP.
+004350 01  Posting-Date                    PIC 9(08).
+004360 01  Posting-Integer-Date            PIC 9(07) COMP.
+004370 01  Tomorrow-Date                   PIC 9(08).
+004380
+004390 01  Month-End-Switch                PIC X(01).
+004392     88  Is-Month-End                VALUE "Y".
+004394     88  Is-Not-Month-End            VALUE "N".
+004400
+004500 COPY ACCTFLDS.
+004600
+004700 77  High-Balance-Tier-Floor         PIC S9(6)V99 VALUE 5000.00.
+004800 77  Monthly-Interest-Rate           PIC 9V9(4) VALUE 0.0050.
+004900 77  Interest-Amount                 PIC S9(6)V99.
+005000
+005100 01  Posting-Counters.
+005200     05  Accounts-Examined           PIC 9(7) COMP.
+005300     05  Accounts-Credited           PIC 9(7) COMP.
+005400     05  Interest-Total              PIC S9(9)V99 COMP.
+005500
+005600 PROCEDURE DIVISION.
+005700
+005800 0000-MAINLINE.
+005850     CALL "BatchStepTimer" USING "STEP027", "S"
+005900     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+005950     IF Is-Month-End
+006000         PERFORM 2000-POST-ACCOUNT THRU 2000-POST-ACCOUNT-EXIT
+006100             UNTIL Acctmstr-EOF
+006120         PERFORM 8000-ADJUST-CONTROL-TOTAL
+006130             THRU 8000-ADJUST-CONTROL-TOTAL-EXIT
+006150         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+006160     ELSE
+006170         DISPLAY "MONTHLY INTEREST POSTING - " Posting-Date
+006180             " is not month-end - skipping."
+006190         CLOSE GLPOST
+006195         CLOSE ACCTMSTR
+006198         MOVE 4 TO RETURN-CODE
+006199     END-IF
+006250     CALL "BatchStepTimer" USING "STEP027", "E"
+006300     STOP RUN.
+006400
+006500 1000-INITIALIZE.
+006600     OPEN I-O ACCTMSTR
+006650     OPEN EXTEND GLPOST
+006700     MOVE 0 TO Accounts-Examined
+006800     MOVE 0 TO Accounts-Credited
+006900     MOVE 0 TO Interest-Total
+006950     ACCEPT Posting-Date FROM DATE YYYYMMDD
+006960     COMPUTE Posting-Integer-Date =
+006970         FUNCTION INTEGER-OF-DATE(Posting-Date)
+006980     MOVE FUNCTION DATE-OF-INTEGER(Posting-Integer-Date + 1)
+006990         TO Tomorrow-Date
+007000     IF Tomorrow-Date(5:2) NOT = Posting-Date(5:2)
+007010         SET Is-Month-End TO TRUE
+007020     ELSE
+007030         SET Is-Not-Month-End TO TRUE
+007040     END-IF
+007050     IF Is-Month-End
+007060         READ ACCTMSTR
+007070             AT END
+007080                 SET Acctmstr-EOF TO TRUE
+007090         END-READ
+007100     END-IF.
+007400 1000-INITIALIZE-EXIT.
+007500     EXIT.
+007600
+007700 2000-POST-ACCOUNT.
+007800     ADD 1 TO Accounts-Examined
+007900     MOVE MF-Account-Balance TO Account-Balance
+008000
+008100     IF Account-Balance > High-Balance-Tier-Floor
+008200         COMPUTE Interest-Amount ROUNDED =
+008300             Account-Balance * Monthly-Interest-Rate
+008400         COMPUTE MF-ACCOUNT-BALANCE =
+008500             MF-ACCOUNT-BALANCE + Interest-Amount
+008600         REWRITE MF-ACCTMSTR-RECORD
+008700             INVALID KEY
+008800                 DISPLAY MF-ACCOUNT-NUMBER
+008900                     ": Interest posting rejected."
+009000                 GO TO 2000-READ-NEXT
+009100         END-REWRITE
+009110         MOVE MF-ACCOUNT-NUMBER TO GL-ACCOUNT-NUMBER
+009120         MOVE Posting-Date TO GL-POSTING-DATE
+009130         MOVE "INT " TO GL-TRANSACTION-CODE
+009140         SET GL-Is-Credit TO TRUE
+009150         MOVE Interest-Amount TO GL-ENTRY-AMOUNT
+009160         MOVE "MonthlyInterestPosting" TO GL-SOURCE-PROGRAM
+009170         WRITE GL-POST-RECORD
+009200         ADD 1 TO Accounts-Credited
+009300         ADD Interest-Amount TO Interest-Total
+009400         DISPLAY MF-ACCOUNT-NUMBER ": Interest posted "
+009500             Interest-Amount
+009600     END-IF.
+009700
+009800 2000-READ-NEXT.
+009900     READ ACCTMSTR
+010000         AT END
+010100             SET Acctmstr-EOF TO TRUE
+010200     END-READ.
+010300 2000-POST-ACCOUNT-EXIT.
+010400     EXIT.
+010500
+010520*> EndOfDayReconciliation already carried tonight's control total
+010530*> forward before this step ran, so that total does not yet
+010540*> reflect the interest just credited above. Re-carry it here
+010550*> with Interest-Total added so tomorrow's reconciliation starts
+010560*> from the balance the master actually holds tonight.
+010570 8000-ADJUST-CONTROL-TOTAL.
+010580     OPEN INPUT CTLTOTIN
+010590     IF Ctltotin-OK
+010600         READ CTLTOTIN
+010610             AT END
+010620                 SET Ctltotin-Not-Found TO TRUE
+010630         END-READ
+010640     END-IF
+010650
+010660     IF Ctltotin-OK
+010670         COMPUTE Adjusted-Control-Total =
+010680             CTI-CONTROL-TOTAL + Interest-Total
+010690         CLOSE CTLTOTIN
+010700         MOVE Posting-Date TO CT-CONTROL-DATE
+010710         MOVE Adjusted-Control-Total TO CT-CONTROL-TOTAL
+010720         OPEN OUTPUT CTLTOT
+010730         WRITE CT-CONTROL-TOTAL-RECORD
+010740         CLOSE CTLTOT
+010750     ELSE
+010760         DISPLAY "No control total on file - interest posted "
+010770             "tonight will not be reflected until the next "
+010780             "successful reconciliation."
+010790     END-IF.
+010800 8000-ADJUST-CONTROL-TOTAL-EXIT.
+010810     EXIT.
+010820
+010900 9000-TERMINATE.
+010910     CLOSE GLPOST
+010920     CLOSE ACCTMSTR
+010930     DISPLAY "MONTHLY INTEREST POSTING SUMMARY"
+010940     DISPLAY "Accounts examined - " Accounts-Examined
+010950     DISPLAY "Accounts credited - " Accounts-Credited
+010960     DISPLAY "Total interest posted - " Interest-Total.
+011200 9000-TERMINATE-EXIT.
+011300     EXIT.
