@@ -2,30 +2,71 @@
        PROGRAM-ID. NestedIfDemo.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 Account-Balance PIC 9(6) VALUE 0.
-       01 Minimum-Balance PIC 9(6) VALUE 1000.
-       01 Account-Status PIC X(13).
+       COPY ACCTFLDS.
+       01 Customer-Trust-Score PIC 9(01) VALUE 0.
+       01 Classifier-Status-Code PIC X(02).
+       01 Status-Found PIC X(01).
+           88 Status-Was-Found VALUE "Y".
+           88 Status-Was-Not-Found VALUE "N".
+       01 Account-Freeze-Indicator PIC X(01) VALUE "N".
+           88 Account-Is-Frozen VALUE "Y".
+           88 Account-Is-Not-Frozen VALUE "N".
+       01 Last-Activity-Date PIC 9(08) VALUE 20250101.
+       01 Current-Date PIC 9(08).
+       01 Days-Since-Activity PIC 9(05) COMP.
+       01 Dormancy-Threshold-Days PIC 9(05) COMP VALUE 365.
+       01 Dormancy-Flag PIC X(01) VALUE "N".
+           88 Account-Is-Dormant VALUE "Y".
+           88 Account-Is-Active VALUE "N".
        PROCEDURE DIVISION.
            MOVE 500 TO Account-Balance.
 
-           *> TODO: Implement nested IF statements to set the Account-Status
-           IF Account-Balance > 0
-               *> TODO: Check if Account-Balance is greater than 5000
-               IF Account-Balance > 5000
-                   *> TODO: If so, set Account-Status to "High Balance"
-                   MOVE "High Balance" TO Account-Status
-               *> Otherwise, check if Account-Balance is less than minimum balance
-               ELSE
-                   IF Account-Balance < Minimum-Balance
-                       *> If so, set Account-Status to "Low Balance"
-                       MOVE "Low Balance" TO Account-Status
-                   ELSE
-                       *> Otherwise, set Account-Status to "Good Standing"
-                       MOVE "Good Standing" TO Account-Status
+           *> A dormant account gets different outreach and fee
+           *> treatment than an active one at the same balance, so
+           *> how long it has been since the account last saw activity
+           *> is worked out here and folded into the cascade below.
+           ACCEPT Current-Date FROM DATE YYYYMMDD
+           COMPUTE Days-Since-Activity =
+               FUNCTION INTEGER-OF-DATE(Current-Date)
+               - FUNCTION INTEGER-OF-DATE(Last-Activity-Date)
+           IF Days-Since-Activity > Dormancy-Threshold-Days
+               SET Account-Is-Dormant TO TRUE
            ELSE
-               *> TODO: Set Account-Status to "Overdrawn"
-               MOVE "Overdrawn" TO Account-Status
+               SET Account-Is-Active TO TRUE
            END-IF.
 
-           DISPLAY "Account Status: " Account-Status.
+           *> A frozen/under-investigation account is excluded from
+           *> the balance-based cascade entirely - reporting it as
+           *> High/Low/Good Standing while it's under review would be
+           *> misleading, so the freeze indicator is checked first and
+           *> the classifier is never called for a frozen account.
+           IF Account-Is-Frozen
+               DISPLAY "Account Status: Frozen - Excluded from "
+                   "Status Run"
+           ELSE
+               *> The Overdrawn / High Balance / Near-Overdraft / Low
+               *> Balance / Good Standing decision now lives in one
+               *> shared subprogram, AccountStatusClassifier, instead
+               *> of being reimplemented in every NestedIfDemo
+               *> variant. The category labels themselves still live
+               *> in STATCODE, looked up through StatusLookup, so a
+               *> renamed or added tier does not require recompiling
+               *> either subprogram.
+               CALL "AccountStatusClassifier" USING Account-Balance,
+                   Minimum-Balance, Near-Overdraft-Floor,
+                   Customer-Trust-Score, Classifier-Status-Code
+
+               *> A dormant account that would otherwise classify as
+               *> Low Balance is reported under its own DL code so it
+               *> is not routed through the same outreach and fee
+               *> treatment as an active Low Balance account.
+               IF Classifier-Status-Code = "LB" AND Account-Is-Dormant
+                   MOVE "DL" TO Classifier-Status-Code
+               END-IF
+
+               CALL "StatusLookup" USING Classifier-Status-Code,
+                   Account-Status, Status-Found
+
+               DISPLAY "Account Status: " Account-Status
+           END-IF.
            STOP RUN.
