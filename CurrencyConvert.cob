@@ -0,0 +1,74 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CurrencyConvert.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    CURRENCYCONVERT                                            *
+001100*                                                               *
+001200*    CALLABLE SUBPROGRAM THAT CONVERTS AN AMOUNT DENOMINATED IN  *
+001300*    A GIVEN CURRENCY TO THE SHOP'S BASE CURRENCY (USD) USING    *
+001400*    THE RATE ON FILE IN CURRATE, SO A THRESHOLD COMPARISON CAN  *
+001500*    BE MADE APPLES-TO-APPLES REGARDLESS OF WHAT CURRENCY THE    *
+001600*    DEPOSIT ACCOUNT ITSELF IS HELD IN. IF THE CURRENCY CODE     *
+001700*    ISN'T ON FILE THE AMOUNT IS PASSED THROUGH UNCHANGED AND    *
+001800*    RATE-FOUND IS SET TO "N" SO THE CALLER CAN DECIDE HOW TO    *
+001900*    HANDLE AN UNKNOWN CURRENCY.                                 *
+002000*                                                               *
+002100*    MODIFICATION HISTORY                                      *
+002200*    ------------------------------------------------------    *
+002300*    DATE       INIT  DESCRIPTION                              *
+002400*    ---------  ----  -----------------------------------      *
+002500*    2026-08-09  RLB  ORIGINAL.                                *
+002600*                                                               *
+002700*****************************************************************
+002800
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT CURRATE ASSIGN TO "CURRATE"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS RANDOM
+003500         RECORD KEY IS CR-CURRENCY-CODE
+003600         FILE STATUS IS Currate-File-Status.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  CURRATE.
+004100     COPY CURRATE.
+004200
+004300 WORKING-STORAGE SECTION.
+004400 01  Currate-File-Status             PIC XX.
+004500     88  Currate-OK                  VALUE "00".
+004600     88  Currate-Not-On-File         VALUE "23".
+004700
+004800 LINKAGE SECTION.
+004900 01  Convert-Currency-Code           PIC X(03).
+005000 01  Convert-Amount-In               PIC S9(6)V99 COMP-3.
+005100 01  Convert-Amount-Out              PIC S9(6)V99 COMP-3.
+005200 01  Convert-Rate-Found              PIC X(01).
+005300     88  Convert-Rate-Was-Found      VALUE "Y".
+005400     88  Convert-Rate-Was-Not-Found  VALUE "N".
+005500
+005600 PROCEDURE DIVISION USING Convert-Currency-Code,
+005650         Convert-Amount-In, Convert-Amount-Out,
+005660         Convert-Rate-Found.
+005800
+005900 0000-MAINLINE.
+006000     MOVE Convert-Amount-In TO Convert-Amount-Out
+006100     SET Convert-Rate-Was-Not-Found TO TRUE
+006200     OPEN INPUT CURRATE
+006300     MOVE Convert-Currency-Code TO CR-CURRENCY-CODE
+006400     READ CURRATE
+006500         NOT INVALID KEY
+006600             COMPUTE Convert-Amount-Out ROUNDED =
+006700                 Convert-Amount-In * CR-RATE-TO-BASE
+006800             SET Convert-Rate-Was-Found TO TRUE
+006900     END-READ
+007000     CLOSE CURRATE.
+007100
+007200 0000-MAINLINE-EXIT.
+007300     EXIT PROGRAM.
