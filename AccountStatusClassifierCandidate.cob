@@ -0,0 +1,73 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AccountStatusClassifierCandidate.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    ACCOUNTSTATUSCLASSIFIERCANDIDATE                           *
+001100*                                                               *
+001200*    HOLDING PEN FOR A PROPOSED CHANGE TO THE OVERDRAWN / HIGH  *
+001300*    BALANCE / NEAR-OVERDRAFT / LOW BALANCE / GOOD STANDING     *
+001400*    CASCADE. SAME LINKAGE AS ACCOUNTSTATUSCLASSIFIER, WHICH IT *
+001500*    IS AN EXACT COPY OF UNTIL SOMEONE IS ABOUT TO MAKE A RULE  *
+001600*    CHANGE. EDIT THE LOGIC HERE FIRST AND RUN IT AGAINST THE   *
+001700*    LIVE MASTER WITH CLASSIFICATIONDUALRUNREPORT TO SEE EVERY  *
+001800*    ACCOUNT WHOSE CLASSIFICATION WOULD CHANGE BEFORE PROMOTING *
+001900*    THE CHANGE INTO ACCOUNTSTATUSCLASSIFIER FOR REAL. ONCE THE *
+002000*    CHANGE IS SIGNED OFF, COPY THIS LOGIC BACK INTO             *
+002100*    ACCOUNTSTATUSCLASSIFIER AND RESET THIS COPY TO MATCH IT    *
+002200*    AGAIN SO THE NEXT DUAL RUN STARTS FROM A CLEAN DIFF.        *
+002300*                                                               *
+002400*    MODIFICATION HISTORY                                      *
+002500*    ------------------------------------------------------    *
+002600*    DATE       INIT  DESCRIPTION                              *
+002700*    ---------  ----  -----------------------------------      *
+002800*    2026-08-09  RLB  ORIGINAL - RESET TO MATCH                 *
+002900*                     ACCOUNTSTATUSCLASSIFIER. NO RULE CHANGE   *
+003000*                     CURRENTLY STAGED.                         *
+003050*    2026-08-09  RLB  ACCOUNT-BALANCE/MINIMUM-BALANCE/NEAR-     *
+003060*                     OVERDRAFT-FLOOR CHANGED TO SIGNED COMP-3,  *
+003070*                     MATCHING ACCOUNTSTATUSCLASSIFIER'S FIX.    *
+003100*                                                               *
+003200*****************************************************************
+003300
+003400 DATA DIVISION.
+003500 LINKAGE SECTION.
+003600 01  Account-Balance                 PIC S9(6)V99 COMP-3.
+003700 01  Minimum-Balance                 PIC S9(6)V99 COMP-3.
+003800 01  Near-Overdraft-Floor            PIC S9(6)V99 COMP-3.
+003900 01  Customer-Trust-Score            PIC 9(01).
+004000 01  Classifier-Status-Code          PIC X(02).
+004100
+004200 PROCEDURE DIVISION USING Account-Balance, Minimum-Balance,
+004300         Near-Overdraft-Floor, Customer-Trust-Score,
+004400         Classifier-Status-Code.
+004500
+004600 0000-MAINLINE.
+004700     IF Account-Balance < 0
+004800         MOVE "OD" TO Classifier-Status-Code
+004900     ELSE
+005000         IF Account-Balance > 5000
+005100             MOVE "HB" TO Classifier-Status-Code
+005200         ELSE
+005300             IF Account-Balance >= 2000
+005400                     AND Customer-Trust-Score > 3
+005500                 MOVE "HB" TO Classifier-Status-Code
+005600             ELSE
+005700                 IF Account-Balance < Near-Overdraft-Floor
+005800                     MOVE "NO" TO Classifier-Status-Code
+005900                 ELSE
+006000                     IF Account-Balance < Minimum-Balance
+006100                         MOVE "LB" TO Classifier-Status-Code
+006200                     ELSE
+006300                         MOVE "GS" TO Classifier-Status-Code
+006400                     END-IF
+006500                 END-IF
+006600             END-IF
+006700         END-IF
+006800     END-IF.
+006900 0000-MAINLINE-EXIT.
+007000     EXIT PROGRAM.
