@@ -2,19 +2,21 @@
        PROGRAM-ID. NestedIfDemoFix.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 Account-Balance PIC 9(6) VALUE 0.
-       01 Minimum-Balance PIC 9(6) VALUE 1000.
-       01 Account-Status PIC X(13).
+       COPY ACCTFLDS.
+       01 Customer-Trust-Score PIC 9(01) VALUE 0.
+       01 Classifier-Status-Code PIC X(02).
+       01 Status-Found PIC X(01).
+           88 Status-Was-Found VALUE "Y".
+           88 Status-Was-Not-Found VALUE "N".
        PROCEDURE DIVISION.
            MOVE 500 TO Account-Balance.
-           IF Account-Balance > 0
-               IF Account-Balance < Minimum-Balance
-                   MOVE "Low Balance" TO Account-Status
-               ELSE
-                   MOVE "Good Standing" TO Account-Status
-               END-IF
-           ELSE
-               MOVE "Overdrawn" TO Account-Status
-           END-IF.
+      *> The balance decision now lives in one shared subprogram,
+      *> AccountStatusClassifier, instead of being reimplemented in
+      *> every NestedIfDemo variant.
+           CALL "AccountStatusClassifier" USING Account-Balance,
+               Minimum-Balance, Near-Overdraft-Floor,
+               Customer-Trust-Score, Classifier-Status-Code
+           CALL "StatusLookup" USING Classifier-Status-Code,
+               Account-Status, Status-Found.
            DISPLAY "Account Status: " Account-Status.
            STOP RUN.
