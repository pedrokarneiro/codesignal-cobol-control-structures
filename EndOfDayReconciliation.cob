@@ -0,0 +1,235 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EndOfDayReconciliation.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    ENDOFDAYRECONCILIATION                                     *
+001100*                                                               *
+001200*    SUMS ACCOUNT-BALANCE ACROSS THE ENTIRE ACCOUNT MASTER AND  *
+001300*    COMPARES IT AGAINST THE CONTROL TOTAL CARRIED FORWARD FROM *
+001400*    THE PRIOR NIGHT'S CLOSE (CTLTOT). A MISMATCH MEANS A       *
+001500*    RECORD WAS SILENTLY DROPPED OR DOUBLE-POSTED SOMEWHERE IN  *
+001600*    THE NIGHT'S BATCH STREAM, SO THE PROGRAM SETS A NON-ZERO   *
+001700*    RETURN CODE TO STOP THE NEXT DAY'S POSTING CYCLE FROM      *
+001800*    STARTING UNTIL SOMEONE INVESTIGATES. EITHER WAY, TODAY'S   *
+001900*    COMPUTED TOTAL IS WRITTEN BACK TO CTLTOT AS TOMORROW'S      *
+002000*    CARRIED-FORWARD FIGURE.                                    *
+002100*                                                               *
+002200*    MODIFICATION HISTORY                                      *
+002300*    ------------------------------------------------------    *
+002400*    DATE       INIT  DESCRIPTION                              *
+002500*    ---------  ----  -----------------------------------      *
+002600*    2026-08-09  RLB  ORIGINAL.                                *
+002650*    2026-08-09  RLB  LOGS STEP015 START/END TO BCHTIME SO       *
+002660*                     BATCHWINDOWSLACHECK CAN TIME THE NIGHT'S   *
+002670*                     RUN.                                      *
+002680*    2026-08-09  RLB  READS THE DAILYTRANSACTIONPROCESSOR        *
+002682*                     CHECKPOINT RECORD FOR CK-TRANS-NET-AMOUNT  *
+002684*                     AND NETS THE NIGHT'S POSTED DEPOSIT/       *
+002686*                     WITHDRAWAL ACTIVITY INTO THE EXPECTED      *
+002688*                     TOTAL BEFORE COMPARING - THE PRIOR CLOSE'S *
+002690*                     CONTROL TOTAL ALONE NO LONGER MATCHES      *
+002692*                     TODAY'S MASTER ON ANY NIGHT WITH ACTIVITY. *
+002694*    2026-08-09  RLB  CTLTOT IS NOW A GDG. THE PRIOR CLOSE IS    *
+002695*                     READ FROM CTLTOTIN, GENERATION (0), AND    *
+002696*                     TONIGHT'S TOTAL IS CATALOGED AS A NEW      *
+002697*                     GENERATION ON CTLTOT - CTLTOT ITSELF IS    *
+002698*                     NEVER OPENED FOR INPUT ANY MORE.           *
+002710*    2026-08-09  RLB  OVERDRAFTFEEASSESSMENT AND MONTHLYINTEREST-*
+002712*                     POSTING BOTH RUN LATER THE SAME NIGHT AND  *
+002714*                     RE-CARRY CTLTOT AGAIN, ADJUSTING TONIGHT'S *
+002716*                     TOTAL WRITTEN HERE FOR THE FEES/INTEREST   *
+002718*                     THEY POST AFTER THIS STEP HAS ALREADY RUN. *
+002720*                     NOTHING TO CHANGE HERE - JUST NOTING WHY   *
+002722*                     TOMORROW'S CTLTOTIN GENERATION (0) MAY NOT *
+002724*                     BE THE SAME RECORD THIS STEP CATALOGED.    *
+002730*                                                               *
+002800*****************************************************************
+002900
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT ACCTMSTR ASSIGN TO "ACCTMSTR"
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS SEQUENTIAL
+003600         RECORD KEY IS MF-ACCOUNT-NUMBER
+003700         FILE STATUS IS Acctmstr-File-Status.
+003800
+003900     SELECT CTLTOT ASSIGN TO "CTLTOT"
+004000         ORGANIZATION IS SEQUENTIAL
+004100         FILE STATUS IS Ctltot-File-Status.
+004120
+004130     SELECT CTLTOTIN ASSIGN TO "CTLTOTIN"
+004140         ORGANIZATION IS SEQUENTIAL
+004145         FILE STATUS IS Ctltotin-File-Status.
+004150
+004160     SELECT CHECKPT ASSIGN TO "CHECKPT"
+004170         ORGANIZATION IS SEQUENTIAL
+004180         FILE STATUS IS Checkpt-File-Status.
+004200
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  ACCTMSTR.
+004600     COPY ACCTMSTR.
+004700
+004800 FD  CTLTOT.
+004900     COPY CTLTOT.
+004910
+004920 FD  CTLTOTIN.
+004930     COPY CTLTOT REPLACING
+004931         ==CT-CONTROL-TOTAL-RECORD==
+004932             BY ==CTI-CONTROL-TOTAL-RECORD==
+004933         ==CT-CONTROL-DATE== BY ==CTI-CONTROL-DATE==
+004934         ==CT-CONTROL-TOTAL== BY ==CTI-CONTROL-TOTAL==.
+004950
+004960 FD  CHECKPT.
+004970     COPY CHKPT.
+005000
+005100 WORKING-STORAGE SECTION.
+005200 01  Acctmstr-File-Status            PIC XX.
+005300     88  Acctmstr-OK                 VALUE "00".
+005400     88  Acctmstr-EOF                VALUE "10".
+005500
+005600 01  Ctltot-File-Status              PIC XX.
+005700     88  Ctltot-OK                   VALUE "00".
+005800     88  Ctltot-Not-Found            VALUE "35".
+005810
+005820 01  Ctltotin-File-Status            PIC XX.
+005830     88  Ctltotin-OK                 VALUE "00".
+005840     88  Ctltotin-Not-Found          VALUE "35".
+005850
+005860 01  Checkpt-File-Status             PIC XX.
+005870     88  Checkpt-OK                  VALUE "00".
+005880     88  Checkpt-Not-Found           VALUE "35".
+005900
+006000 01  Run-Date                        PIC 9(08).
+006100 01  Computed-Total                  PIC S9(9)V99 COMP.
+006150 01  Net-Transaction-Total           PIC S9(9)V99 COMP.
+006160 01  Expected-Total                  PIC S9(9)V99 COMP.
+006200 01  Prior-Control-Total             PIC S9(9)V99 COMP.
+006300 01  Prior-Control-Found             PIC X(01).
+006400     88  Prior-Control-Was-Found     VALUE "Y".
+006500     88  Prior-Control-Was-Not-Found VALUE "N".
+006600
+006700 01  Balance-Switch                  PIC X(01).
+006800     88  Books-Are-In-Balance        VALUE "Y".
+006900     88  Books-Are-Out-Of-Balance    VALUE "N".
+007000
+007100 PROCEDURE DIVISION.
+007200
+007300 0000-MAINLINE.
+007320     CALL "BatchStepTimer" USING "STEP015", "S"
+007400     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+007500     PERFORM 2000-SUM-ACCOUNT THRU 2000-SUM-ACCOUNT-EXIT
+007600         UNTIL Acctmstr-EOF
+007700     PERFORM 3000-READ-PRIOR-CONTROL
+007750         THRU 3000-READ-PRIOR-CONTROL-EXIT
+007800     PERFORM 4000-RECONCILE THRU 4000-RECONCILE-EXIT
+007900     PERFORM 5000-CARRY-FORWARD THRU 5000-CARRY-FORWARD-EXIT
+008000     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+008050     CALL "BatchStepTimer" USING "STEP015", "E"
+008100     STOP RUN.
+008200
+008300 1000-INITIALIZE.
+008400     OPEN INPUT ACCTMSTR
+008500     ACCEPT Run-Date FROM DATE YYYYMMDD
+008600     MOVE ZERO TO Computed-Total
+008700     READ ACCTMSTR
+008800         AT END
+008900             SET Acctmstr-EOF TO TRUE
+009000     END-READ.
+009100 1000-INITIALIZE-EXIT.
+009200     EXIT.
+009300
+009400 2000-SUM-ACCOUNT.
+009500     ADD MF-ACCOUNT-BALANCE TO Computed-Total
+009600     READ ACCTMSTR
+009700         AT END
+009800             SET Acctmstr-EOF TO TRUE
+009900     END-READ.
+010000 2000-SUM-ACCOUNT-EXIT.
+010100     EXIT.
+010200
+010300 3000-READ-PRIOR-CONTROL.
+010400     CLOSE ACCTMSTR
+010500     OPEN INPUT CTLTOTIN
+010600     IF Ctltotin-OK
+010700         READ CTLTOTIN
+010800             AT END
+010900                 SET Ctltotin-Not-Found TO TRUE
+011000         END-READ
+011100     END-IF
+011200
+011300     IF Ctltotin-OK
+011400         MOVE CTI-CONTROL-TOTAL TO Prior-Control-Total
+011500         SET Prior-Control-Was-Found TO TRUE
+011600         CLOSE CTLTOTIN
+011700     ELSE
+011800         MOVE ZERO TO Prior-Control-Total
+011900         SET Prior-Control-Was-Not-Found TO TRUE
+012000     END-IF
+012010
+012020*> DailyTransactionProcessor's checkpoint carries the net dollar
+012030*> effect of every transaction it actually posted overnight - fold
+012040*> that into the expected total instead of expecting today's
+012050*> master to equal last night's close untouched.
+012060     MOVE ZERO TO Net-Transaction-Total
+012070     OPEN INPUT CHECKPT
+012080     IF Checkpt-OK
+012090         READ CHECKPT
+012100             AT END
+012110                 SET Checkpt-Not-Found TO TRUE
+012120         END-READ
+012130     END-IF
+012140
+012150     IF Checkpt-OK
+012160         MOVE CK-TRANS-NET-AMOUNT TO Net-Transaction-Total
+012170         CLOSE CHECKPT
+012180     END-IF.
+012190 3000-READ-PRIOR-CONTROL-EXIT.
+012200     EXIT.
+012300
+012400 4000-RECONCILE.
+012500     IF Prior-Control-Was-Not-Found
+012600         DISPLAY "No prior control total on file - "
+012700             "establishing today's total as the baseline."
+012800         SET Books-Are-In-Balance TO TRUE
+012900     ELSE
+012910         COMPUTE Expected-Total =
+012920             Prior-Control-Total + Net-Transaction-Total
+013000         IF Computed-Total = Expected-Total
+013100             SET Books-Are-In-Balance TO TRUE
+013200             DISPLAY "Reconciliation in balance: " Computed-Total
+013300         ELSE
+013400             SET Books-Are-Out-Of-Balance TO TRUE
+013500             DISPLAY "*** OUT OF BALANCE *** Expected "
+013550                 Expected-Total " (prior control "
+013560                 Prior-Control-Total " net activity "
+013570                 Net-Transaction-Total ") vs today's master "
+013700                 Computed-Total
+013800             MOVE 16 TO RETURN-CODE
+013900         END-IF
+014000     END-IF.
+014100 4000-RECONCILE-EXIT.
+014200     EXIT.
+014300
+014400 5000-CARRY-FORWARD.
+014500     MOVE Run-Date TO CT-CONTROL-DATE
+014600     MOVE Computed-Total TO CT-CONTROL-TOTAL
+014700     OPEN OUTPUT CTLTOT
+014800     WRITE CT-CONTROL-TOTAL-RECORD
+014900     CLOSE CTLTOT.
+015000 5000-CARRY-FORWARD-EXIT.
+015100     EXIT.
+015200
+015300 9000-TERMINATE.
+015400     IF Books-Are-Out-Of-Balance
+015500         DISPLAY "Next day's posting cycle should not start "
+015600             "until this discrepancy is resolved."
+015700     END-IF.
+015800 9000-TERMINATE-EXIT.
+015900     EXIT.
