@@ -0,0 +1,204 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ThresholdChangeApproval.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    THRESHOLDCHANGEAPPROVAL                                    *
+001100*                                                               *
+001200*    THE "CHECKER" HALF OF MAKER-CHECKER CONTROL OVER THRESHLD. *
+001300*    APPLIES EACH THRAPPR DECISION TO THE MATCHING THRPEND      *
+001400*    REQUEST. AN APPROVAL BY ANYONE OTHER THAN THE ORIGINAL     *
+001500*    REQUESTER WRITES THE NEW VALUES INTO THE LIVE THRESHLD     *
+001600*    PARAMETER FILE; A REJECTION, OR AN ATTEMPT BY THE          *
+001700*    REQUESTER TO APPROVE THEIR OWN CHANGE, LEAVES THRESHLD     *
+001800*    UNTOUCHED. EVERY DECISION - INCLUDING A REJECTED SELF-     *
+001900*    APPROVAL ATTEMPT - IS LOGGED TO THRAUD WITH BOTH NAMES.    *
+002000*                                                               *
+002100*    MODIFICATION HISTORY                                      *
+002200*    ------------------------------------------------------    *
+002300*    DATE       INIT  DESCRIPTION                              *
+002400*    ---------  ----  -----------------------------------      *
+002500*    2026-08-09  RLB  ORIGINAL.                                *
+002550*    2026-08-09  RLB  THRESHLD IS NOW KEYED BY PRODUCT CODE AND  *
+002560*                     EFFECTIVE DATE; AN APPROVED CHANGE WRITES  *
+002570*                     TO THE ROW FOR TH-EFFECTIVE-DATE INSTEAD   *
+002580*                     OF ALWAYS OVERWRITING ONE ROW PER PRODUCT. *
+002600*                                                               *
+002700*****************************************************************
+002800
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT THRAPPR ASSIGN TO "THRAPPR"
+003300         ORGANIZATION IS SEQUENTIAL
+003400         FILE STATUS IS Thrappr-File-Status.
+003500
+003600     SELECT THRPEND ASSIGN TO "THRPEND"
+003700         ORGANIZATION IS INDEXED
+003800         ACCESS MODE IS RANDOM
+003900         RECORD KEY IS TH-PRODUCT-CODE
+004000         FILE STATUS IS Thrpend-File-Status.
+004100
+004200     SELECT THRESHLD ASSIGN TO "THRESHLD"
+004300         ORGANIZATION IS INDEXED
+004400         ACCESS MODE IS RANDOM
+004500         RECORD KEY IS TP-THRESHLD-KEY
+004600         FILE STATUS IS Threshld-File-Status.
+004700
+004800     SELECT THRAUD ASSIGN TO "THRAUD"
+004900         ORGANIZATION IS SEQUENTIAL
+005000         FILE STATUS IS Thraud-File-Status.
+005100
+005200 DATA DIVISION.
+005300 FILE SECTION.
+005400 FD  THRAPPR.
+005500     COPY THRAPPR.
+005600
+005700 FD  THRPEND.
+005800     COPY THRPEND.
+005900
+006000 FD  THRESHLD.
+006100     COPY THRESHLD.
+006200
+006300 FD  THRAUD.
+006400     COPY THRAUD.
+006500
+006600 WORKING-STORAGE SECTION.
+006700 01  Thrappr-File-Status             PIC XX.
+006800     88  Thrappr-OK                  VALUE "00".
+006900     88  Thrappr-EOF                 VALUE "10".
+007000
+007100 01  Thrpend-File-Status             PIC XX.
+007200     88  Thrpend-OK                  VALUE "00".
+007300     88  Thrpend-Not-On-File         VALUE "23".
+007400
+007500 01  Threshld-File-Status            PIC XX.
+007600     88  Threshld-OK                 VALUE "00".
+007700     88  Threshld-Not-On-File        VALUE "23".
+007800
+007900 01  Thraud-File-Status              PIC XX.
+008000     88  Thraud-OK                   VALUE "00".
+008100
+008200 01  Run-Date                        PIC 9(08).
+008300 01  Run-Time                        PIC 9(08).
+008400
+008500 01  Approval-Counters.
+008600     05  Decisions-Read-Count        PIC 9(7) COMP.
+008700     05  Changes-Applied-Count       PIC 9(7) COMP.
+008800     05  Changes-Rejected-Count      PIC 9(7) COMP.
+008900     05  Self-Approvals-Blocked      PIC 9(7) COMP.
+009000
+009100 PROCEDURE DIVISION.
+009200
+009300 0000-MAINLINE.
+009400     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+009500     PERFORM 2000-DECIDE-REQUEST THRU 2000-DECIDE-REQUEST-EXIT
+009600         UNTIL Thrappr-EOF
+009700     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+009800     STOP RUN.
+009900
+010000 1000-INITIALIZE.
+010100     OPEN INPUT THRAPPR
+010200     OPEN I-O THRPEND
+010300     OPEN I-O THRESHLD
+010400     OPEN OUTPUT THRAUD
+010500     ACCEPT Run-Date FROM DATE YYYYMMDD
+010600     ACCEPT Run-Time FROM TIME
+010700     MOVE ZERO TO Approval-Counters
+010800     READ THRAPPR
+010900         AT END
+011000             SET Thrappr-EOF TO TRUE
+011100     END-READ.
+011200 1000-INITIALIZE-EXIT.
+011300     EXIT.
+011400
+011500 2000-DECIDE-REQUEST.
+011600     ADD 1 TO Decisions-Read-Count
+011700     MOVE AP-PRODUCT-CODE TO TH-PRODUCT-CODE
+011800     READ THRPEND
+011900         INVALID KEY
+012000             DISPLAY AP-PRODUCT-CODE
+012100                 ": No pending threshold change on file - "
+012200                 "decision ignored."
+012300         NOT INVALID KEY
+012350             PERFORM 2100-APPLY-DECISION
+012400                 THRU 2100-APPLY-DECISION-EXIT
+012500     END-READ
+012600
+012700     READ THRAPPR
+012800         AT END
+012900             SET Thrappr-EOF TO TRUE
+013000     END-READ.
+013100 2000-DECIDE-REQUEST-EXIT.
+013200     EXIT.
+013300
+013400 2100-APPLY-DECISION.
+013500     IF AP-APPROVED-BY = TH-REQUESTED-BY
+013600         ADD 1 TO Self-Approvals-Blocked
+013700         SET TH-STATUS-REJECTED TO TRUE
+013800         DISPLAY AP-PRODUCT-CODE
+013900             ": Requester cannot approve their own change - "
+014000             "rejected."
+014100         PERFORM 2200-WRITE-AUDIT THRU 2200-WRITE-AUDIT-EXIT
+014200         REWRITE TH-THRESHOLD-PENDING-RECORD
+014300         GO TO 2100-APPLY-DECISION-EXIT
+014400     END-IF
+014500
+014600     IF AP-DECISION-APPROVE
+014650         MOVE TH-PRODUCT-CODE TO TP-PRODUCT-CODE
+014660         MOVE TH-EFFECTIVE-DATE TO TP-EFFECTIVE-DATE
+014800         MOVE TH-MINIMUM-BALANCE TO TP-MINIMUM-BALANCE
+014900         MOVE TH-WARNING-BALANCE TO TP-WARNING-BALANCE
+015000         READ THRESHLD
+015100             INVALID KEY
+015200                 WRITE TP-THRESHLD-RECORD
+015300             NOT INVALID KEY
+015400                 REWRITE TP-THRESHLD-RECORD
+015500         END-READ
+015600         ADD 1 TO Changes-Applied-Count
+015700         SET TH-STATUS-APPROVED TO TRUE
+015800         DISPLAY AP-PRODUCT-CODE
+015900             ": Threshold change approved and applied."
+016000     ELSE
+016100         ADD 1 TO Changes-Rejected-Count
+016200         SET TH-STATUS-REJECTED TO TRUE
+016300         DISPLAY AP-PRODUCT-CODE ": Threshold change rejected."
+016400     END-IF
+016500     PERFORM 2200-WRITE-AUDIT THRU 2200-WRITE-AUDIT-EXIT
+016600     REWRITE TH-THRESHOLD-PENDING-RECORD.
+016700 2100-APPLY-DECISION-EXIT.
+016800     EXIT.
+016900
+017000 2200-WRITE-AUDIT.
+017100     MOVE TH-PRODUCT-CODE TO TA-PRODUCT-CODE
+017150     MOVE TH-EFFECTIVE-DATE TO TA-EFFECTIVE-DATE
+017200     MOVE TH-MINIMUM-BALANCE TO TA-MINIMUM-BALANCE
+017300     MOVE TH-WARNING-BALANCE TO TA-WARNING-BALANCE
+017400     MOVE TH-REQUESTED-BY TO TA-REQUESTED-BY
+017500     MOVE AP-APPROVED-BY TO TA-APPROVED-BY
+017600     IF TH-STATUS-APPROVED
+017700         SET TA-DECISION-APPROVED TO TRUE
+017800     ELSE
+017900         SET TA-DECISION-REJECTED TO TRUE
+018000     END-IF
+018100     MOVE Run-Date TO TA-RUN-DATE
+018200     MOVE Run-Time TO TA-RUN-TIME
+018300     WRITE TA-THRESHOLD-AUDIT-RECORD.
+018400 2200-WRITE-AUDIT-EXIT.
+018500     EXIT.
+018600
+018700 9000-TERMINATE.
+018800     CLOSE THRAPPR
+018900     CLOSE THRPEND
+019000     CLOSE THRESHLD
+019100     CLOSE THRAUD
+019200     DISPLAY "Decisions read       : " Decisions-Read-Count
+019300     DISPLAY "Changes applied      : " Changes-Applied-Count
+019400     DISPLAY "Changes rejected     : " Changes-Rejected-Count
+019500     DISPLAY "Self-approvals blocked: " Self-Approvals-Blocked.
+019600 9000-TERMINATE-EXIT.
+019700     EXIT.
