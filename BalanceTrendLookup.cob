@@ -0,0 +1,87 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BalanceTrendLookup.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    BALANCETRENDLOOKUP                                        *
+001100*                                                               *
+001200*    CALLABLE SUBPROGRAM THAT COMPARES A CALLER-SUPPLIED        *
+001300*    CURRENT BALANCE AGAINST THE OLDEST OF THE THREE TRACKED    *
+001400*    PRIOR BALANCES IN BALHIST (THE SAME COMPARISON             *
+001500*    BALANCETRENDSTATUSREPORT MAKES) AND RETURNS IMPROVING /    *
+001600*    DECLINING / STABLE. AN ACCOUNT WITH NO HISTORY ON FILE      *
+001700*    YET IS TREATED AS STABLE, THE SAME FALLBACK                *
+001800*    BALANCETRENDSTATUSREPORT USES.                             *
+001900*                                                               *
+002000*    MODIFICATION HISTORY                                      *
+002100*    ------------------------------------------------------    *
+002200*    DATE       INIT  DESCRIPTION                              *
+002300*    ---------  ----  -----------------------------------      *
+002400*    2026-08-09  RLB  ORIGINAL.                                *
+002450*    2026-08-09  RLB  CURRENT-BALANCE WAS UNSIGNED DISPLAY, BUT  *
+002460*                     THE CALLER PASSES A SIGNED COMP-3 BALANCE  *
+002470*                     FIELD - CHANGED TO MATCH.                  *
+002500*                                                               *
+002600*****************************************************************
+002700
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT BALHIST ASSIGN TO "BALHIST"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS RANDOM
+003400         RECORD KEY IS BH-ACCOUNT-NUMBER
+003500         FILE STATUS IS Balhist-File-Status.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  BALHIST.
+004000     COPY BALHIST.
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  Balhist-File-Status             PIC XX.
+004400     88  Balhist-OK                  VALUE "00".
+004500     88  Balhist-Not-Found           VALUE "23".
+004600
+004700 LINKAGE SECTION.
+004800 01  Account-Number                  PIC X(10).
+004900 01  Current-Balance                 PIC S9(6)V99 COMP-3.
+005000 01  Balance-Trend                   PIC X(09).
+005100 01  Trend-Found                     PIC X(01).
+005200     88  Trend-Was-Found             VALUE "Y".
+005300     88  Trend-Was-Not-Found         VALUE "N".
+005400
+005500 PROCEDURE DIVISION USING Account-Number, Current-Balance,
+005600         Balance-Trend, Trend-Found.
+005700
+005800 0000-MAINLINE.
+005900     OPEN INPUT BALHIST
+006000     MOVE Account-Number TO BH-ACCOUNT-NUMBER
+006100     READ BALHIST
+006200         INVALID KEY
+006300             MOVE "Stable" TO Balance-Trend
+006400             SET Trend-Was-Not-Found TO TRUE
+006500         NOT INVALID KEY
+006600             SET Trend-Was-Found TO TRUE
+006700             PERFORM 0100-SET-TREND THRU 0100-SET-TREND-EXIT
+006800     END-READ
+006900     CLOSE BALHIST.
+007000 0000-MAINLINE-EXIT.
+007100     EXIT PROGRAM.
+007200
+007300 0100-SET-TREND.
+007400     IF Current-Balance > BH-BALANCE-PRIOR-3
+007500         MOVE "Improving" TO Balance-Trend
+007600     ELSE
+007700         IF Current-Balance < BH-BALANCE-PRIOR-3
+007800             MOVE "Declining" TO Balance-Trend
+007900         ELSE
+008000             MOVE "Stable" TO Balance-Trend
+008100         END-IF
+008200     END-IF.
+008300 0100-SET-TREND-EXIT.
+008400     EXIT.
