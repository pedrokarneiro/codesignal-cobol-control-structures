@@ -0,0 +1,58 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BatchStepTimer.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    BATCHSTEPTIMER                                             *
+001100*                                                               *
+001200*    CALLED AT THE TOP AND BOTTOM OF EVERY STEP IN THE NIGHTLY  *
+001300*    ACCTBAT JOB STREAM. APPENDS ONE ROW TO BCHTIME RECORDING   *
+001400*    THE CALLING STEP'S NAME, WHETHER THIS IS THE START OR THE  *
+001500*    END OF THE STEP, AND TODAY'S DATE AND TIME OF DAY, SO      *
+001600*    BATCHWINDOWSLACHECK CAN LATER ADD UP HOW LONG THE WHOLE    *
+001700*    RUN TOOK.                                                  *
+001800*                                                               *
+001900*    MODIFICATION HISTORY                                      *
+002000*    ------------------------------------------------------    *
+002100*    DATE       INIT  DESCRIPTION                              *
+002200*    ---------  ----  -----------------------------------      *
+002300*    2026-08-09  RLB  ORIGINAL.                                *
+002400*                                                               *
+002500*****************************************************************
+002600
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT BCHTIME ASSIGN TO "BCHTIME"
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS Bchtime-File-Status.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  BCHTIME.
+003700     COPY BCHTIME.
+003800
+003900 WORKING-STORAGE SECTION.
+004000 01  Bchtime-File-Status             PIC XX.
+004100     88  Bchtime-OK                  VALUE "00".
+004200
+004300 LINKAGE SECTION.
+004400 01  Timer-Step-Name                 PIC X(07).
+004500 01  Timer-Event-Type                PIC X(01).
+004600
+004700 PROCEDURE DIVISION USING Timer-Step-Name, Timer-Event-Type.
+004800
+004900 0000-MAINLINE.
+005000     OPEN EXTEND BCHTIME
+005100     MOVE Timer-Step-Name TO BT-STEP-NAME
+005200     MOVE Timer-Event-Type TO BT-EVENT-TYPE
+005300     ACCEPT BT-EVENT-DATE FROM DATE YYYYMMDD
+005400     ACCEPT BT-EVENT-TIME FROM TIME
+005500     WRITE BT-BATCH-TIMER-RECORD
+005600     CLOSE BCHTIME.
+005700 0000-MAINLINE-EXIT.
+005800     EXIT PROGRAM.
