@@ -0,0 +1,94 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MinimumBalanceExceptionReport.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    MINIMUMBALANCEEXCEPTIONREPORT                              *
+001100*                                                               *
+001200*    RUNS THE SAME EQUALITY TEST AS IFSTATEMENTDEMO03 (BALANCE  *
+001300*    EXACTLY EQUAL TO MINIMUM-BALANCE) ACROSS THE WHOLE ACCOUNT *
+001400*    MASTER AND LISTS EVERY ACCOUNT SITTING EXACTLY AT ITS      *
+001500*    MINIMUM, WITH A COUNT AND A DOLLAR TOTAL, FOR THE DAILY    *
+001600*    BRANCH REVIEW MEETING.                                     *
+001700*                                                               *
+001800*    MODIFICATION HISTORY                                      *
+001900*    ------------------------------------------------------    *
+002000*    DATE       INIT  DESCRIPTION                              *
+002100*    ---------  ----  -----------------------------------      *
+002200*    2026-08-09  RLB  ORIGINAL.                                *
+002250*    2026-08-09  RLB  LOGS STEP020 START/END TO BCHTIME SO       *
+002260*                     BATCHWINDOWSLACHECK CAN TIME THE NIGHT'S   *
+002270*                     RUN.                                      *
+002300*                                                               *
+002400*****************************************************************
+002500
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ACCTMSTR ASSIGN TO "ACCTMSTR"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS SEQUENTIAL
+003200         RECORD KEY IS MF-ACCOUNT-NUMBER
+003300         FILE STATUS IS Acctmstr-File-Status.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  ACCTMSTR.
+003800     COPY ACCTMSTR.
+003900
+004000 WORKING-STORAGE SECTION.
+004100 01  Acctmstr-File-Status            PIC XX.
+004200     88  Acctmstr-OK                 VALUE "00".
+004300     88  Acctmstr-EOF                VALUE "10".
+004400
+004500 01  Report-Totals.
+004600     05  At-Minimum-Count            PIC 9(7) COMP.
+004700     05  At-Minimum-Total-Balance    PIC S9(9)V99 COMP.
+004800
+004900 PROCEDURE DIVISION.
+005000
+005100 0000-MAINLINE.
+005150     CALL "BatchStepTimer" USING "STEP020", "S"
+005200     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+005300     PERFORM 2000-CHECK-ACCOUNT THRU 2000-CHECK-ACCOUNT-EXIT
+005400         UNTIL Acctmstr-EOF
+005500     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+005550     CALL "BatchStepTimer" USING "STEP020", "E"
+005600     STOP RUN.
+005700
+005800 1000-INITIALIZE.
+005900     OPEN INPUT ACCTMSTR
+006000     MOVE ZERO TO At-Minimum-Count
+006100                  At-Minimum-Total-Balance
+006200     DISPLAY "ACCOUNTS SITTING EXACTLY AT MINIMUM BALANCE"
+006300     READ ACCTMSTR
+006400         AT END
+006500             SET Acctmstr-EOF TO TRUE
+006600     END-READ.
+006700 1000-INITIALIZE-EXIT.
+006800     EXIT.
+006900
+007000 2000-CHECK-ACCOUNT.
+007100     IF MF-Account-Balance = MF-Minimum-Balance
+007200         ADD 1 TO At-Minimum-Count
+007300         ADD MF-Account-Balance TO At-Minimum-Total-Balance
+007400         DISPLAY MF-Account-Number ": " MF-Account-Balance
+007500     END-IF
+007600
+007700     READ ACCTMSTR
+007800         AT END
+007900             SET Acctmstr-EOF TO TRUE
+008000     END-READ.
+008100 2000-CHECK-ACCOUNT-EXIT.
+008200     EXIT.
+008300
+008400 9000-TERMINATE.
+008500     CLOSE ACCTMSTR
+008600     DISPLAY "Accounts at minimum:  " At-Minimum-Count
+008700     DISPLAY "Total dollars at risk:" At-Minimum-Total-Balance.
+008800 9000-TERMINATE-EXIT.
+008900     EXIT.
