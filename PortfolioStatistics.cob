@@ -0,0 +1,81 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PortfolioStatistics.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    PORTFOLIOSTATISTICS                                       *
+001100*                                                               *
+001200*    TURNS THE RUNNING SUM, SUM-OF-SQUARES AND SUM-OF-CUBES     *
+001300*    OF ACCOUNT BALANCES ACROSS THE PORTFOLIO (ACCUMULATED BY   *
+001400*    THE CALLER ONE ACCOUNT AT A TIME, THE SAME ARITHMETIC      *
+001500*    PERFORMLOOPDEMOSQUARE AND PERFORMLOOPCUBES ONCE DID AS A   *
+001600*    TEACHING EXAMPLE) INTO MEAN, VARIANCE, STANDARD DEVIATION  *
+001700*    AND SKEWNESS FOR THE PORTFOLIO STATISTICS REPORT.          *
+001800*                                                               *
+001900*    MODIFICATION HISTORY                                      *
+002000*    ------------------------------------------------------    *
+002100*    DATE       INIT  DESCRIPTION                              *
+002200*    ---------  ----  -----------------------------------      *
+002300*    2026-08-09  RLB  ORIGINAL.                                *
+002350*    2026-08-09  RLB  MEAN-CUBED WAS ONLY PIC S9(9)V9(4) - ANY   *
+002360*                     PORTFOLIO WITH A MEAN BALANCE OVER ABOUT   *
+002370*                     1,000 CUBES TO MORE THAN 9 INTEGER DIGITS  *
+002380*                     AND SILENTLY OVERFLOWED, CORRUPTING        *
+002390*                     SKEWNESS-BALANCE. WIDENED TO S9(13)V9(4),  *
+002400*                     THE SAME HEADROOM VARIANCE-BALANCE HAS.    *
+002410*                                                               *
+002500*****************************************************************
+002600
+002700 DATA DIVISION.
+002800 WORKING-STORAGE SECTION.
+002900 01  Mean-Cubed                  PIC S9(13)V9(4) COMP.
+003000
+003100 LINKAGE SECTION.
+003200 01  Record-Count                PIC 9(7) COMP.
+003300 01  Sum-Balance                 PIC S9(11)V99 COMP.
+003400 01  Sum-Squares                 PIC S9(15)V99 COMP.
+003500 01  Sum-Cubes                   PIC S9(15)V99 COMP.
+003600 01  Mean-Balance                PIC S9(9)V9(4) COMP.
+003700 01  Variance-Balance            PIC S9(13)V9(4) COMP.
+003800 01  Stddev-Balance              PIC S9(9)V9(4) COMP.
+003900 01  Skewness-Balance            PIC S9(5)V9(4) COMP.
+004000
+004100 PROCEDURE DIVISION USING Record-Count, Sum-Balance, Sum-Squares,
+004200     Sum-Cubes, Mean-Balance, Variance-Balance, Stddev-Balance,
+004300     Skewness-Balance.
+004400
+004500 0000-MAINLINE.
+004600     IF Record-Count = 0
+004700         MOVE 0 TO Mean-Balance
+004800         MOVE 0 TO Variance-Balance
+004900         MOVE 0 TO Stddev-Balance
+005000         MOVE 0 TO Skewness-Balance
+005100         GO TO 0000-MAINLINE-EXIT
+005200     END-IF
+005300
+005400     COMPUTE Mean-Balance = Sum-Balance / Record-Count
+005500     COMPUTE Variance-Balance =
+005600         (Sum-Squares / Record-Count) - (Mean-Balance ** 2)
+005700     IF Variance-Balance < 0
+005800         MOVE 0 TO Variance-Balance
+005900     END-IF
+006000     COMPUTE Stddev-Balance = FUNCTION SQRT(Variance-Balance)
+006100
+006200     IF Stddev-Balance = 0
+006300         MOVE 0 TO Skewness-Balance
+006400         GO TO 0000-MAINLINE-EXIT
+006500     END-IF
+006600
+006700     COMPUTE Mean-Cubed = Mean-Balance ** 3
+006800     COMPUTE Skewness-Balance =
+006900         ((Sum-Cubes / Record-Count)
+007000             - (3 * Mean-Balance * (Sum-Squares / Record-Count))
+007100             + (2 * Mean-Cubed))
+007200         / (Stddev-Balance ** 3).
+007300
+007400 0000-MAINLINE-EXIT.
+007500     EXIT PROGRAM.
