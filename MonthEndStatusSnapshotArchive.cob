@@ -0,0 +1,169 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MonthEndStatusSnapshotArchive.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    MONTHENDSTATUSSNAPSHOTARCHIVE                               *
+001100*                                                               *
+001200*    READS THE ACCOUNT MASTER SEQUENTIALLY, LOOKS UP EACH        *
+001300*    ACCOUNT'S CUSTOMER TRUST SCORE BY THE SAME NUMBER (THE      *
+001400*    KEYED READ PATTERN FROM CUSTOMERSEGMENTATIONEXTRACT), AND   *
+001500*    WRITES ONE ARCHIVE ROW PER ACCOUNT TO STATARCH DATED WITH   *
+001600*    TODAY'S DATE. RUN AT MONTH-END AND YEAR-END THE SAME WAY    *
+001700*    TIERMOVEMENTREPORT IS - THE PROGRAM CHECKS TODAY'S DATE     *
+001800*    ITSELF AND SKIPS THE ARCHIVE PASS ON ANY OTHER NIGHT - AND  *
+001900*    STATARCH IS OPENED EXTEND SO EACH RUN ADDS TO THE           *
+002000*    MULTI-YEAR REGULATORY ARCHIVE RATHER THAN OVERWRITING IT.   *
+002100*                                                               *
+002200*    MODIFICATION HISTORY                                      *
+002300*    ------------------------------------------------------    *
+002400*    DATE       INIT  DESCRIPTION                              *
+002500*    ---------  ----  -----------------------------------      *
+002600*    2026-08-09  RLB  ORIGINAL.                                *
+002650*    2026-08-09  RLB  LOGS STEP060 START/END TO BCHTIME SO       *
+002660*                     BATCHWINDOWSLACHECK CAN TIME THE NIGHT'S   *
+002670*                     RUN.                                      *
+002680*    2026-08-09  RLB  RAN EVERY NIGHT DESPITE THE HEADER'S       *
+002682*                     MONTH-END/YEAR-END CLAIM - NOTHING GATED   *
+002684*                     IT. ADDED THE SAME IN-PROGRAM MONTH-END    *
+002686*                     CHECK TIERMOVEMENTREPORT USES.             *
+002800*                                                               *
+002900*****************************************************************
+003000
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT ACCTMSTR ASSIGN TO "ACCTMSTR"
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS SEQUENTIAL
+003700         RECORD KEY IS MF-ACCOUNT-NUMBER
+003800         FILE STATUS IS Acctmstr-File-Status.
+003900
+004000     SELECT CUSTMSTR ASSIGN TO "CUSTMSTR"
+004100         ORGANIZATION IS INDEXED
+004200         ACCESS MODE IS RANDOM
+004300         RECORD KEY IS CM-CUSTOMER-NUMBER
+004400         FILE STATUS IS Custmstr-File-Status.
+004500
+004600     SELECT STATARCH ASSIGN TO "STATARCH"
+004700         ORGANIZATION IS SEQUENTIAL
+004800         FILE STATUS IS Statarch-File-Status.
+004900
+005000 DATA DIVISION.
+005100 FILE SECTION.
+005200 FD  ACCTMSTR.
+005300     COPY ACCTMSTR.
+005400
+005500 FD  CUSTMSTR.
+005600     COPY CUSTMSTR.
+005700
+005800 FD  STATARCH.
+005900     COPY STATARCH.
+006000
+006100 WORKING-STORAGE SECTION.
+006200 01  Acctmstr-File-Status             PIC XX.
+006300     88  Acctmstr-OK                  VALUE "00".
+006400     88  Acctmstr-EOF                 VALUE "10".
+006500
+006600 01  Custmstr-File-Status             PIC XX.
+006700     88  Custmstr-OK                  VALUE "00".
+006800     88  Custmstr-Not-Found           VALUE "23".
+006900
+007000 01  Statarch-File-Status             PIC XX.
+007100     88  Statarch-OK                  VALUE "00".
+007200
+007300 01  Snapshot-Date                    PIC 9(08).
+007400 01  Customer-Trust-Score             PIC 9(01).
+007410 01  Snapshot-Integer-Date            PIC 9(07) COMP.
+007420 01  Tomorrow-Date                    PIC 9(08).
+007430
+007440 01  Month-End-Switch                 PIC X(01).
+007450     88  Is-Month-End                 VALUE "Y".
+007460     88  Is-Not-Month-End             VALUE "N".
+007500
+007600 01  Archive-Counters.
+007700     05  Accounts-Archived            PIC 9(7) COMP.
+007800
+007900 PROCEDURE DIVISION.
+008000
+008100 0000-MAINLINE.
+008150     CALL "BatchStepTimer" USING "STEP060", "S"
+008200     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+008250     IF Is-Month-End
+008300         PERFORM 2000-ARCHIVE-ACCOUNT
+008350             THRU 2000-ARCHIVE-ACCOUNT-EXIT
+008400             UNTIL Acctmstr-EOF
+008450         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+008460     ELSE
+008470         DISPLAY "MONTH-END STATUS SNAPSHOT ARCHIVE - "
+008480             Snapshot-Date " is not month-end - skipping."
+008490         CLOSE ACCTMSTR
+008492         CLOSE CUSTMSTR
+008494         CLOSE STATARCH
+008496         MOVE 4 TO RETURN-CODE
+008498     END-IF
+008550     CALL "BatchStepTimer" USING "STEP060", "E"
+008600     STOP RUN.
+008700
+008800 1000-INITIALIZE.
+008900     OPEN INPUT ACCTMSTR
+009000     OPEN INPUT CUSTMSTR
+009100     OPEN EXTEND STATARCH
+009200     ACCEPT Snapshot-Date FROM DATE YYYYMMDD
+009300     MOVE 0 TO Accounts-Archived
+009310     COMPUTE Snapshot-Integer-Date =
+009320         FUNCTION INTEGER-OF-DATE(Snapshot-Date)
+009330     MOVE FUNCTION DATE-OF-INTEGER(Snapshot-Integer-Date + 1)
+009340         TO Tomorrow-Date
+009350     IF Tomorrow-Date(5:2) NOT = Snapshot-Date(5:2)
+009360         SET Is-Month-End TO TRUE
+009370     ELSE
+009380         SET Is-Not-Month-End TO TRUE
+009390     END-IF
+009400     IF Is-Month-End
+009500         READ ACCTMSTR
+009600             AT END
+009610                 SET Acctmstr-EOF TO TRUE
+009620         END-READ
+009630     END-IF.
+009800 1000-INITIALIZE-EXIT.
+009900     EXIT.
+010000
+010100 2000-ARCHIVE-ACCOUNT.
+010200     MOVE MF-ACCOUNT-NUMBER TO CM-CUSTOMER-NUMBER
+010300     READ CUSTMSTR
+010400         INVALID KEY
+010500             MOVE 0 TO Customer-Trust-Score
+010600         NOT INVALID KEY
+010700             MOVE CM-CUSTOMER-TRUST-SCORE TO Customer-Trust-Score
+010800     END-READ
+010900
+011000     MOVE Snapshot-Date TO SS-SNAPSHOT-DATE
+011100     MOVE MF-ACCOUNT-NUMBER TO SS-ACCOUNT-NUMBER
+011200     MOVE MF-ACCOUNT-BALANCE TO SS-ACCOUNT-BALANCE
+011300     MOVE MF-ACCOUNT-STATUS TO SS-ACCOUNT-STATUS
+011400     MOVE Customer-Trust-Score TO SS-CUSTOMER-TRUST-SCORE
+011500     MOVE MF-OVERDRAFT-OCCURRENCES TO SS-OVERDRAFT-OCCURRENCES
+011600     WRITE SS-SNAPSHOT-RECORD
+011700     ADD 1 TO Accounts-Archived
+011800
+011900     READ ACCTMSTR
+012000         AT END
+012100             SET Acctmstr-EOF TO TRUE
+012200     END-READ.
+012300 2000-ARCHIVE-ACCOUNT-EXIT.
+012400     EXIT.
+012500
+012600 9000-TERMINATE.
+012700     CLOSE ACCTMSTR
+012800     CLOSE CUSTMSTR
+012900     CLOSE STATARCH
+013000     DISPLAY "MONTH-END STATUS SNAPSHOT ARCHIVE SUMMARY"
+013100     DISPLAY "Snapshot date       - " Snapshot-Date
+013200     DISPLAY "Accounts archived   - " Accounts-Archived.
+013300 9000-TERMINATE-EXIT.
+013400     EXIT.
