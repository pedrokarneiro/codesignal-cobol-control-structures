@@ -0,0 +1,196 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TierMovementReport.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    TIERMOVEMENTREPORT                                         *
+001100*                                                               *
+001200*    READS THE STATAUD TIER-TRANSITION HISTORY (WRITTEN EVERY   *
+001300*    NIGHT BY ACCOUNTSTATUSSUMMARYREPORT) AND COUNTS HOW MANY    *
+001400*    ACCOUNTS MOVED EACH DIRECTION - E.G. GOOD STANDING TO HIGH  *
+001500*    BALANCE, OR LOW BALANCE TO OVERDRAWN - DURING THE CURRENT   *
+001600*    CALENDAR MONTH, FOR THE MONTHLY PORTFOLIO-HEALTH REVIEW.    *
+001700*    RUN AT MONTH-END SO SA-RUN-DATE FALLS WITHIN THE MONTH      *
+001800*    BEING REPORTED ON.                                         *
+001900*                                                               *
+002000*    MODIFICATION HISTORY                                      *
+002100*    ------------------------------------------------------    *
+002200*    DATE       INIT  DESCRIPTION                              *
+002300*    ---------  ----  -----------------------------------      *
+002400*    2026-08-09  RLB  ORIGINAL.                                *
+002450*    2026-08-09  RLB  LOGS STEP050 START/END TO BCHTIME SO       *
+002460*                     BATCHWINDOWSLACHECK CAN TIME THE NIGHT'S   *
+002470*                     RUN.                                      *
+002480*    2026-08-09  RLB  STEP050 RAN EVERY NIGHT REGARDLESS OF THE  *
+002482*                     "RUN AT MONTH-END" COMMENT ABOVE - NOTHING *
+002484*                     IN THE JCL OR THE PROGRAM ACTUALLY GATED   *
+002486*                     IT. ADDED AN IN-PROGRAM MONTH-END CHECK SO *
+002488*                     A NON-MONTH-END RUN DISPLAYS A SKIP        *
+002490*                     NOTICE AND EXITS INSTEAD OF PRODUCING A    *
+002492*                     REPORT EVERY NIGHT.                        *
+002500*                                                               *
+002600*****************************************************************
+002700
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT STATAUD ASSIGN TO "STATAUD"
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS Stataud-File-Status.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  STATAUD.
+003800     COPY STATAUD.
+003900
+004000 WORKING-STORAGE SECTION.
+004100 01  Stataud-File-Status             PIC XX.
+004200     88  Stataud-OK                  VALUE "00".
+004300     88  Stataud-EOF                 VALUE "10".
+004400
+004500 01  Run-Date                        PIC 9(08).
+004600 01  Report-Month                    PIC 9(06).
+004700 01  Record-Month                    PIC 9(06).
+004710 01  Run-Integer-Date                PIC 9(07) COMP.
+004720 01  Tomorrow-Date                   PIC 9(08).
+004730
+004740 01  Month-End-Switch                PIC X(01).
+004750     88  Is-Month-End                VALUE "Y".
+004760     88  Is-Not-Month-End            VALUE "N".
+004800
+004900 01  Movement-Totals.
+005000     05  GS-TO-HB-COUNT              PIC 9(7) COMP.
+005100     05  GS-TO-LB-COUNT              PIC 9(7) COMP.
+005200     05  GS-TO-OD-COUNT              PIC 9(7) COMP.
+005300     05  HB-TO-GS-COUNT              PIC 9(7) COMP.
+005400     05  HB-TO-LB-COUNT              PIC 9(7) COMP.
+005500     05  HB-TO-OD-COUNT              PIC 9(7) COMP.
+005600     05  LB-TO-GS-COUNT              PIC 9(7) COMP.
+005700     05  LB-TO-HB-COUNT              PIC 9(7) COMP.
+005800     05  LB-TO-OD-COUNT              PIC 9(7) COMP.
+005900     05  OD-TO-GS-COUNT              PIC 9(7) COMP.
+006000     05  OD-TO-HB-COUNT              PIC 9(7) COMP.
+006100     05  OD-TO-LB-COUNT              PIC 9(7) COMP.
+006200     05  OTHER-TRANSITIONS-COUNT     PIC 9(7) COMP.
+006300
+006400 PROCEDURE DIVISION.
+006500
+006600 0000-MAINLINE.
+006650     CALL "BatchStepTimer" USING "STEP050", "S"
+006700     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+006750     IF Is-Month-End
+006800         PERFORM 2000-TALLY-MOVEMENT THRU 2000-TALLY-MOVEMENT-EXIT
+006900             UNTIL Stataud-EOF
+006950         PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+006960     ELSE
+006970         DISPLAY "TIER MOVEMENT REPORT - " Run-Date
+006980             " is not month-end - skipping."
+006990         CLOSE STATAUD
+006995         MOVE 4 TO RETURN-CODE
+006998     END-IF
+007050     CALL "BatchStepTimer" USING "STEP050", "E"
+007100     STOP RUN.
+007200
+007300 1000-INITIALIZE.
+007400     OPEN INPUT STATAUD
+007500     ACCEPT Run-Date FROM DATE YYYYMMDD
+007600     MOVE Run-Date(1:6) TO Report-Month
+007700     MOVE ZERO TO Movement-Totals
+007710     COMPUTE Run-Integer-Date = FUNCTION INTEGER-OF-DATE(Run-Date)
+007720     MOVE FUNCTION DATE-OF-INTEGER(Run-Integer-Date + 1)
+007730         TO Tomorrow-Date
+007740     IF Tomorrow-Date(5:2) NOT = Run-Date(5:2)
+007750         SET Is-Month-End TO TRUE
+007760     ELSE
+007770         SET Is-Not-Month-End TO TRUE
+007780     END-IF
+007800     IF Is-Month-End
+007900         READ STATAUD
+008000             AT END
+008010                 SET Stataud-EOF TO TRUE
+008020         END-READ
+008030     END-IF.
+008200 1000-INITIALIZE-EXIT.
+008300     EXIT.
+008400
+008500 2000-TALLY-MOVEMENT.
+008600     MOVE SA-RUN-DATE(1:6) TO Record-Month
+008700     IF Record-Month = Report-Month
+008750         PERFORM 2100-CLASSIFY-MOVEMENT
+008800             THRU 2100-CLASSIFY-MOVEMENT-EXIT
+008900     END-IF
+009000
+009100     READ STATAUD
+009200         AT END
+009300             SET Stataud-EOF TO TRUE
+009400     END-READ.
+009500 2000-TALLY-MOVEMENT-EXIT.
+009600     EXIT.
+009700
+009800 2100-CLASSIFY-MOVEMENT.
+009900     EVALUATE TRUE
+010000         WHEN SA-STATUS-BEFORE = "Good Standing"
+010100                 AND SA-STATUS-AFTER = "High Balance"
+010200             ADD 1 TO GS-TO-HB-COUNT
+010300         WHEN SA-STATUS-BEFORE = "Good Standing"
+010400                 AND SA-STATUS-AFTER = "Low Balance"
+010500             ADD 1 TO GS-TO-LB-COUNT
+010600         WHEN SA-STATUS-BEFORE = "Good Standing"
+010700                 AND SA-STATUS-AFTER = "Overdrawn"
+010800             ADD 1 TO GS-TO-OD-COUNT
+010900         WHEN SA-STATUS-BEFORE = "High Balance"
+011000                 AND SA-STATUS-AFTER = "Good Standing"
+011100             ADD 1 TO HB-TO-GS-COUNT
+011200         WHEN SA-STATUS-BEFORE = "High Balance"
+011300                 AND SA-STATUS-AFTER = "Low Balance"
+011400             ADD 1 TO HB-TO-LB-COUNT
+011500         WHEN SA-STATUS-BEFORE = "High Balance"
+011600                 AND SA-STATUS-AFTER = "Overdrawn"
+011700             ADD 1 TO HB-TO-OD-COUNT
+011800         WHEN SA-STATUS-BEFORE = "Low Balance"
+011900                 AND SA-STATUS-AFTER = "Good Standing"
+012000             ADD 1 TO LB-TO-GS-COUNT
+012100         WHEN SA-STATUS-BEFORE = "Low Balance"
+012200                 AND SA-STATUS-AFTER = "High Balance"
+012300             ADD 1 TO LB-TO-HB-COUNT
+012400         WHEN SA-STATUS-BEFORE = "Low Balance"
+012500                 AND SA-STATUS-AFTER = "Overdrawn"
+012600             ADD 1 TO LB-TO-OD-COUNT
+012700         WHEN SA-STATUS-BEFORE = "Overdrawn"
+012800                 AND SA-STATUS-AFTER = "Good Standing"
+012900             ADD 1 TO OD-TO-GS-COUNT
+013000         WHEN SA-STATUS-BEFORE = "Overdrawn"
+013100                 AND SA-STATUS-AFTER = "High Balance"
+013200             ADD 1 TO OD-TO-HB-COUNT
+013300         WHEN SA-STATUS-BEFORE = "Overdrawn"
+013400                 AND SA-STATUS-AFTER = "Low Balance"
+013500             ADD 1 TO OD-TO-LB-COUNT
+013600         WHEN OTHER
+013700             ADD 1 TO OTHER-TRANSITIONS-COUNT
+013800     END-EVALUATE.
+013900 2100-CLASSIFY-MOVEMENT-EXIT.
+014000     EXIT.
+014100
+014200 9000-TERMINATE.
+014300     CLOSE STATAUD
+014400     DISPLAY "TIER MOVEMENT REPORT - MONTH " Report-Month
+014500     DISPLAY "Good Standing -> High Balance : " GS-TO-HB-COUNT
+014600     DISPLAY "Good Standing -> Low Balance  : " GS-TO-LB-COUNT
+014700     DISPLAY "Good Standing -> Overdrawn    : " GS-TO-OD-COUNT
+014800     DISPLAY "High Balance  -> Good Standing: " HB-TO-GS-COUNT
+014900     DISPLAY "High Balance  -> Low Balance  : " HB-TO-LB-COUNT
+015000     DISPLAY "High Balance  -> Overdrawn    : " HB-TO-OD-COUNT
+015100     DISPLAY "Low Balance   -> Good Standing: " LB-TO-GS-COUNT
+015200     DISPLAY "Low Balance   -> High Balance : " LB-TO-HB-COUNT
+015300     DISPLAY "Low Balance   -> Overdrawn    : " LB-TO-OD-COUNT
+015400     DISPLAY "Overdrawn     -> Good Standing: " OD-TO-GS-COUNT
+015500     DISPLAY "Overdrawn     -> High Balance : " OD-TO-HB-COUNT
+015600     DISPLAY "Overdrawn     -> Low Balance  : " OD-TO-LB-COUNT
+015700     DISPLAY "Other/unrecognized transitions: "
+015800         OTHER-TRANSITIONS-COUNT.
+015900 9000-TERMINATE-EXIT.
+016000     EXIT.
