@@ -1,17 +1,44 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IfStatementDemo02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-TRANS ASSIGN TO "DAILYTRN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS Dailytrn-File-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-TRANS.
+           COPY DAILYTRN.
        WORKING-STORAGE SECTION.
-       01 Account-Balance PIC 9(6).
-       01 Minimum-Balance PIC 9(6) VALUE 1000.
+       01 Dailytrn-File-Status PIC XX.
+           88 Dailytrn-OK VALUE "00".
+           88 Dailytrn-EOF VALUE "10".
+       COPY ACCTFLDS.
        PROCEDURE DIVISION.
-           MOVE 1000 TO Account-Balance.
+      *> Every transaction in the day's file is now run through the same
+      *> acceptable-balance test that used to run once against a canned 1000.
+           OPEN INPUT DAILY-TRANS
+           PERFORM 1000-PROCESS-TRANS THRU 1000-PROCESS-TRANS-EXIT
+               UNTIL Dailytrn-EOF
+           CLOSE DAILY-TRANS
+           STOP RUN.
+
+       1000-PROCESS-TRANS.
+           READ DAILY-TRANS
+               AT END
+                   GO TO 1000-PROCESS-TRANS-EXIT
+           END-READ
+
+           MOVE TR-TRANS-AMOUNT TO Account-Balance
 
            *> TODO: Change the code below so that the balance of 1000 is also considered acceptable using the greater than or equal to operator.
            *> IF Account-Balance > Minimum-Balance <-- old line
            IF Account-Balance >= Minimum-Balance *> <-- line added
-               DISPLAY "Balance is acceptable"
+               DISPLAY TR-ACCOUNT-NUMBER ": Balance is acceptable"
            ELSE
-               DISPLAY "Balance is not acceptable"
+               DISPLAY TR-ACCOUNT-NUMBER ": Balance is not acceptable"
            END-IF.
-           STOP RUN.
\ No newline at end of file
+
+       1000-PROCESS-TRANS-EXIT.
+           EXIT.
