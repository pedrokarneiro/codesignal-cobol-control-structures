@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    HOLCAL  --  BANK HOLIDAY CALENDAR RECORD                   *
+000400*                                                               *
+000500*    ONE ROW PER DATE THE SHOP IS CLOSED.  KEYED ON THE FULL    *
+000600*    EIGHT-DIGIT DATE SO A BILLING-CYCLE DAY SELECTOR CAN LOOK  *
+000700*    A CANDIDATE PROCESSING DATE UP DIRECTLY AND ROLL IT        *
+000800*    FORWARD TO THE NEXT BUSINESS DAY WHEN IT HITS.             *
+000900*                                                               *
+001000*    MODIFICATION HISTORY                                      *
+001100*    ------------------------------------------------------    *
+001200*    DATE       INIT  DESCRIPTION                              *
+001300*    ---------  ----  -----------------------------------      *
+001400*    2026-08-09  RLB  ORIGINAL.                                *
+001500*                                                               *
+001600*****************************************************************
+001700 01  HC-HOLIDAY-RECORD.
+001800     05  HC-HOLIDAY-DATE             PIC 9(08).
+001900     05  HC-HOLIDAY-NAME             PIC X(20).
+002000     05  FILLER                      PIC X(04).
