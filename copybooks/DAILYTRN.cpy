@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    DAILYTRN  --  DAILY TRANSACTION FILE RECORD                *
+000400*                                                               *
+000500*    ONE ROW PER POSTED TRANSACTION FOR THE PROCESSING DATE.    *
+000600*    COPY THIS MEMBER INSIDE THE FD FOR THE DAILY-TRANS FILE.   *
+000700*                                                               *
+000800*    MODIFICATION HISTORY                                      *
+000900*    ------------------------------------------------------    *
+001000*    DATE       INIT  DESCRIPTION                              *
+001100*    ---------  ----  -----------------------------------      *
+001200*    2026-08-09  RLB  ORIGINAL.                                *
+001300*                                                               *
+001400*****************************************************************
+001500 01  TR-DAILYTRN-RECORD.
+001600     05  TR-ACCOUNT-NUMBER           PIC X(10).
+001700     05  TR-TRANS-TYPE               PIC X(01).
+001800         88  TR-DEPOSIT              VALUE "D".
+001900         88  TR-WITHDRAWAL           VALUE "W".
+002000     05  TR-TRANS-AMOUNT             PIC 9(6).
+002100     05  TR-TRANS-DATE               PIC 9(08).
+002200     05  FILLER                      PIC X(10).
