@@ -0,0 +1,30 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    CHKPT  --  BATCH CHECKPOINT/RESTART RECORD                 *
+000400*                                                               *
+000500*    ONE RECORD, REWRITTEN EVERY CHECKPOINT INTERVAL BY A       *
+000600*    BATCH DRIVER SO IT CAN BE RESTARTED PARTWAY THROUGH A RUN  *
+000700*    INSTEAD OF FROM THE TOP OF THE INPUT FILE.                 *
+000800*                                                               *
+000900*    MODIFICATION HISTORY                                      *
+001000*    ------------------------------------------------------    *
+001100*    DATE       INIT  DESCRIPTION                              *
+001200*    ---------  ----  -----------------------------------      *
+001300*    2026-08-09  RLB  ORIGINAL.                                *
+001350*    2026-08-09  RLB  ADDED CK-TRANS-NET-AMOUNT, THE RUNNING   *
+001360*                     NET DEPOSIT/WITHDRAWAL EFFECT OF EVERY   *
+001370*                     POSTED TRANSACTION, SO ENDOFDAYRECON-    *
+001380*                     CILIATION CAN NET THE NIGHT'S ACTIVITY   *
+001390*                     INTO ITS CONTROL TOTAL COMPARISON.       *
+001400*                                                               *
+001500*****************************************************************
+001600 01  CK-CHECKPOINT-RECORD.
+001700     05  CK-PROGRAM-ID               PIC X(08).
+001800     05  CK-RUN-COMPLETE             PIC X(01).
+001900         88  CK-RUN-WAS-COMPLETE     VALUE "Y".
+002000         88  CK-RUN-WAS-INCOMPLETE   VALUE "N".
+002100     05  CK-TRANS-READ-COUNT         PIC 9(07).
+002200     05  CK-TRANS-POSTED-COUNT       PIC 9(07).
+002300     05  CK-TRANS-REJECTED-COUNT     PIC 9(07).
+002350     05  CK-TRANS-SUSPENDED-COUNT    PIC 9(07).
+002360     05  CK-TRANS-NET-AMOUNT         PIC S9(9)V99.
