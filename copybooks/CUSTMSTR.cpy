@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    CUSTMSTR  --  CUSTOMER MASTER FILE RECORD                  *
+000400*                                                               *
+000500*    KEYED BY CM-CUSTOMER-NUMBER (SAME VALUE AS THE ACCOUNT     *
+000600*    NUMBER ON ACCTMSTR).  MAINTAINED BY THE CREDIT-SCORING     *
+000700*    BATCH JOB.  COPY THIS MEMBER INSIDE THE FD FOR CUSTMSTR.   *
+000800*                                                               *
+000900*    MODIFICATION HISTORY                                      *
+001000*    ------------------------------------------------------    *
+001100*    DATE       INIT  DESCRIPTION                              *
+001200*    ---------  ----  -----------------------------------      *
+001300*    2026-08-09  RLB  ORIGINAL.                                *
+001400*                                                               *
+001500*****************************************************************
+001600 01  CM-CUSTMSTR-RECORD.
+001700     05  CM-CUSTOMER-NUMBER          PIC X(10).
+001800     05  CM-CUSTOMER-TRUST-SCORE     PIC 9(01).
+001900     05  FILLER                      PIC X(10).
