@@ -0,0 +1,27 @@
+      *****************************************************************
+      *                                                               *
+      *    ACCTFLDS  --  COMMON ACCOUNT WORKING-STORAGE FIELDS        *
+      *                                                               *
+      *    THE BALANCE, THRESHOLD AND STATUS FIELDS SHARED BY THE     *
+      *    ACCOUNT-STATUS DEMOS AND REPORTS. PULLED OUT SO A CHANGE   *
+      *    TO ONE OF THESE PICTURES (E.G. WIDENING THE BALANCE OR     *
+      *    RENAMING A STATUS VALUE) ONLY HAS TO BE MADE ONCE.         *
+      *                                                               *
+      *    MODIFICATION HISTORY                                      *
+      *    ------------------------------------------------------    *
+      *    DATE       INIT  DESCRIPTION                              *
+      *    ---------  ----  -----------------------------------      *
+      *    2026-08-09  RLB  ORIGINAL.                                *
+      *    2026-08-09  RLB  BALANCE AND THRESHOLD FIELDS CONVERTED TO *
+      *                     PACKED-DECIMAL (COMP-3) TO MATCH THE      *
+      *                     ACCOUNT MASTER.                           *
+      *    2026-08-09  RLB  ADDED NEAR-OVERDRAFT-FLOOR AND WIDENED    *
+      *                     ACCOUNT-STATUS TO X(14) FOR THE NEW       *
+      *                     NEAR-OVERDRAFT EARLY-WARNING BUCKET.      *
+      *                                                               *
+      *****************************************************************
+       01  Account-Balance             PIC S9(6)V99 COMP-3 VALUE 0.
+       01  Minimum-Balance             PIC S9(6)V99 COMP-3 VALUE 1000.
+       01  Warning-Balance             PIC S9(6)V99 COMP-3 VALUE 1500.
+       01  Near-Overdraft-Floor        PIC S9(6)V99 COMP-3 VALUE 100.
+       01  Account-Status              PIC X(14).
