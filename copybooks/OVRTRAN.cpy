@@ -0,0 +1,21 @@
+      *****************************************************************
+      *                                                               *
+      *    OVRTRAN  --  THRESHOLD OVERRIDE MAINTENANCE TRANSACTION    *
+      *                                                               *
+      *    ONE ROW PER OPERATIONS REQUEST TO OVERRIDE AN ACCOUNT'S    *
+      *    MINIMUM-BALANCE / WARNING-BALANCE. READ BY                 *
+      *    ACCOUNTTHRESHOLDMAINTENANCE AND APPLIED TO ACCTOVR.        *
+      *                                                               *
+      *    MODIFICATION HISTORY                                      *
+      *    ------------------------------------------------------    *
+      *    DATE       INIT  DESCRIPTION                              *
+      *    ---------  ----  -----------------------------------      *
+      *    2026-08-09  RLB  ORIGINAL.                                *
+      *                                                               *
+      *****************************************************************
+       01  OT-OVERRIDE-TRANSACTION.
+           05  OT-ACCOUNT-NUMBER           PIC X(10).
+           05  OT-MINIMUM-BALANCE          PIC 9(6).
+           05  OT-WARNING-BALANCE          PIC 9(6).
+           05  OT-OVERRIDE-REASON          PIC X(30).
+           05  FILLER                      PIC X(10).
