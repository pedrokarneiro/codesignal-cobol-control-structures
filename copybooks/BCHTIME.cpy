@@ -0,0 +1,27 @@
+      *****************************************************************
+      *                                                               *
+      *    BCHTIME  --  NIGHTLY BATCH STEP TIMING LOG RECORD          *
+      *                                                               *
+      *    ONE ROW WRITTEN BY BATCHSTEPTIMER FOR EVERY STEP START AND *
+      *    EVERY STEP END IN THE NIGHTLY ACCTBAT JOB STREAM, SO       *
+      *    BATCHWINDOWSLACHECK CAN MEASURE HOW LONG THE WHOLE RUN     *
+      *    TOOK WITHOUT ANY ONE STEP HAVING TO KNOW ABOUT THE OTHERS. *
+      *    BT-STEP-NAME CARRIES THE ACCTBAT JCL STEP ID (STEP010,     *
+      *    STEP015, AND SO ON) RATHER THAN THE PROGRAM NAME, SINCE    *
+      *    THAT'S HOW OPERATIONS IDENTIFIES A STEP IN THE JOB LOG.    *
+      *                                                               *
+      *    MODIFICATION HISTORY                                      *
+      *    ------------------------------------------------------    *
+      *    DATE       INIT  DESCRIPTION                              *
+      *    ---------  ----  -----------------------------------      *
+      *    2026-08-09  RLB  ORIGINAL.                                *
+      *                                                               *
+      *****************************************************************
+       01  BT-BATCH-TIMER-RECORD.
+           05  BT-STEP-NAME                PIC X(07).
+           05  BT-EVENT-TYPE               PIC X(01).
+               88  BT-Event-Is-Start       VALUE "S".
+               88  BT-Event-Is-End         VALUE "E".
+           05  BT-EVENT-DATE               PIC 9(08).
+           05  BT-EVENT-TIME               PIC 9(08).
+           05  FILLER                      PIC X(07).
