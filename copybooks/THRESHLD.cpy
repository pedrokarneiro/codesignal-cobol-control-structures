@@ -0,0 +1,31 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    THRESHLD  --  THRESHOLD PARAMETER FILE RECORD              *
+000400*                                                               *
+000500*    KEYED BY TP-PRODUCT-CODE AND TP-EFFECTIVE-DATE.  HOLDS THE *
+000600*    SHOP'S DEFAULT MINIMUM-BALANCE AND WARNING-BALANCE FOR     *
+000700*    EACH PRODUCT / ACCOUNT TIER, SO THEY CAN BE CHANGED        *
+000800*    WITHOUT A RECOMPILE OF EVERY PROGRAM THAT TESTS AGAINST    *
+000850*    THEM. A PRODUCT MAY CARRY SEVERAL ROWS, EACH DATED WITH    *
+000860*    THE DAY ITS RATES TAKE EFFECT, SO A CHANGE CAN BE LOADED   *
+000870*    AHEAD OF TIME AND PICKED UP AUTOMATICALLY ON ITS OWN       *
+000880*    EFFECTIVE DATE. THRESHOLDLOOKUP READS THE LATEST ROW WHOSE *
+000890*    EFFECTIVE DATE IS ON OR BEFORE THE DATE IT IS ASKED ABOUT. *
+000900*                                                               *
+001000*    MODIFICATION HISTORY                                      *
+001100*    ------------------------------------------------------    *
+001200*    DATE       INIT  DESCRIPTION                              *
+001300*    ---------  ----  -----------------------------------      *
+001400*    2026-08-09  RLB  ORIGINAL.                                *
+001450*    2026-08-09  RLB  ADDED TP-EFFECTIVE-DATE TO THE KEY SO     *
+001460*                     RATE CHANGES CAN BE SCHEDULED IN ADVANCE; *
+001470*                     SHRANK THE TRAILING FILLER TO MAKE ROOM.  *
+001500*                                                               *
+001600*****************************************************************
+001700 01  TP-THRESHLD-RECORD.
+001710     05  TP-THRESHLD-KEY.
+001720         10  TP-PRODUCT-CODE         PIC X(04).
+001730         10  TP-EFFECTIVE-DATE       PIC 9(08).
+001900     05  TP-MINIMUM-BALANCE          PIC 9(6).
+002000     05  TP-WARNING-BALANCE          PIC 9(6).
+002100     05  FILLER                      PIC X(02).
