@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    SCHEDCTL  --  BILLING-CYCLE SCHEDULE CONTROL RECORD        *
+000400*                                                               *
+000500*    ONE ROW PER BILLING CYCLE.  DRIVES THE START DAY, END DAY  *
+000600*    AND STEP THAT PERFORMLOOPEVENNUMBERS' SUCCESSOR USES TO    *
+000700*    PICK PROCESSING DAYS, SO THE CALENDAR CAN BE REASSIGNED    *
+000800*    WITHOUT A RECOMPILE.                                       *
+000900*                                                               *
+001000*    MODIFICATION HISTORY                                      *
+001100*    ------------------------------------------------------    *
+001200*    DATE       INIT  DESCRIPTION                              *
+001300*    ---------  ----  -----------------------------------      *
+001400*    2026-08-09  RLB  ORIGINAL.                                *
+001500*                                                               *
+001600*****************************************************************
+001700 01  SC-SCHEDCTL-RECORD.
+001800     05  SC-CYCLE-ID                 PIC X(04).
+001900     05  SC-CYCLE-START-DAY          PIC 9(02).
+002000     05  SC-CYCLE-END-DAY            PIC 9(02).
+002100     05  SC-CYCLE-STEP-DAY           PIC 9(02).
+002200     05  FILLER                      PIC X(10).
