@@ -0,0 +1,23 @@
+      *****************************************************************
+      *                                                               *
+      *    ACCTOVR  --  PER-ACCOUNT THRESHOLD OVERRIDE RECORD         *
+      *                                                               *
+      *    KEYED BY AO-ACCOUNT-NUMBER. HOLDS A MINIMUM-BALANCE AND    *
+      *    WARNING-BALANCE OVERRIDE FOR ONE ACCOUNT (E.G. A TEMPORARY *
+      *    HARDSHIP WAIVER) THAT TAKES PRECEDENCE OVER THE PRODUCT'S  *
+      *    SHOP-WIDE DEFAULT IN THRESHLD. MAINTAINED BY               *
+      *    ACCOUNTTHRESHOLDMAINTENANCE.                               *
+      *                                                               *
+      *    MODIFICATION HISTORY                                      *
+      *    ------------------------------------------------------    *
+      *    DATE       INIT  DESCRIPTION                              *
+      *    ---------  ----  -----------------------------------      *
+      *    2026-08-09  RLB  ORIGINAL.                                *
+      *                                                               *
+      *****************************************************************
+       01  AO-ACCOUNT-OVERRIDE-RECORD.
+           05  AO-ACCOUNT-NUMBER           PIC X(10).
+           05  AO-MINIMUM-BALANCE          PIC S9(6)V99 COMP-3.
+           05  AO-WARNING-BALANCE          PIC S9(6)V99 COMP-3.
+           05  AO-OVERRIDE-REASON          PIC X(30).
+           05  FILLER                      PIC X(10).
