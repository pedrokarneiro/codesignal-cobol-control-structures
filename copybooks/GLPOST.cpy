@@ -0,0 +1,29 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    GLPOST  --  GENERAL-LEDGER POSTING ENTRY RECORD            *
+000400*                                                               *
+000500*    ONE ROW PER DEBIT OR CREDIT ENTRY GENERATED BY ANY         *
+000600*    POSTING-GENERATING PROGRAM IN THIS SUITE (OVERDRAFT FEE    *
+000700*    ASSESSMENT, MONTHLY INTEREST POSTING, AND ANY FUTURE       *
+000800*    POSTING PROGRAM). ALL SUCH PROGRAMS SHARE THIS LAYOUT AND  *
+000900*    APPEND TO THE SAME GLPOST FILE SO THE CORE GENERAL-LEDGER  *
+001000*    SUBSYSTEM HAS ONE FEED TO RECONCILE AGAINST INSTEAD OF     *
+001100*    SEVERAL INCOMPATIBLE ONE-OFF OUTPUTS.                      *
+001200*                                                               *
+001300*    MODIFICATION HISTORY                                      *
+001400*    ------------------------------------------------------    *
+001500*    DATE       INIT  DESCRIPTION                              *
+001600*    ---------  ----  -----------------------------------      *
+001700*    2026-08-09  RLB  ORIGINAL.                                *
+001800*                                                               *
+001900*****************************************************************
+002000 01  GL-POST-RECORD.
+002100     05  GL-ACCOUNT-NUMBER           PIC X(10).
+002200     05  GL-POSTING-DATE             PIC 9(08).
+002300     05  GL-TRANSACTION-CODE         PIC X(04).
+002400     05  GL-DEBIT-CREDIT-INDICATOR   PIC X(01).
+002500         88  GL-Is-Debit             VALUE "D".
+002600         88  GL-Is-Credit            VALUE "C".
+002700     05  GL-ENTRY-AMOUNT             PIC S9(6)V99.
+002800     05  GL-SOURCE-PROGRAM           PIC X(20).
+002900     05  FILLER                      PIC X(10).
