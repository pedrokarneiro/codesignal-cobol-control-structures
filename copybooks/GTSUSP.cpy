@@ -0,0 +1,24 @@
+      *****************************************************************
+      *                                                               *
+      *    GTSUSP  --  NESTED-IF CASCADE VALIDATION SUSPENSE RECORD   *
+      *                                                               *
+      *    HOLDS AN ACCOUNT THAT FAILED VALIDATION BEFORE DRIVING A   *
+      *    NESTED-IF STATUS CASCADE (E.G. NESTEDIFDEMOGT'S TRUST-     *
+      *    SCORE LOOKUP), SO IT IS ROUTED FOR CORRECTION AND NEXT-    *
+      *    DAY RESUBMISSION INSTEAD OF FALLING THROUGH TO WHICHEVER   *
+      *    ELSE BRANCH HAPPENS TO MATCH.                              *
+      *                                                               *
+      *    MODIFICATION HISTORY                                      *
+      *    ------------------------------------------------------    *
+      *    DATE       INIT  DESCRIPTION                              *
+      *    ---------  ----  -----------------------------------      *
+      *    2026-08-09  RLB  ORIGINAL.                                *
+      *                                                               *
+      *****************************************************************
+       01  GT-SUSPENSE-RECORD.
+           05  GT-ACCOUNT-NUMBER           PIC X(10).
+           05  GT-TRUST-SCORE              PIC X(01).
+           05  GT-REJECT-REASON            PIC X(30).
+           05  GT-RESUBMIT-FLAG            PIC X(01).
+               88  GT-RESUBMIT-NEXT-DAY    VALUE "Y".
+           05  FILLER                      PIC X(10).
