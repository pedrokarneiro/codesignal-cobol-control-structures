@@ -0,0 +1,21 @@
+      *****************************************************************
+      *                                                               *
+      *    THRAPPR  --  THRESHOLD CHANGE APPROVAL TRANSACTION         *
+      *                                                               *
+      *    ONE ROW PER CHECKER DECISION ON A PENDING THRESHOLD        *
+      *    CHANGE IN THRPEND. READ BY THRESHOLDCHANGEAPPROVAL.        *
+      *                                                               *
+      *    MODIFICATION HISTORY                                      *
+      *    ------------------------------------------------------    *
+      *    DATE       INIT  DESCRIPTION                              *
+      *    ---------  ----  -----------------------------------      *
+      *    2026-08-09  RLB  ORIGINAL.                                *
+      *                                                               *
+      *****************************************************************
+       01  AP-THRESHOLD-APPROVAL-TRANSACTION.
+           05  AP-PRODUCT-CODE             PIC X(04).
+           05  AP-APPROVED-BY              PIC X(08).
+           05  AP-DECISION                 PIC X(01).
+               88  AP-DECISION-APPROVE     VALUE "A".
+               88  AP-DECISION-REJECT      VALUE "R".
+           05  FILLER                      PIC X(15).
