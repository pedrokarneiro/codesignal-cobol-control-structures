@@ -0,0 +1,28 @@
+      *****************************************************************
+      *                                                               *
+      *    THRTRAN  --  THRESHOLD CHANGE REQUEST TRANSACTION          *
+      *                                                               *
+      *    ONE ROW PER MAKER REQUEST TO CHANGE A PRODUCT'S SHOP-WIDE  *
+      *    MINIMUM-BALANCE/WARNING-BALANCE DEFAULT IN THRESHLD, AS OF *
+      *    TT-EFFECTIVE-DATE (SO A CHANGE CAN BE STAGED AND APPROVED  *
+      *    WELL AHEAD OF THE DAY IT IS SUPPOSED TO TAKE EFFECT).      *
+      *    READ BY THRESHOLDCHANGEREQUEST, WHICH STAGES THE REQUEST   *
+      *    IN THRPEND - IT DOES NOT GO LIVE UNTIL A SECOND PERSON     *
+      *    APPROVES IT.                                               *
+      *                                                               *
+      *    MODIFICATION HISTORY                                      *
+      *    ------------------------------------------------------    *
+      *    DATE       INIT  DESCRIPTION                              *
+      *    ---------  ----  -----------------------------------      *
+      *    2026-08-09  RLB  ORIGINAL.                                *
+      *    2026-08-09  RLB  ADDED TT-EFFECTIVE-DATE SO A CHANGE CAN   *
+      *                     BE SCHEDULED IN ADVANCE; SHRANK FILLER.   *
+      *                                                               *
+      *****************************************************************
+       01  TT-THRESHOLD-REQUEST-TRANSACTION.
+           05  TT-PRODUCT-CODE             PIC X(04).
+           05  TT-EFFECTIVE-DATE           PIC 9(08).
+           05  TT-MINIMUM-BALANCE          PIC 9(6).
+           05  TT-WARNING-BALANCE          PIC 9(6).
+           05  TT-REQUESTED-BY             PIC X(08).
+           05  FILLER                      PIC X(02).
