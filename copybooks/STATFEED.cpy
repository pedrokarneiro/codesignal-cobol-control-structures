@@ -0,0 +1,26 @@
+      *****************************************************************
+      *                                                               *
+      *    STATFEED  --  ONLINE BANKING STATUS FEED RECORD            *
+      *                                                               *
+      *    ONE ROW WRITTEN BY ACCOUNTSTATUSSUMMARYREPORT EVERY TIME   *
+      *    THE NIGHTLY CLASSIFICATION CHANGES AN ACCOUNT'S STATUS.    *
+      *    PICKED UP BY THE ONLINE BANKING PLATFORM SO A CUSTOMER'S   *
+      *    OVERDRAWN/LOW-BALANCE DETERMINATION IS REFLECTED THE SAME  *
+      *    DAY INSTEAD OF WAITING ON A DOWNSTREAM CATCH-UP JOB.       *
+      *                                                               *
+      *    MODIFICATION HISTORY                                      *
+      *    ------------------------------------------------------    *
+      *    DATE       INIT  DESCRIPTION                              *
+      *    ---------  ----  -----------------------------------      *
+      *    2026-08-09  RLB  ORIGINAL.                                *
+      *    2026-08-09  RLB  WIDENED OB-ACCOUNT-STATUS TO X(14) FOR    *
+      *                     THE NEW NEAR-OVERDRAFT BUCKET, TAKING     *
+      *                     THE BYTE OUT OF FILLER.                   *
+      *                                                               *
+      *****************************************************************
+       01  OB-ONLINE-STATUS-FEED-RECORD.
+           05  OB-ACCOUNT-NUMBER           PIC X(10).
+           05  OB-ACCOUNT-STATUS           PIC X(14).
+           05  OB-ACCOUNT-BALANCE          PIC S9(6)V99.
+           05  OB-EFFECTIVE-DATE           PIC 9(08).
+           05  FILLER                      PIC X(09).
