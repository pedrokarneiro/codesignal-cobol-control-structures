@@ -0,0 +1,29 @@
+      *****************************************************************
+      *                                                               *
+      *    STATAUD  --  ACCOUNT-STATUS TRANSITION AUDIT RECORD        *
+      *                                                               *
+      *    ONE ROW WRITTEN BY ACCOUNTSTATUSSUMMARYREPORT EVERY TIME   *
+      *    THE NIGHTLY CLASSIFICATION CHANGES AN ACCOUNT'S STATUS.    *
+      *    CARRIES THE BEFORE AND AFTER STATUS, THE FIELD VALUES THAT *
+      *    DROVE THE DECISION, AND A RUN TIMESTAMP FOR THE AUDITORS.  *
+      *                                                               *
+      *    MODIFICATION HISTORY                                      *
+      *    ------------------------------------------------------    *
+      *    DATE       INIT  DESCRIPTION                              *
+      *    ---------  ----  -----------------------------------      *
+      *    2026-08-09  RLB  ORIGINAL.                                *
+      *    2026-08-09  RLB  WIDENED SA-STATUS-BEFORE/AFTER TO X(14)   *
+      *                     FOR THE NEW NEAR-OVERDRAFT BUCKET, TAKING *
+      *                     THE BYTES OUT OF FILLER.                  *
+      *                                                               *
+      *****************************************************************
+       01  SA-STATUS-AUDIT-RECORD.
+           05  SA-ACCOUNT-NUMBER           PIC X(10).
+           05  SA-STATUS-BEFORE            PIC X(14).
+           05  SA-STATUS-AFTER             PIC X(14).
+           05  SA-ACCOUNT-BALANCE          PIC S9(6)V99.
+           05  SA-MINIMUM-BALANCE          PIC S9(6)V99.
+           05  SA-CUSTOMER-TRUST-SCORE     PIC 9(01).
+           05  SA-RUN-DATE                 PIC 9(08).
+           05  SA-RUN-TIME                 PIC 9(08).
+           05  FILLER                      PIC X(08).
