@@ -0,0 +1,33 @@
+      *****************************************************************
+      *                                                               *
+      *    THRPEND  --  PENDING THRESHOLD CHANGE RECORD               *
+      *                                                               *
+      *    KEYED BY TH-PRODUCT-CODE. ONE OUTSTANDING MAKER REQUEST    *
+      *    PER PRODUCT, WRITTEN BY THRESHOLDCHANGEREQUEST AND         *
+      *    CONSUMED BY THRESHOLDCHANGEAPPROVAL. THE REQUESTED VALUES  *
+      *    DO NOT REACH THRESHLD UNTIL A CHECKER OTHER THAN           *
+      *    TH-REQUESTED-BY APPROVES THE ROW, AND THEN TAKE THEIR      *
+      *    PLACE ON THE DATED THRESHLD ROW KEYED BY                   *
+      *    TH-EFFECTIVE-DATE.                                         *
+      *                                                               *
+      *    MODIFICATION HISTORY                                      *
+      *    ------------------------------------------------------    *
+      *    DATE       INIT  DESCRIPTION                              *
+      *    ---------  ----  -----------------------------------      *
+      *    2026-08-09  RLB  ORIGINAL.                                *
+      *    2026-08-09  RLB  ADDED TH-EFFECTIVE-DATE SO AN APPROVED    *
+      *                     CHANGE LANDS ON THE RIGHT THRESHLD ROW;   *
+      *                     SHRANK FILLER.                            *
+      *                                                               *
+      *****************************************************************
+       01  TH-THRESHOLD-PENDING-RECORD.
+           05  TH-PRODUCT-CODE             PIC X(04).
+           05  TH-EFFECTIVE-DATE           PIC 9(08).
+           05  TH-MINIMUM-BALANCE          PIC 9(6).
+           05  TH-WARNING-BALANCE          PIC 9(6).
+           05  TH-REQUESTED-BY             PIC X(08).
+           05  TH-APPROVAL-STATUS          PIC X(01).
+               88  TH-STATUS-PENDING       VALUE "P".
+               88  TH-STATUS-APPROVED      VALUE "A".
+               88  TH-STATUS-REJECTED      VALUE "R".
+           05  FILLER                      PIC X(01).
