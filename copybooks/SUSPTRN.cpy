@@ -0,0 +1,23 @@
+      *****************************************************************
+      *                                                               *
+      *    SUSPTRN  --  DAILY TRANSACTION SUSPENSE RECORD             *
+      *                                                               *
+      *    HOLDS A COPY OF ANY DAILYTRN RECORD THAT FAILED NUMERIC OR *
+      *    TRANSACTION-TYPE VALIDATION, ALONG WITH WHY IT WAS         *
+      *    REJECTED, SO OPERATIONS CAN CORRECT AND RESUBMIT IT        *
+      *    WITHOUT DIGGING THROUGH THE ORIGINAL INPUT FILE.           *
+      *                                                               *
+      *    MODIFICATION HISTORY                                      *
+      *    ------------------------------------------------------    *
+      *    DATE       INIT  DESCRIPTION                              *
+      *    ---------  ----  -----------------------------------      *
+      *    2026-08-09  RLB  ORIGINAL.                                *
+      *                                                               *
+      *****************************************************************
+       01  SP-SUSPENSE-RECORD.
+           05  SP-ACCOUNT-NUMBER           PIC X(10).
+           05  SP-TRANS-TYPE               PIC X(01).
+           05  SP-TRANS-AMOUNT             PIC X(06).
+           05  SP-TRANS-DATE               PIC X(08).
+           05  SP-REJECT-REASON            PIC X(30).
+           05  FILLER                      PIC X(10).
