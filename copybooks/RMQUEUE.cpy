@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    RMQUEUE  --  RELATIONSHIP-MANAGER ROUTING QUEUE RECORD     *
+000400*                                                               *
+001000*    ONE ROW PER ACCOUNT ROUTED TO A RELATIONSHIP MANAGER'S     *
+001100*    QUEUE BECAUSE ITS TRUST TIER CALLS FOR NAMED-OFFICER       *
+001200*    HANDLING RATHER THAN THE STANDARD/PREFERRED TREATMENT.     *
+001300*    WRITTEN BY NESTEDIFDEMOGT.                                 *
+001400*                                                               *
+001500*    MODIFICATION HISTORY                                      *
+001600*    ------------------------------------------------------    *
+001700*    DATE       INIT  DESCRIPTION                              *
+001800*    ---------  ----  -----------------------------------      *
+001900*    2026-08-09  RLB  ORIGINAL.                                *
+002000*                                                               *
+002100*****************************************************************
+002200 01  RQ-RM-QUEUE-RECORD.
+002300     05  RQ-ACCOUNT-NUMBER          PIC X(10).
+002400     05  RQ-TRUST-SCORE             PIC 9(01).
+002500     05  RQ-TRUST-TIER              PIC X(15).
+002600     05  RQ-RM-QUEUE-NAME           PIC X(20).
+002700     05  FILLER                     PIC X(10).
