@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    CURRATE  --  CURRENCY EXCHANGE RATE RECORD                 *
+000400*                                                               *
+000500*    ONE ROW PER CURRENCY THE SHOP HOLDS DEPOSITS IN. THE BASE   *
+000600*    CURRENCY, USD, IS ON FILE TOO WITH A RATE OF 1.0000 SO      *
+000700*    CURRENCYCONVERT DOES NOT NEED TO SPECIAL-CASE IT.           *
+000800*                                                               *
+000900*    MODIFICATION HISTORY                                      *
+001000*    ------------------------------------------------------    *
+001100*    DATE       INIT  DESCRIPTION                              *
+001200*    ---------  ----  -----------------------------------      *
+001300*    2026-08-09  RLB  ORIGINAL.                                *
+001400*                                                               *
+001500*****************************************************************
+001600 01  CR-CURRENCY-RATE-RECORD.
+001700     05  CR-CURRENCY-CODE            PIC X(03).
+001800     05  CR-RATE-TO-BASE             PIC 9(04)V9999 COMP-3.
+001900     05  FILLER                      PIC X(05).
