@@ -0,0 +1,26 @@
+      *****************************************************************
+      *                                                               *
+      *    STATCODE  --  ACCOUNT-STATUS CATEGORY LOOKUP RECORD        *
+      *                                                               *
+      *    ONE ROW PER STATUS CODE (HB/LB/GS/OD/NO/DL). HOLDS THE      *
+      *    DISPLAY LABEL THE NESTED-IF CASCADES MOVE TO ACCOUNT-      *
+      *    STATUS, SO THE BUSINESS CAN RENAME OR ADD A TIER BY        *
+      *    MAINTAINING THIS FILE INSTEAD OF RECOMPILING EVERY         *
+      *    PROGRAM THAT SETS IT. READ BY THE STATUSLOOKUP SUBPROGRAM. *
+      *                                                               *
+      *    MODIFICATION HISTORY                                      *
+      *    ------------------------------------------------------    *
+      *    DATE       INIT  DESCRIPTION                              *
+      *    ---------  ----  -----------------------------------      *
+      *    2026-08-09  RLB  ORIGINAL.                                *
+      *    2026-08-09  RLB  ADDED CODE NO (NEAR-OVERDRAFT) AND        *
+      *                     WIDENED SC-STATUS-LABEL TO X(14) TO HOLD  *
+      *                     IT, TAKING THE BYTE OUT OF FILLER.        *
+      *    2026-08-09  RLB  ADDED CODE DL (DORMANT LOW BALANCE) FOR   *
+      *                     NESTEDIFDEMOFINAL'S DORMANCY CHECK.       *
+      *                                                               *
+      *****************************************************************
+       01  SC-STATUS-CODE-RECORD.
+           05  SC-STATUS-CODE              PIC X(02).
+           05  SC-STATUS-LABEL             PIC X(14).
+           05  FILLER                      PIC X(09).
