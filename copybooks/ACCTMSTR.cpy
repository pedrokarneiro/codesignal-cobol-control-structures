@@ -0,0 +1,59 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    ACCTMSTR  --  ACCOUNT MASTER FILE RECORD                   *
+000400*                                                               *
+000500*    KEYED BY MF-ACCOUNT-NUMBER.  ONE ROW PER DEPOSIT ACCOUNT.  *
+000600*    COPY THIS MEMBER INSIDE THE FD FOR THE ACCTMSTR FILE IN    *
+000700*    ANY PROGRAM THAT OPENS THE ACCOUNT MASTER DIRECTLY.        *
+000800*                                                               *
+000900*    MODIFICATION HISTORY                                      *
+001000*    ------------------------------------------------------    *
+001100*    DATE       INIT  DESCRIPTION                              *
+001200*    ---------  ----  -----------------------------------      *
+001300*    2026-08-09  RLB  ORIGINAL - ACCOUNT NUMBER, BALANCE AND    *
+001400*                     MINIMUM BALANCE ONLY.                    *
+001450*    2026-08-09  RLB  ADDED MF-OVERDRAFT-OCCURRENCES SO THE     *
+001460*                     OVERDRAFT COUNT SURVIVES ACROSS RUNS.     *
+001470*    2026-08-09  RLB  BALANCE AND MINIMUM BALANCE WIDENED TO     *
+001480*                     SIGNED, CENTS-AWARE PIC S9(6)V99 SO A      *
+001490*                     TRUE OVERDRAFT AND FRACTIONAL CENTS CAN    *
+001495*                     BOTH BE REPRESENTED.                       *
+001497*    2026-08-09  RLB  BALANCE AND MINIMUM BALANCE CONVERTED TO   *
+001498*                     PACKED-DECIMAL (COMP-3) TO SAVE SPACE ON   *
+001499*                     THE MASTER.                                *
+001501*    2026-08-09  RLB  ADDED MF-ACCOUNT-STATUS (OUT OF THE OLD    *
+001502*                     FILLER) SO THE NIGHTLY CLASSIFICATION RUN  *
+001503*                     HAS A PRIOR STATUS TO COMPARE AGAINST.     *
+001505*    2026-08-09  RLB  WIDENED MF-ACCOUNT-STATUS TO X(14) FOR THE *
+001506*                     NEW NEAR-OVERDRAFT BUCKET.                *
+001508*    2026-08-09  RLB  ADDED MF-BRANCH-CODE SO ACCOUNTS CAN BE    *
+001509*                     SORTED AND SUBTOTALED BY BRANCH/REGION.    *
+001511*    2026-08-09  RLB  ADDED MF-PRODUCT-CODE SO THE NIGHTLY RUN   *
+001512*                     CAN SORT AND CONTROL-BREAK BY PRODUCT      *
+001513*                     UNDERNEATH BRANCH, THE SAME PRODUCT CODE   *
+001514*                     THE THRESHLD LOOKUP TAKES.                 *
+001516*    2026-08-09  RLB  ADDED MF-CURRENCY-CODE FOR FOREIGN-       *
+001517*                     CURRENCY DEPOSIT ACCOUNTS. MF-ACCOUNT-     *
+001518*                     BALANCE STAYS DENOMINATED IN THIS          *
+001519*                     CURRENCY; CALL CURRENCYCONVERT TO GET A    *
+001520*                     BASE-CURRENCY AMOUNT BEFORE COMPARING IT   *
+001521*                     AGAINST A BASE-CURRENCY THRESHOLD.         *
+001523*    2026-08-09  RLB  ADDED MF-LAST-ACTIVITY-DATE AND MF-        *
+001524*                     DORMANCY-FLAG SO THE STATUS RUN CAN TELL   *
+001525*                     A DORMANT LOW-BALANCE ACCOUNT APART FROM   *
+001526*                     AN ACTIVE ONE.                             *
+001527*                                                               *
+001600*****************************************************************
+001700 01  MF-ACCTMSTR-RECORD.
+001800     05  MF-ACCOUNT-NUMBER           PIC X(10).
+001850     05  MF-BRANCH-CODE              PIC X(04).
+001855     05  MF-PRODUCT-CODE             PIC X(04).
+001858     05  MF-CURRENCY-CODE            PIC X(03).
+001900     05  MF-ACCOUNT-BALANCE          PIC S9(6)V99 COMP-3.
+002000     05  MF-MINIMUM-BALANCE          PIC S9(6)V99 COMP-3.
+002050     05  MF-OVERDRAFT-OCCURRENCES    PIC 9(3).
+002080     05  MF-ACCOUNT-STATUS           PIC X(14).
+002090     05  MF-LAST-ACTIVITY-DATE       PIC 9(08).
+002095     05  MF-DORMANCY-FLAG            PIC X(01).
+002096         88  MF-Account-Is-Dormant   VALUE "Y".
+002097         88  MF-Account-Is-Active    VALUE "N".
