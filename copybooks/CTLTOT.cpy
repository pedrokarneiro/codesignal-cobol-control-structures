@@ -0,0 +1,21 @@
+      *****************************************************************
+      *                                                               *
+      *    CTLTOT  --  ACCOUNT MASTER CONTROL-TOTAL RECORD             *
+      *                                                               *
+      *    ONE RECORD, REWRITTEN EVERY NIGHT BY                       *
+      *    ENDOFDAYRECONCILIATION. CARRIES THE PRIOR CLOSE'S SUM OF   *
+      *    ACCOUNT-BALANCE ACROSS THE ACCOUNT MASTER FORWARD SO THE   *
+      *    NEXT NIGHT'S RUN CAN DETECT A BATCH THAT SILENTLY DROPPED   *
+      *    OR DOUBLE-POSTED A RECORD.                                 *
+      *                                                               *
+      *    MODIFICATION HISTORY                                      *
+      *    ------------------------------------------------------    *
+      *    DATE       INIT  DESCRIPTION                              *
+      *    ---------  ----  -----------------------------------      *
+      *    2026-08-09  RLB  ORIGINAL.                                *
+      *                                                               *
+      *****************************************************************
+       01  CT-CONTROL-TOTAL-RECORD.
+           05  CT-CONTROL-DATE             PIC 9(08).
+           05  CT-CONTROL-TOTAL            PIC S9(9)V99.
+           05  FILLER                      PIC X(10).
