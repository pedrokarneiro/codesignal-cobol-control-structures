@@ -0,0 +1,25 @@
+      *****************************************************************
+      *                                                               *
+      *    SEGEXT  --  CUSTOMER SEGMENTATION EXTRACT RECORD           *
+      *                                                               *
+      *    ONE RECORD PER ACCOUNT, COMBINING THE ACCOUNT-STATUS       *
+      *    BALANCE TIER WITH THE CUSTOMER TRUST-SCORE TIER INTO A     *
+      *    SINGLE MARKETING SEGMENT FOR DOWNSTREAM CAMPAIGN TOOLS.    *
+      *                                                               *
+      *    MODIFICATION HISTORY                                      *
+      *    ------------------------------------------------------    *
+      *    DATE       INIT  DESCRIPTION                              *
+      *    ---------  ----  -----------------------------------      *
+      *    2026-08-09  RLB  ORIGINAL.                                *
+      *    2026-08-09  RLB  WIDENED SE-BALANCE-TIER TO X(14) FOR THE  *
+      *                     NEW NEAR-OVERDRAFT BUCKET, TAKING THE     *
+      *                     BYTE OUT OF FILLER.                       *
+      *                                                               *
+      *****************************************************************
+       01  SE-SEGMENT-RECORD.
+           05  SE-ACCOUNT-NUMBER           PIC X(10).
+           05  SE-ACCOUNT-BALANCE          PIC S9(6)V99.
+           05  SE-BALANCE-TIER             PIC X(14).
+           05  SE-TRUST-SCORE              PIC 9(01).
+           05  SE-TRUST-TIER               PIC X(08).
+           05  FILLER                      PIC X(09).
