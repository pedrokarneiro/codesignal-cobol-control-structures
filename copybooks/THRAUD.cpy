@@ -0,0 +1,32 @@
+      *****************************************************************
+      *                                                               *
+      *    THRAUD  --  THRESHOLD CHANGE MAKER-CHECKER AUDIT RECORD    *
+      *                                                               *
+      *    ONE ROW WRITTEN BY THRESHOLDCHANGEAPPROVAL FOR EVERY       *
+      *    PENDING THRESHOLD CHANGE IT DECIDES, LOGGING BOTH THE      *
+      *    REQUESTER AND THE APPROVER SO A FAT-FINGERED SHOP-WIDE     *
+      *    THRESHOLD CHANGE CAN ALWAYS BE TRACED BACK TO TWO PEOPLE.  *
+      *                                                               *
+      *    MODIFICATION HISTORY                                      *
+      *    ------------------------------------------------------    *
+      *    DATE       INIT  DESCRIPTION                              *
+      *    ---------  ----  -----------------------------------      *
+      *    2026-08-09  RLB  ORIGINAL.                                *
+      *    2026-08-09  RLB  ADDED TA-EFFECTIVE-DATE TO MATCH THE      *
+      *                     DATED THRPEND/THRESHLD ROWS; SHRANK       *
+      *                     FILLER.                                   *
+      *                                                               *
+      *****************************************************************
+       01  TA-THRESHOLD-AUDIT-RECORD.
+           05  TA-PRODUCT-CODE             PIC X(04).
+           05  TA-EFFECTIVE-DATE           PIC 9(08).
+           05  TA-MINIMUM-BALANCE          PIC 9(6).
+           05  TA-WARNING-BALANCE          PIC 9(6).
+           05  TA-REQUESTED-BY             PIC X(08).
+           05  TA-APPROVED-BY              PIC X(08).
+           05  TA-DECISION                 PIC X(01).
+               88  TA-DECISION-APPROVED    VALUE "A".
+               88  TA-DECISION-REJECTED    VALUE "R".
+           05  TA-RUN-DATE                 PIC 9(08).
+           05  TA-RUN-TIME                 PIC 9(08).
+           05  FILLER                      PIC X(02).
