@@ -0,0 +1,25 @@
+      *****************************************************************
+      *                                                               *
+      *    BALHIST  --  ROLLING BALANCE HISTORY RECORD                *
+      *                                                               *
+      *    KEYED BY BH-ACCOUNT-NUMBER (SAME VALUE AS THE ACCOUNT      *
+      *    NUMBER ON ACCTMSTR).  CARRIES THE LAST THREE END-OF-RUN    *
+      *    BALANCES SO A TREND CAN BE COMPUTED WITHOUT KEEPING EVERY  *
+      *    DAY'S ACCOUNT MASTER SNAPSHOT.  BH-BALANCE-PRIOR-1 IS THE  *
+      *    MOST RECENT OF THE THREE, BH-BALANCE-PRIOR-3 THE OLDEST.   *
+      *    MAINTAINED BY BALANCEHISTORYUPDATE, WHICH RUNS AFTER THE   *
+      *    DAY'S POSTINGS ARE COMPLETE.                                *
+      *                                                               *
+      *    MODIFICATION HISTORY                                      *
+      *    ------------------------------------------------------    *
+      *    DATE       INIT  DESCRIPTION                              *
+      *    ---------  ----  -----------------------------------      *
+      *    2026-08-09  RLB  ORIGINAL.                                *
+      *                                                               *
+      *****************************************************************
+       01  BH-BALANCE-HISTORY-RECORD.
+           05  BH-ACCOUNT-NUMBER           PIC X(10).
+           05  BH-BALANCE-PRIOR-1          PIC S9(6)V99.
+           05  BH-BALANCE-PRIOR-2          PIC S9(6)V99.
+           05  BH-BALANCE-PRIOR-3          PIC S9(6)V99.
+           05  FILLER                      PIC X(10).
