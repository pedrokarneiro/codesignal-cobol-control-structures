@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    RMROUTE  --  TRUST-TIER RELATIONSHIP-MANAGER ROUTE RECORD  *
+000400*                                                               *
+000500*    ONE ROW PER TRUST TIER THAT ROUTES TO A NAMED              *
+000600*    RELATIONSHIP-MANAGER QUEUE (CURRENTLY JUST PB, PRIVATE     *
+000700*    BANKING). READ BY THE RELATIONSHIPMANAGERLOOKUP            *
+000800*    SUBPROGRAM SO THE QUEUE NAME CAN CHANGE WITHOUT A          *
+000900*    RECOMPILE.                                                 *
+001000*                                                               *
+001100*    MODIFICATION HISTORY                                      *
+001200*    ------------------------------------------------------    *
+001300*    DATE       INIT  DESCRIPTION                              *
+001400*    ---------  ----  -----------------------------------      *
+001500*    2026-08-09  RLB  ORIGINAL.                                *
+001600*                                                               *
+001700*****************************************************************
+001800 01  RR-RM-ROUTE-RECORD.
+001900     05  RR-TRUST-TIER-CODE         PIC X(02).
+002000     05  RR-RM-QUEUE-NAME           PIC X(20).
+002100     05  FILLER                     PIC X(08).
