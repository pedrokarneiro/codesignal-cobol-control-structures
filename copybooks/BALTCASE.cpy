@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    BALTCASE  --  BALANCE-CLASSIFICATION TEST-CASE RECORD      *
+000400*                                                               *
+000500*    ONE ROW PER REGRESSION TEST CASE FOR THE BALANCE           *
+000600*    CLASSIFICATION DECISION TABLE (THE SAME OVERDRAWN /        *
+000700*    HIGH BALANCE / NEAR-OVERDRAFT / LOW BALANCE / GOOD         *
+000800*    STANDING CASCADE ACCOUNTSTATUSSUMMARYREPORT RUNS). CARRIES *
+000900*    ITS OWN THRESHOLDS SO EACH CASE CAN EXERCISE A DIFFERENT   *
+001000*    BOUNDARY WITHOUT DEPENDING ON WHATEVER IS CURRENTLY ON     *
+001100*    THRESHLD. COPY THIS MEMBER INSIDE THE FD FOR THE TESTCASE  *
+001200*    FILE.                                                     *
+001300*                                                               *
+001400*    MODIFICATION HISTORY                                      *
+001500*    ------------------------------------------------------    *
+001600*    DATE       INIT  DESCRIPTION                              *
+001700*    ---------  ----  -----------------------------------      *
+001800*    2026-08-09  RLB  ORIGINAL.                                *
+001900*                                                               *
+002000*****************************************************************
+002100 01  TC-TEST-CASE-RECORD.
+002200     05  TC-TEST-ID                  PIC X(06).
+002300     05  TC-ACCOUNT-BALANCE          PIC S9(6)V99.
+002400     05  TC-MINIMUM-BALANCE          PIC S9(6)V99.
+002500     05  TC-WARNING-BALANCE          PIC S9(6)V99.
+002600     05  TC-NEAR-OVERDRAFT-FLOOR     PIC S9(6)V99.
+002700     05  TC-EXPECTED-STATUS          PIC X(14).
+002800     05  FILLER                      PIC X(10).
