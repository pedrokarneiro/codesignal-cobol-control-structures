@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    STATARCH  --  ACCOUNT-STATUS SNAPSHOT ARCHIVE RECORD       *
+000400*                                                               *
+000500*    ONE ROW PER ACCOUNT PER MONTH-END OR YEAR-END SNAPSHOT     *
+000600*    RUN, WRITTEN BY MONTHENDSTATUSSNAPSHOTARCHIVE. RETAINED    *
+000700*    FOR THE MULTI-YEAR REGULATORY WINDOW SO AN EXAMINER CAN    *
+000800*    BE ANSWERED WHAT AN ACCOUNT'S STATUS WAS AS OF A PRIOR     *
+000900*    SNAPSHOT DATE. THE FILE IS APPEND-ONLY - A GIVEN ACCOUNT   *
+001000*    ACCUMULATES ONE ROW PER SNAPSHOT, NEVER REWRITTEN.         *
+001100*                                                               *
+001200*    MODIFICATION HISTORY                                      *
+001300*    ------------------------------------------------------    *
+001400*    DATE       INIT  DESCRIPTION                              *
+001500*    ---------  ----  -----------------------------------      *
+001600*    2026-08-09  RLB  ORIGINAL.                                *
+001700*                                                               *
+001800*****************************************************************
+001900 01  SS-SNAPSHOT-RECORD.
+002000     05  SS-SNAPSHOT-DATE            PIC 9(08).
+002100     05  SS-ACCOUNT-NUMBER           PIC X(10).
+002200     05  SS-ACCOUNT-BALANCE          PIC S9(6)V99.
+002300     05  SS-ACCOUNT-STATUS           PIC X(14).
+002400     05  SS-CUSTOMER-TRUST-SCORE     PIC 9(01).
+002500     05  SS-OVERDRAFT-OCCURRENCES    PIC 9(03).
+002600     05  FILLER                      PIC X(10).
