@@ -0,0 +1,146 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ClassificationDualRunReport.
+000300 AUTHOR.        R L BOEHM.
+000400 INSTALLATION.  DEPOSIT SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700
+000800*****************************************************************
+000900*                                                               *
+001000*    CLASSIFICATIONDUALRUNREPORT                                *
+001100*                                                               *
+001200*    RUNS ACCOUNTSTATUSCLASSIFIER (THE CURRENT, LIVE RULE SET)  *
+001300*    AND ACCOUNTSTATUSCLASSIFIERCANDIDATE (WHATEVER RULE CHANGE *
+001400*    IS STAGED THERE) SIDE BY SIDE AGAINST THE SAME DAY'S       *
+001500*    ACCOUNT MASTER AND LISTS EVERY ACCOUNT WHERE THE TWO       *
+001600*    DISAGREE, SO A CLASSIFICATION RULE CHANGE CAN BE SIGNED    *
+001700*    OFF ON THE ACTUAL IMPACT BEFORE IT GOES LIVE SHOP-WIDE     *
+001800*    INSTEAD OF AFTER. NEITHER RUN WRITES BACK TO THE MASTER -  *
+001900*    THIS IS A READ-ONLY COMPARISON, NOT A REPLACEMENT FOR THE  *
+002000*    NIGHTLY ACCOUNTSTATUSSUMMARYREPORT RUN.                    *
+002100*                                                               *
+002200*    MODIFICATION HISTORY                                      *
+002300*    ------------------------------------------------------    *
+002400*    DATE       INIT  DESCRIPTION                              *
+002500*    ---------  ----  -----------------------------------      *
+002600*    2026-08-09  RLB  ORIGINAL.                                *
+002700*                                                               *
+002800*****************************************************************
+002900
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT ACCTMSTR ASSIGN TO "ACCTMSTR"
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS SEQUENTIAL
+003600         RECORD KEY IS MF-ACCOUNT-NUMBER
+003700         FILE STATUS IS Acctmstr-File-Status.
+003800
+003900     SELECT CUSTMSTR ASSIGN TO "CUSTMSTR"
+004000         ORGANIZATION IS INDEXED
+004100         ACCESS MODE IS RANDOM
+004200         RECORD KEY IS CM-CUSTOMER-NUMBER
+004300         FILE STATUS IS Custmstr-File-Status.
+004400
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  ACCTMSTR.
+004800     COPY ACCTMSTR.
+004900
+005000 FD  CUSTMSTR.
+005100     COPY CUSTMSTR.
+005200
+005300 WORKING-STORAGE SECTION.
+005400 01  Acctmstr-File-Status             PIC XX.
+005500     88  Acctmstr-OK                  VALUE "00".
+005600     88  Acctmstr-EOF                 VALUE "10".
+005700
+005800 01  Custmstr-File-Status             PIC XX.
+005900     88  Custmstr-OK                  VALUE "00".
+006000     88  Custmstr-Not-Found           VALUE "23".
+006100
+006200 COPY ACCTFLDS.
+006300 01  Customer-Trust-Score             PIC 9(01).
+006400
+006500 01  Current-Status-Code              PIC X(02).
+006600 01  Current-Status-Label             PIC X(14).
+006700 01  Current-Status-Found             PIC X(01).
+006800     88  Current-Status-Was-Found     VALUE "Y".
+006900     88  Current-Status-Was-Not-Found VALUE "N".
+007000
+007100 01  Candidate-Status-Code            PIC X(02).
+007200 01  Candidate-Status-Label           PIC X(14).
+007300 01  Candidate-Status-Found           PIC X(01).
+007400     88  Candidate-Status-Was-Found     VALUE "Y".
+007500     88  Candidate-Status-Was-Not-Found VALUE "N".
+007600
+007700 01  Report-Totals.
+007800     05  Accounts-Compared            PIC 9(7) COMP.
+007900     05  Accounts-Changed             PIC 9(7) COMP.
+008000
+008100 PROCEDURE DIVISION.
+008200
+008300 0000-MAINLINE.
+008400     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+008500     PERFORM 2000-COMPARE-ACCOUNT THRU 2000-COMPARE-ACCOUNT-EXIT
+008600         UNTIL Acctmstr-EOF
+008700     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+008800     STOP RUN.
+008900
+009000 1000-INITIALIZE.
+009100     OPEN INPUT ACCTMSTR
+009200     OPEN INPUT CUSTMSTR
+009300     MOVE ZERO TO Accounts-Compared
+009400                  Accounts-Changed
+009500     DISPLAY "CLASSIFICATION DUAL-RUN COMPARISON"
+009600     DISPLAY "CURRENT RULES VS. CANDIDATE RULES"
+009700     READ ACCTMSTR
+009800         AT END
+009900             SET Acctmstr-EOF TO TRUE
+010000     END-READ.
+010100 1000-INITIALIZE-EXIT.
+010200     EXIT.
+010300
+010400 2000-COMPARE-ACCOUNT.
+010500     MOVE MF-Account-Number TO CM-Customer-Number
+010600     READ CUSTMSTR
+010700         INVALID KEY
+010800             MOVE 0 TO Customer-Trust-Score
+010900         NOT INVALID KEY
+011000             MOVE CM-Customer-Trust-Score TO Customer-Trust-Score
+011100     END-READ
+011200
+011300     CALL "AccountStatusClassifier" USING MF-Account-Balance,
+011400         MF-Minimum-Balance, Near-Overdraft-Floor,
+011500         Customer-Trust-Score, Current-Status-Code
+011600     CALL "AccountStatusClassifierCandidate" USING
+011700         MF-Account-Balance, MF-Minimum-Balance,
+011800         Near-Overdraft-Floor, Customer-Trust-Score,
+011900         Candidate-Status-Code
+012000
+012100     ADD 1 TO Accounts-Compared
+012200
+012300     IF Current-Status-Code NOT = Candidate-Status-Code
+012400         ADD 1 TO Accounts-Changed
+012500         CALL "StatusLookup" USING Current-Status-Code,
+012600             Current-Status-Label, Current-Status-Found
+012700         CALL "StatusLookup" USING Candidate-Status-Code,
+012800             Candidate-Status-Label, Candidate-Status-Found
+012900         DISPLAY MF-Account-Number ": " Current-Status-Label
+013000             " -> " Candidate-Status-Label
+013100     END-IF
+013200
+013300     READ ACCTMSTR
+013400         AT END
+013500             SET Acctmstr-EOF TO TRUE
+013600     END-READ.
+013700 2000-COMPARE-ACCOUNT-EXIT.
+013800     EXIT.
+013900
+014000 9000-TERMINATE.
+014100     CLOSE ACCTMSTR
+014200     CLOSE CUSTMSTR
+014300     DISPLAY "Accounts compared: " Accounts-Compared
+014400     DISPLAY "Accounts that would change: " Accounts-Changed.
+014500 9000-TERMINATE-EXIT.
+014600     EXIT.
